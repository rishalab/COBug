@@ -1,42 +1,45 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HCT1PL01.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      *
+      *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  UNUSED-VAR PIC X(10) VALUE SPACES.
-
+       01  UNUSED-VAR PIC X(10) VALUE SPACES.
+
        77 INQ-TRANS                    PIC X(4) VALUE 'HCT1'.
        77 ADD-TRANS                    PIC X(4) VALUE 'HCTA'.
+       77 UPD-TRANS                    PIC X(4) VALUE 'HCTU'.
        77 MSGEND                       PIC X(24) VALUE
                                         'Transaction ended      '.
        01  WS-RESP                   PIC S9(8) COMP.
-
+
         COPY HCMAPS.
+        COPY HCAUDTWS.
+        COPY HCMSGWS.
         01 COMM-AREA.
         COPY HCCMAREA.
-
+
       *----------------------------------------------------------------*
       *****************************************************************
        PROCEDURE DIVISION.
-
-      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
        MAINLINE SECTION.
-
+
            IF EIBCALEN > 0
               GO TO A-GAIN.
-
+
            Initialize HCT1MAPI.
            Initialize HCT1MAPO.
            Initialize COMM-AREA.
            MOVE LOW-VALUES To HCT1PNOO
-
+
            MOVE -1 TO HCT1PNOL
-
+
            PERFORM SETUP-SCREEN.
-
+
            EXEC CICS SEND MAP ('HCT1MAP')
                      FROM(HCT1MAPO)
                      MAPSET ('HCMAPS')
@@ -45,7 +48,7 @@ IDENTIFICATION DIVISION.
                      RESP(WS-RESP)
                      END-EXEC.
        A-GAIN.
-
+
            EXEC CICS HANDLE AID
                      CLEAR(CLEARIT)
                      PF3(ENDIT)
@@ -54,14 +57,14 @@ IDENTIFICATION DIVISION.
            EXEC CICS HANDLE CONDITION
                      MAPFAIL(ENDIT)
                      END-EXEC.
-
+
            EXEC CICS RECEIVE MAP('HCT1MAP')
                      INTO(HCT1MAPI) ASIS TERMINAL
                      MAPSET('HCMAPS') END-EXEC.
-
+
            PERFORM GET-PATIENT
-
-      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
       * Handle the Inquiry request
            IF EIBTRNID EQUAL INQ-TRANS
                  Move '01ITHR'   To CA-REQUEST-ID
@@ -69,65 +72,112 @@ IDENTIFICATION DIVISION.
       * Link to business logic
                  EXEC CICS LINK PROGRAM('HCT1BI01')
                            COMMAREA(COMM-AREA)
-                           LENGTH(32500)
+                           LENGTH(32765)
                  END-EXEC
-
-                 IF CA-RETURN-CODE > 0
-                   GO TO NO-DATA
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE = '02'
+                    Move 'THNOCF' To WS-MSG-KEY
+                    PERFORM GET-MESSAGE-TEXT
+                    Move WS-MESSAGE-OUT To HCT1MSGO
+                 ELSE
+                    IF CA-RETURN-CODE NOT = '00'
+                       GO TO NO-DATA
+                    END-IF
                  END-IF
-
-                 Move CA-HR-THRESHOLD  To HCT1HRTHO
-                 Move CA-BP-THRESHOLD  To HCT1BPTHO
-
+
+                 Move CA-HR-THRESHOLD        To HCT1HRTHO
+                 Move CA-BP-THRESHOLD        To HCT1BPTHO
+                 Move CA-HR-THRESHOLD-NIGHT  To HCT1HRNO
+                 Move CA-BP-THRESHOLD-NIGHT  To HCT1BPNO
+                 Move CA-DAY-START-HOUR      To HCT1DSHO
+                 Move CA-NIGHT-START-HOUR    To HCT1NSHO
+
                  EXEC CICS SEND MAP ('HCT1MAP')
                            FROM(HCT1MAPO)
                            MAPSET ('HCMAPS')
                  END-EXEC
                  GO TO ENDIT-STARTIT
              END-IF.
-
-      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
       * Handle the Add request
            IF EIBTRNID EQUAL ADD-TRANS
               Move '01IADD'   To CA-REQUEST-ID
               Move HCT1PNOI   To CA-PATIENT-ID
-              Move HCT1HRTHO  To CA-HR-THRESHOLD
-              Move HCT1BPTHO  To CA-BP-THRESHOLD
+              Move HCT1HRTHI  To CA-HR-THRESHOLD
+              Move HCT1BPTHI  To CA-BP-THRESHOLD
+              Move HCT1HRNI   To CA-HR-THRESHOLD-NIGHT
+              Move HCT1BPNI   To CA-BP-THRESHOLD-NIGHT
+              Move HCT1DSHI   To CA-DAY-START-HOUR
+              Move HCT1NSHI   To CA-NIGHT-START-HOUR
+      * Link to business logic
+                 EXEC CICS LINK PROGRAM('HCT1BA01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-ADD
+                 END-IF
+
+                 Move 'THADD ' To WS-MSG-KEY
+                 PERFORM GET-MESSAGE-TEXT
+                 Move WS-MESSAGE-OUT To HCT1MSGO
+                 Go To ERROR-OUT.
+             END-IF.
+
+      *---------------------------------------------------------------*
+      * Handle the Update request - re-submits an existing threshold
+      * instead of always inserting a new one
+           IF EIBTRNID EQUAL UPD-TRANS
+              Move '02UTHR' To CA-REQUEST-ID
+              Move HCT1PNOI   To CA-PATIENT-ID
+              Move HCT1HRTHI  To CA-HR-THRESHOLD
+              Move HCT1BPTHI  To CA-BP-THRESHOLD
+              Move HCT1HRNI   To CA-HR-THRESHOLD-NIGHT
+              Move HCT1BPNI   To CA-BP-THRESHOLD-NIGHT
+              Move HCT1DSHI   To CA-DAY-START-HOUR
+              Move HCT1NSHI   To CA-NIGHT-START-HOUR
       * Link to business logic
-                 EXEC CICS LINK PROGRAM('HCT1AI01')
+                 EXEC CICS LINK PROGRAM('HCT1BA01')
                            COMMAREA(COMM-AREA)
-                           LENGTH(32500)
+                           LENGTH(32765)
                  END-EXEC
-
-                 IF CA-RETURN-CODE > 0
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE NOT = '00'
                    GO TO NO-UPD
                  END-IF
-
-                 Move 'Threshold Added' To HCT1MSGO
+
+                 Move 'THUPD ' To WS-MSG-KEY
+                 PERFORM GET-MESSAGE-TEXT
+                 Move WS-MESSAGE-OUT To HCT1MSGO
                  Go To ERROR-OUT.
              END-IF.
-
+
        CLEARIT.
-
+
            Initialize HCT1MAPI.
            EXEC CICS SEND MAP ('HCT1MAP')
                      MAPSET ('HCMAPS')
                      MAPONLY
            END-EXEC
-
+
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
                 COMMAREA(COMM-AREA)
                 LENGTH(LENGTH OF COMM-AREA)
                 END-EXEC.
-
+
        CANCELIT.
-
+
            EXEC CICS RETURN
                 TRANSID('HCAZ')
                 IMMEDIATE
                 END-EXEC.
-
+
        SETUP-SCREEN.
       * Determine appropriate heading
            IF EIBTRNID EQUAL INQ-TRANS
@@ -137,44 +187,65 @@ IDENTIFICATION DIVISION.
            IF EIBTRNID EQUAL ADD-TRANS
               MOVE ADD-TRANS TO HCT1TRNO
               MOVE 'Add Threshold Information' to HCT1TITO
+           ELSE
+           IF EIBTRNID EQUAL UPD-TRANS
+              MOVE UPD-TRANS TO HCT1TRNO
+              MOVE 'Update Threshold Information' to HCT1TITO
+           END-IF
            END-IF.
-
+
        GET-PATIENT.
-      * Get patient name
-           Move '01IPAT'   To CA-REQUEST-ID
+      * Get patient name via the shared patient-lookup service
            Move HCT1PNOI   To CA-PATIENT-ID
-           EXEC CICS LINK PROGRAM('HCP1BI01')
+           EXEC CICS LINK PROGRAM('HCPLUP01')
                      COMMAREA(COMM-AREA)
-                     LENGTH(32500)
+                     LENGTH(32765)
            END-EXEC
-
-           IF CA-RETURN-CODE > 0
+           PERFORM LOG-PHI-ACCESS
+
+           IF CA-RETURN-CODE NOT = '00'
               GO TO NO-PATIENT-DATA
            END-IF
-
+
            Move CA-FIRST-NAME to HCT1FNAI
            Move CA-LAST-NAME  to HCT1LNAI.
-
-
+
+      *---------------------------------------------------------------*
+      * Record a PHI-access audit entry for the LINK that just ran
+       LOG-PHI-ACCESS.
+           MOVE CA-PATIENT-ID  TO AU-PATNUM.
+           MOVE CA-REQUEST-ID  TO AU-REQUEST-ID.
+           MOVE CA-RETURN-CODE TO AU-RETURN-CODE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+
        NO-UPD.
            MOVE -1 TO HCT1HRTHL
-           Move 'Error Updating Threshold'          To  HCT1MSGO.
+           Move 'THUPDE' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCT1MSGO.
            Go To ERROR-OUT.
-
+
        NO-ADD.
            MOVE -1 TO HCT1HRTHL
-           Move 'Error Adding Threshold'            To  HCT1MSGO.
+           Move 'THADDE' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCT1MSGO.
            Go To ERROR-OUT.
-
+
        NO-DATA.
            MOVE -1 TO HCT1PNOL
-           Move 'No Threshold data was returned.'   To  HCT1MSGO.
+           Move 'THNODA' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCT1MSGO.
            Go To ERROR-OUT.
-
+
        NO-PATIENT-DATA.
-           Move 'No patient data was returned.'  To  HCT1MSGO
+           Move 'NOPAT ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCT1MSGO
            Go To ERROR-OUT.
-
+
        ERROR-OUT.
            PERFORM SETUP-SCREEN.
            EXEC CICS SEND MAP ('HCT1MAP')
@@ -182,9 +253,25 @@ IDENTIFICATION DIVISION.
                      MAPSET ('HCMAPS')
                      CURSOR
            END-EXEC.
-
+
            Initialize HCT1MAPI.
            Initialize HCT1MAPO.
            Initialize COMM-AREA.
-
-           GO TO ENDIT-STARTIT.
\ No newline at end of file
+
+           GO TO ENDIT-STARTIT.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(COMM-AREA)
+                     LENGTH(LENGTH OF COMM-AREA)
+           END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT FROM(MSGEND) ERASE FREEKB
+                     END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+      *----------------------------------------------------------------*
+       COPY HCAUDTPD.
+       COPY HCMSGPD.
