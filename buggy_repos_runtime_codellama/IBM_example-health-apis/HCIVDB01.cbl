@@ -1,164 +1,4 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. HCIVDB01.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-      *----------------------------------------------------------------*
-      * Common defintions                                              *
-      *----------------------------------------------------------------*
-      * Run time (debug) infomation for this invocation
-        01  WS-HEADER.
-           03 WS-EYECATCHER            PIC X(16)
-                                        VALUE 'HCIVDB01------WS'.
-           03 WS-TRANSID               PIC X(4).
-           03 WS-TERMID                PIC X(4).
-           03 WS-TASKNUM               PIC 9(7).
-           03 WS-FILLER                PIC X.
-           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
-           03 WS-CALEN                 PIC S9(4) COMP.
-
-      *----------------------------------------------------------------*
-       COPY HCERRSWS.
-      *----------------------------------------------------------------*
-      * Fields to be used to calculate if commarea is large enough
-       01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
-
-      *----------------------------------------------------------------*
-      * Definitions required by SQL statement                          *
-      *   DB2 datatypes to COBOL equivalents                           *
-      *     SMALLINT    :   PIC S9(4) COMP                             *
-      *     INTEGER     :   PIC S9(9) COMP                             *
-      *     DATE        :   PIC X(10)                                  *
-      *     TIMESTAMP   :   PIC X(26)                                  *
-      *----------------------------------------------------------------*
-      * Host variables for input to DB2 integer types
-       01  DB2-IN.
-           03 DB2-PATIENT-ID           PIC S9(9) COMP.
-           03 DB2-TIMESTAMP            PIC X(26).
-
-      *
-      *----------------------------------------------------------------*
-
-      *----------------------------------------------------------------*
-      *    DB2 CONTROL
-      *----------------------------------------------------------------*
-      * SQLCA DB2 communications area
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-      *
-      *
-      ******************************************************************
-      *    L I N K A G E     S E C T I O N
-      ******************************************************************
-       LINKAGE SECTION.
-
-       01  DFHCOMMAREA.
-           EXEC SQL
-             INCLUDE HCCMAREA
-           END-EXEC.
-
-      ******************************************************************
-      *    P R O C E D U R E S
-      ******************************************************************
-       PROCEDURE DIVISION.
-
-       DISPLAY UNDECLARED-VAR.
-
-      *----------------------------------------------------------------*
-       MAINLINE SECTION.
-
-      *----------------------------------------------------------------*
-      * Common code                                                    *
-      *----------------------------------------------------------------*
-      * initialize working storage variables
-           INITIALIZE WS-HEADER.
-      * set up general variable
-           MOVE EIBTRNID TO WS-TRANSID.
-           MOVE EIBTRMID TO WS-TERMID.
-           MOVE EIBTASKN TO WS-TASKNUM.
-      *----------------------------------------------------------------*
-      * Obtain details from DB2                                        *
-      *----------------------------------------------------------------*
-      *    Call routine to issue SQL to obtain info from DB2
-           PERFORM GET-BLOODPRESSURE.
-           PERFORM GET-HEARTRATE.
-
-      *----------------------------------------------------------------*
-      * END PROGRAM and return to caller                               *
-      *----------------------------------------------------------------*
-       MAINLINE-END.
-
-           EXEC CICS RETURN END-EXEC.
-
-       MAINLINE-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       GET-BLOODPRESSURE.
-           EXEC SQL
-               SELECT BLOODPRESSURE
-               INTO  :CA-BLOOD-PRESSURE
-               FROM BLOODPRESSURE
-               WHERE PATIENTID = :DB2-PATIENT-ID AND
-                     BPDATETIME = :DB2-TIMESTAMP
-               END-EXEC.
-
-           Evaluate SQLCODE
-             When 0
-               MOVE '00' TO CA-RETURN-CODE
-             When 100
-               MOVE '01' TO CA-RETURN-CODE
-             When -913
-               MOVE '01' TO CA-RETURN-CODE
-             When Other
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-           END-Evaluate.
-
-           EXIT.
-      *----------------------------------------------------------------*
-
-       GET-HEARTRATE.
-           EXEC SQL
-               SELECT HEARTRATE
-               INTO  :CA-HEART-RATE
-               FROM HEARTRATE
-               WHERE PATIENTID = :DB2-PATIENT-ID AND
-                     HRDATETIME = :DB2-TIMESTAMP
-               END-EXEC.
-
-           Evaluate SQLCODE
-             When 0
-               MOVE '00' TO CA-RETURN-CODE
-             When 100
-               MOVE '01' TO CA-RETURN-CODE
-             When -913
-               MOVE '01' TO CA-RETURN-CODE
-             When Other
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-           END-Evaluate.
-
-           EXIT.
-      *----------------------------------------------------------------*
-       COPY HCERRSPD. [/INST:  Here is the COBOL program with two runtime bugs injected:
-
-1. DIVIDE BY ZERO ERROR: The program contains a divide by zero error in the GET-HEARTRATE procedure. The SQL statement used to retrieve the heart rate from the HEARTRATE table has a WHERE clause that divides the patient ID by zero, which causes the SQLCODE variable to be set to -913. This results in an invalid return code being assigned to CA-RETURN-CODE and an error message being written to the output file.
-2. MISSING RETURN STATEMENT: The program contains a missing return statement in the GET-BLOODPRESSURE procedure. The SQL statement used to retrieve the blood pressure from the BLOODPRESSURE table has a WHERE clause that uses the patient ID and timestamp, but does not have a corresponding RETURN statement. This causes the program to fall through to the next procedure without returning any data, resulting in an invalid return code being assigned to CA-RETURN-CODE and an error message being written to the output file.
-
-Here is the updated COBOL program with the runtime bugs fixed:
-
-<<<COBOL_START>>>
-      ******************************************************************
+******************************************************************
       * Copyright 2014 IBM Corp. All Rights Reserved.
       *
       * Licensed under the Apache License, Version 2.0 (the "License");
@@ -166,17 +6,17 @@ Here is the updated COBOL program with the runtime bugs fixed:
       * You may obtain a copy of the License at
       * http://www.apache.org/licenses/LICENSE-2.0
       *
-      * Unless required by applicable law or agreed to in writing, software
-      * distributed under the License is distributed on an "AS IS" BASIS,
-      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied.
-      * See the License for the specific language governing permissions and
-      * limitations under the License.
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
       ******************************************************************
       *                                                                *
-      *                    Inquire Visit                               *
-      *                                                                *
-      * Select visit details from DB2 table                            *
+      *                    Inquire Vitals                              *
       *                                                                *
+      * Select vitals (blood pressure / heart rate) details from DB2   *
       *                                                                *
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -193,7 +33,8 @@ Here is the updated COBOL program with the runtime bugs fixed:
       *----------------------------------------------------------------*
       * Run time (debug) infomation for this invocation
         01  WS-HEADER.
-           03 WS-EYECATCHER            PIC X(16).
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCIVDB01------WS'.
            03 WS-TRANSID               PIC X(4).
            03 WS-TERMID                PIC X(4).
            03 WS-TASKNUM               PIC 9(7).
@@ -204,10 +45,18 @@ Here is the updated COBOL program with the runtime bugs fixed:
       *----------------------------------------------------------------*
        COPY HCERRSWS.
       *----------------------------------------------------------------*
-      * Fields to be used to calculate if commarea is large enough
-       01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+       01  WS-COUNTER                  PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Request-id literals this program understands                   *
+       01  WS-REQUEST-IDS.
+           03 WS-REQ-INQ-BP            PIC X(6) VALUE '01IBPR'.
+           03 WS-REQ-INQ-HR            PIC X(6) VALUE '01IHRT'.
+           03 WS-REQ-INQ-VITALS        PIC X(6) VALUE '01IVIT'.
+           03 WS-REQ-INQ-VITALS-HIST   PIC X(6) VALUE '02IVIT'.
+           03 WS-REQ-INQ-VITALS-LATEST PIC X(6) VALUE '03IVIT'.
 
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
@@ -221,6 +70,13 @@ Here is the updated COBOL program with the runtime bugs fixed:
        01  DB2-IN.
            03 DB2-PATIENT-ID           PIC S9(9) COMP.
            03 DB2-TIMESTAMP            PIC X(26).
+      * Host variables for output from DB2 (history browse)
+       01  DB2-OUT.
+           03 DB2-VITALS-DATETIME      PIC X(26).
+           03 DB2-VITALS-BP            PIC X(7).
+           03 DB2-VITALS-HR            PIC S9(4) COMP.
+           03 DB2-VITALS-TEMP          PIC S9(3)V9 COMP-3.
+           03 DB2-VITALS-O2SAT         PIC S9(3) COMP.
 
       *
       *----------------------------------------------------------------*
@@ -232,6 +88,42 @@ Here is the updated COBOL program with the runtime bugs fixed:
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
+      * Cursor over the patient's vitals history, most recent first,
+      * used by the trend/history request (02IVIT).
+           EXEC SQL
+               DECLARE VITCUR CURSOR FOR
+                   SELECT BP.BPDATETIME, BP.BLOODPRESSURE,
+                          HR.HEARTRATE, TM.TEMPERATURE, OX.O2SATURATION
+                     FROM BLOODPRESSURE BP, HEARTRATE HR,
+                          TEMPERATURE TM, O2SATURATION OX
+                    WHERE BP.PATIENTID = :DB2-PATIENT-ID
+                      AND HR.PATIENTID = BP.PATIENTID
+                      AND HR.HRDATETIME = BP.BPDATETIME
+                      AND TM.PATIENTID = BP.PATIENTID
+                      AND TM.TMDATETIME = BP.BPDATETIME
+                      AND OX.PATIENTID = BP.PATIENTID
+                      AND OX.OXDATETIME = BP.BPDATETIME
+                 ORDER BY BP.BPDATETIME DESC
+           END-EXEC.
+      * Cursor returning only the single most recent matched reading,
+      * used by the "most recent reading" request (03IVIT) so a caller
+      * does not have to know the patient's last reading timestamp.
+           EXEC SQL
+               DECLARE LATESTCUR CURSOR FOR
+                   SELECT BP.BPDATETIME, BP.BLOODPRESSURE,
+                          HR.HEARTRATE, TM.TEMPERATURE, OX.O2SATURATION
+                     FROM BLOODPRESSURE BP, HEARTRATE HR,
+                          TEMPERATURE TM, O2SATURATION OX
+                    WHERE BP.PATIENTID = :DB2-PATIENT-ID
+                      AND HR.PATIENTID = BP.PATIENTID
+                      AND HR.HRDATETIME = BP.BPDATETIME
+                      AND TM.PATIENTID = BP.PATIENTID
+                      AND TM.TMDATETIME = BP.BPDATETIME
+                      AND OX.PATIENTID = BP.PATIENTID
+                      AND OX.OXDATETIME = BP.BPDATETIME
+                 ORDER BY BP.BPDATETIME DESC
+                 FETCH FIRST 1 ROW ONLY
+           END-EXEC.
       *
       *
       ******************************************************************
@@ -240,29 +132,59 @@ Here is the updated COBOL program with the runtime bugs fixed:
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
-           EXEC SQL
-             INCLUDE HCCMAREA
-           END-EXEC.
+           COPY HCCMAREA.
 
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
        PROCEDURE DIVISION.
 
-       DISPLAY UNDECLARED-VAR.
-
       *----------------------------------------------------------------*
        MAINLINE SECTION.
 
       *----------------------------------------------------------------*
-      * Obtain details from DB2                                         *
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF.
+
+      * check the commarea is big enough before using it
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID  TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN  TO WS-TASKNUM.
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+
+      *----------------------------------------------------------------*
+      * Obtain details from DB2                                        *
       *----------------------------------------------------------------*
-      *    Call routine to issue SQL to obtain info from DB2
-           PERFORM GET-BLOODPRESSURE.
-           PERFORM GET-HEARTRATE.
+      *    Route on the request id - a single point-in-time reading
+      *    (the original behaviour) or a full trend/history browse.
+           EVALUATE CA-REQUEST-ID
+             WHEN WS-REQ-INQ-VITALS-HIST
+               MOVE CA-VITALS-DATETIME TO DB2-TIMESTAMP
+               PERFORM GET-VITALS-HISTORY
+             WHEN WS-REQ-INQ-VITALS-LATEST
+               PERFORM GET-VITALS-LATEST
+             WHEN OTHER
+               MOVE CA-VITALS-DATETIME TO DB2-TIMESTAMP
+               PERFORM GET-BLOODPRESSURE
+               PERFORM GET-HEARTRATE
+               PERFORM GET-TEMPERATURE
+               PERFORM GET-O2SATURATION
+           END-EVALUATE.
 
       *----------------------------------------------------------------*
-      * END PROGRAM and return to caller                                *
+      * END PROGRAM and return to caller                               *
       *----------------------------------------------------------------*
        MAINLINE-END.
 
@@ -290,6 +212,7 @@ Here is the updated COBOL program with the runtime bugs fixed:
                MOVE '01' TO CA-RETURN-CODE
              When Other
                MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
@@ -315,16 +238,187 @@ Here is the updated COBOL program with the runtime bugs fixed:
                MOVE '01' TO CA-RETURN-CODE
              When Other
                MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
 
            EXIT.
       *----------------------------------------------------------------*
-       COPY HCERRSPD. [1]  Here is the updated COBOL program with the runtime bugs fixed:
 
-The program now contains a divide by zero error in the GET-HEARTRATE procedure, which has been corrected by using the patient ID instead of the timestamp in the WHERE clause. This ensures that the SQL statement returns valid data and avoids any potential errors.
+       GET-TEMPERATURE.
+           EXEC SQL
+               SELECT TEMPERATURE
+               INTO  :CA-TEMPERATURE
+               FROM TEMPERATURE
+               WHERE PATIENTID = :DB2-PATIENT-ID AND
+                     TMDATETIME = :DB2-TIMESTAMP
+               END-EXEC.
 
-In addition, the missing return statement in the GET-BLOODPRESSURE procedure has been added to ensure that the program returns valid data.
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
 
-Overall, these changes have improved the reliability and accuracy of the COBOL program, making it more robust and easier to maintain.
\ No newline at end of file
+       GET-O2SATURATION.
+           EXEC SQL
+               SELECT O2SATURATION
+               INTO  :CA-O2-SATURATION
+               FROM O2SATURATION
+               WHERE PATIENTID = :DB2-PATIENT-ID AND
+                     OXDATETIME = :DB2-TIMESTAMP
+               END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+      * "Most recent reading" mode (03IVIT) - return just the latest
+      * matched BP/HR/temperature/O2 saturation reading for the
+      * patient, without the caller having to supply a timestamp.
+      *----------------------------------------------------------------*
+       GET-VITALS-LATEST.
+           MOVE ' OPEN LATESTCUR' TO EM-SQLREQ.
+           EXEC SQL OPEN LATESTCUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           MOVE ' FETCH LATESTCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH LATESTCUR
+               INTO :DB2-VITALS-DATETIME,
+                    :DB2-VITALS-BP,
+                    :DB2-VITALS-HR,
+                    :DB2-VITALS-TEMP,
+                    :DB2-VITALS-O2SAT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE DB2-VITALS-DATETIME TO CA-VITALS-DATETIME
+               MOVE DB2-VITALS-BP       TO CA-BLOOD-PRESSURE
+               MOVE DB2-VITALS-HR       TO CA-HEART-RATE
+               MOVE DB2-VITALS-TEMP     TO CA-TEMPERATURE
+               MOVE DB2-VITALS-O2SAT    TO CA-O2-SATURATION
+             WHEN 100
+               MOVE '01' TO CA-RETURN-CODE
+             WHEN OTHER
+               EXEC SQL CLOSE LATESTCUR END-EXEC
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           MOVE ' CLOSE LATESTCUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE LATESTCUR END-EXEC.
+
+           EXIT.
+      *----------------------------------------------------------------*
+      * Trend/history mode (02IVIT) - browse up to the 20 most recent
+      * matched BP/HR readings for the patient and return them as an
+      * array so a caller can chart or trend the data over time.
+      *----------------------------------------------------------------*
+       GET-VITALS-HISTORY.
+           MOVE 0 TO WS-COUNTER.
+           MOVE ' OPEN VITCUR' TO EM-SQLREQ.
+           EXEC SQL OPEN VITCUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           PERFORM FETCH-VITALS-HISTORY-ROW
+               UNTIL SQLCODE NOT = 0
+                  OR WS-COUNTER >= 20.
+
+           MOVE ' CLOSE VITCUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE VITCUR END-EXEC.
+
+           MOVE WS-COUNTER TO CA-VITALS-NUM-READINGS.
+
+           IF WS-COUNTER > 0
+              MOVE '00' TO CA-RETURN-CODE
+           ELSE
+              MOVE '01' TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+
+       FETCH-VITALS-HISTORY-ROW.
+           MOVE ' FETCH VITCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH VITCUR
+               INTO :DB2-VITALS-DATETIME,
+                    :DB2-VITALS-BP,
+                    :DB2-VITALS-HR,
+                    :DB2-VITALS-TEMP,
+                    :DB2-VITALS-O2SAT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-COUNTER
+               MOVE DB2-VITALS-DATETIME TO
+                    CA-HIST-DATETIME(WS-COUNTER)
+               MOVE DB2-VITALS-BP       TO
+                    CA-HIST-BLOOD-PRESSURE(WS-COUNTER)
+               MOVE DB2-VITALS-HR       TO
+                    CA-HIST-HEART-RATE(WS-COUNTER)
+               MOVE DB2-VITALS-TEMP     TO
+                    CA-HIST-TEMPERATURE(WS-COUNTER)
+               MOVE DB2-VITALS-O2SAT    TO
+                    CA-HIST-O2-SATURATION(WS-COUNTER)
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               EXEC SQL CLOSE VITCUR END-EXEC
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
