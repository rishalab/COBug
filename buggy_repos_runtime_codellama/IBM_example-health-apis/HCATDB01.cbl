@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCATDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCATDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+       77  UPDATE-TRANS-ID             PIC X(6) VALUE '02UTHR'.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-UPDATE-COUNT         PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+
+      * CA-REQUEST-ID '02UTHR' updates an existing threshold row,
+      * anything else (e.g. '01IADD') inserts a new one
+           IF CA-REQUEST-ID = UPDATE-TRANS-ID
+              PERFORM UPDATE-PATIENT-THRESHOLD
+           ELSE
+              PERFORM INSERT-PATIENT-THRESHOLD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INSERT-PATIENT-THRESHOLD.
+      *================================================================*
+      * Insert a new threshold row for the patient                     *
+      *================================================================*
+           MOVE ' INSERT THRESHOLD' TO EM-SQLREQ.
+
+           EXEC SQL
+               INSERT INTO THRESHOLD
+                         ( PATIENTID,
+                           HRTHRESHOLD,
+                           BPTHRESHOLD,
+                           HRTHRESHOLDNIGHT,
+                           BPTHRESHOLDNIGHT,
+                           DAYSTARTHOUR,
+                           NIGHTSTARTHOUR,
+                           ALERTENABLED,
+                           THRESHOLDACTIVE,
+                           THRESHOLDCONFIGURED )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :CA-HR-THRESHOLD,
+                           :CA-BP-THRESHOLD,
+                           :CA-HR-THRESHOLD-NIGHT,
+                           :CA-BP-THRESHOLD-NIGHT,
+                           :CA-DAY-START-HOUR,
+                           :CA-NIGHT-START-HOUR,
+                           :CA-ALERT-ENABLED,
+                           :CA-THRESHOLD-ACTIVE,
+                           'Y' )
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              MOVE SQLCODE TO EM-SQLCODE
+              PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+              MOVE 'Y' TO CA-THRESHOLD-CONFIGURED
+           END-IF.
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+           EXIT.
+
+      *================================================================*
+       UPDATE-PATIENT-THRESHOLD.
+      *================================================================*
+      * Update the existing threshold row for the patient rather than  *
+      * inserting a second row on top of it                            *
+      *================================================================*
+           MOVE ' UPDATE THRESHOLD' TO EM-SQLREQ.
+
+           EXEC SQL
+               UPDATE THRESHOLD
+                  SET HRTHRESHOLD       = :CA-HR-THRESHOLD,
+                      BPTHRESHOLD       = :CA-BP-THRESHOLD,
+                      HRTHRESHOLDNIGHT  = :CA-HR-THRESHOLD-NIGHT,
+                      BPTHRESHOLDNIGHT  = :CA-BP-THRESHOLD-NIGHT,
+                      DAYSTARTHOUR      = :CA-DAY-START-HOUR,
+                      NIGHTSTARTHOUR    = :CA-NIGHT-START-HOUR,
+                      ALERTENABLED      = :CA-ALERT-ENABLED,
+                      THRESHOLDACTIVE   = :CA-THRESHOLD-ACTIVE,
+                      THRESHOLDCONFIGURED = 'Y'
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE SQLERRD(3) TO DB2-UPDATE-COUNT
+               IF DB2-UPDATE-COUNT = 0
+      * no existing row to update - fall back to inserting one
+                  PERFORM INSERT-PATIENT-THRESHOLD
+               ELSE
+                  MOVE 'Y' TO CA-THRESHOLD-CONFIGURED
+               END-IF
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
