@@ -0,0 +1,358 @@
+******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCIMDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCIMDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+       01  WS-COUNTER                  PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Scrollable (PF7/PF8-style) paging controls for 02IMED requests *
+       01  WS-PAGING-CONTROLS.
+           03 WS-PAGE-SIZE             PIC S9(4) COMP VALUE +5.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for input to DB2 integer types
+       01  DB2-IN.
+           03 DB2-PATIENT-ID        PIC X(10).
+           03 DB2-LAST-MEDICATION-ID PIC S9(9) COMP.
+      * Host variables for output from DB2
+       01  DB2-OUT.
+           03 DB2-MEDICATION-ID     PIC S9(9) COMP.
+           03 DB2-DRUG-NAME         PIC X(50).
+           03 DB2-STRENGTH          PIC X(20).
+           03 DB2-AMOUNT            PIC S9(4) COMP.
+           03 DB2-ROUTE             PIC X(20).
+           03 DB2-FREQUENCY         PIC X(20).
+           03 DB2-IDENTIFIER        PIC X(20).
+           03 DB2-BIOMED-TYPE       PIC X(2).
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      * Cursor over every medication row for the requested patient,
+      * picking up after CA-LAST-MEDICATION-ID so a dropped session
+      * resumes where it left off instead of refetching from row one
+           EXEC SQL
+               DECLARE MEDCUR CURSOR FOR
+                   SELECT MEDICATIONID, DRUGNAME, STRENGTH, AMOUNT,
+                          ROUTE, FREQUENCY, IDENTIFIER, BIOMEDTYPE
+                     FROM MEDICATION
+                    WHERE PATIENTID = :DB2-PATIENT-ID
+                      AND MEDICATIONID > :DB2-LAST-MEDICATION-ID
+                    ORDER BY MEDICATIONID
+           END-EXEC.
+      * Scrollable paging cursor - one page at a time, keyed off the
+      * last medication id the caller has already seen (02IMED)
+           EXEC SQL
+               DECLARE MEDPAGECUR CURSOR FOR
+                   SELECT MEDICATIONID, DRUGNAME, STRENGTH, AMOUNT,
+                          ROUTE, FREQUENCY, IDENTIFIER, BIOMEDTYPE
+                     FROM MEDICATION
+                    WHERE PATIENTID = :DB2-PATIENT-ID
+                      AND MEDICATIONID > :DB2-LAST-MEDICATION-ID
+                    ORDER BY MEDICATIONID
+           END-EXEC.
+      *
+      *
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF.
+
+      * check the commarea is big enough before using it
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+           INITIALIZE WS-COMMAREA-LENGTHS.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+           MOVE '00' TO CA-RETURN-CODE.
+
+           EVALUATE CA-REQUEST-ID
+             WHEN '02IMED'
+               PERFORM PROCESS-MEDICATION-PAGE
+             WHEN OTHER
+               PERFORM PROCESS-MEDICATION-LIST
+           END-EVALUATE.
+
+       MAINLINE-END.
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 01IMED - full list, up to 20 medications in one response       *
+      *----------------------------------------------------------------*
+       PROCESS-MEDICATION-LIST.
+           IF CA-LAST-MEDICATION-ID NOT NUMERIC
+              MOVE 0 TO CA-LAST-MEDICATION-ID
+           END-IF.
+           MOVE CA-LAST-MEDICATION-ID TO DB2-LAST-MEDICATION-ID.
+
+           PERFORM OPEN-CURSOR.
+
+      * keep fetching until DB2 tells us there are no more rows
+           PERFORM GET-MEDICATION-INFO
+               UNTIL CA-RETURN-CODE NOT = '00'
+                  OR WS-COUNTER >= 20.
+
+           IF CA-RETURN-CODE = '01' AND WS-COUNTER > 0
+              MOVE '00' TO CA-RETURN-CODE
+           END-IF.
+
+           PERFORM CLOSE-CURSOR.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 02IMED - scrollable page, WS-PAGE-SIZE rows after the medica-  *
+      * tion id the caller last saw (CA-LAST-MEDICATION-ID, 0/blank on *
+      * the first page).  Fetches one extra row to tell whether more  *
+      * data remains (CA-MORE-DATA-FLAG) without needing a COUNT(*).  *
+      *----------------------------------------------------------------*
+       PROCESS-MEDICATION-PAGE.
+           IF CA-LAST-MEDICATION-ID NOT NUMERIC
+              MOVE 0 TO CA-LAST-MEDICATION-ID
+           END-IF.
+           MOVE CA-LAST-MEDICATION-ID TO DB2-LAST-MEDICATION-ID.
+
+           PERFORM OPEN-PAGE-CURSOR.
+
+           PERFORM GET-MEDICATION-PAGE-ROW
+               UNTIL CA-RETURN-CODE NOT = '00'
+                  OR WS-COUNTER > WS-PAGE-SIZE.
+
+           PERFORM CLOSE-PAGE-CURSOR.
+
+           IF WS-COUNTER > WS-PAGE-SIZE
+      * lookahead row fetched - more data exists beyond this page
+              SUBTRACT 1 FROM WS-COUNTER
+              MOVE 'Y' TO CA-MORE-DATA-FLAG
+              MOVE '00' TO CA-RETURN-CODE
+              MOVE CA-MED-MEDICATION-ID OF CA-MEDICATIONS (WS-COUNTER)
+                                      TO CA-LAST-MEDICATION-ID
+              MOVE WS-COUNTER TO CA-NUM-MEDICATIONS
+           ELSE
+              MOVE 'N' TO CA-MORE-DATA-FLAG
+              IF WS-COUNTER > 0
+                 MOVE '00' TO CA-RETURN-CODE
+                 MOVE CA-MED-MEDICATION-ID OF
+                      CA-MEDICATIONS (WS-COUNTER)
+                                         TO CA-LAST-MEDICATION-ID
+                 MOVE WS-COUNTER TO CA-NUM-MEDICATIONS
+              ELSE
+                 MOVE '01' TO CA-RETURN-CODE
+              END-IF
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       OPEN-CURSOR.
+            MOVE ' OPEN MEDCUR' TO EM-SQLREQ.
+            EXEC SQL OPEN MEDCUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+       GET-MEDICATION-INFO.
+
+            MOVE ' FETCH MEDCUR' TO EM-SQLREQ.
+            EXEC SQL
+                FETCH MEDCUR
+                INTO :DB2-MEDICATION-ID,
+                      :DB2-DRUG-NAME,
+                      :DB2-STRENGTH,
+                      :DB2-AMOUNT,
+                      :DB2-ROUTE,
+                      :DB2-FREQUENCY,
+                      :DB2-IDENTIFIER,
+                      :DB2-BIOMED-TYPE
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               PERFORM LOAD-COMMAREA
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+
+       LOAD-COMMAREA.
+           ADD 1 to WS-COUNTER.
+           MOVE DB2-MEDICATION-ID  TO CA-MED-MEDICATION-ID
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-DRUG-NAME      TO CA-MED-DRUG-NAME
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-STRENGTH       TO CA-MED-STRENGTH
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-AMOUNT         TO CA-MED-AMOUNT
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-ROUTE          TO CA-MED-ROUTE
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-FREQUENCY      TO CA-MED-FREQUENCY
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-IDENTIFIER     TO CA-MED-IDENTIFIER
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE DB2-BIOMED-TYPE    TO CA-MED-TYPE
+                                   OF CA-MEDICATIONS (WS-COUNTER)
+           MOVE WS-COUNTER TO CA-NUM-MEDICATIONS.
+      * checkpoint the last medication id actually returned so a
+      * resumed inquiry can continue from here if the session drops
+           MOVE DB2-MEDICATION-ID TO CA-LAST-MEDICATION-ID.
+           EXIT.
+
+       CLOSE-CURSOR.
+           MOVE ' CLOSE MEDCUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE MEDCUR END-EXEC.
+           EXIT.
+
+       OPEN-PAGE-CURSOR.
+            MOVE 0 TO WS-COUNTER.
+            MOVE ' OPEN MEDPAGECUR' TO EM-SQLREQ.
+            EXEC SQL OPEN MEDPAGECUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+       GET-MEDICATION-PAGE-ROW.
+
+            MOVE ' FETCH MEDPAGECUR' TO EM-SQLREQ.
+            EXEC SQL
+                FETCH MEDPAGECUR
+                INTO :DB2-MEDICATION-ID,
+                      :DB2-DRUG-NAME,
+                      :DB2-STRENGTH,
+                      :DB2-AMOUNT,
+                      :DB2-ROUTE,
+                      :DB2-FREQUENCY,
+                      :DB2-IDENTIFIER,
+                      :DB2-BIOMED-TYPE
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               PERFORM LOAD-COMMAREA
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+
+       CLOSE-PAGE-CURSOR.
+           MOVE ' CLOSE MEDPAGECUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE MEDPAGECUR END-EXEC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
