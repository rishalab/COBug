@@ -0,0 +1,434 @@
+******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Patient menu                                *
+      *                                                                *
+      * Menu for Patient transactions                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCP1PL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 INQ-TRANS                    PIC X(4) VALUE 'HCP1'.
+       77 ADD-TRANS                    PIC X(4) VALUE 'HCPA'.
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * Basic edit-check working fields for the Add-patient contact    *
+      * fields - catches obviously malformed data before it reaches    *
+      * HCP1BI01.                                                      *
+       01  WS-EDIT-VALID              PIC X     VALUE 'Y'.
+           88 WS-EDIT-OK                        VALUE 'Y'.
+           88 WS-EDIT-BAD                       VALUE 'N'.
+       01  WS-CHAR-IDX                PIC S9(4) COMP.
+       01  WS-AT-COUNT                PIC S9(4) COMP.
+       01  WS-DOT-COUNT               PIC S9(4) COMP.
+       01  WS-EMAIL-LOCAL-PART        PIC X(50).
+       01  WS-EMAIL-DOMAIN-PART       PIC X(50).
+
+        COPY HCMAPS.
+        COPY HCAUDTWS.
+        COPY HCMSGWS.
+        01 COMM-AREA.
+        COPY HCCMAREA.
+
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize HCP1MAPI.
+           Initialize HCP1MAPO.
+           Initialize COMM-AREA.
+           MOVE LOW-VALUES To HCP1PNOO
+
+           MOVE -1 TO HCP1PNOL
+           IF EIBTRNID EQUAL ADD-TRANS
+      * protect patient id field and set cursor to name field
+              MOVE 0 TO HCP1PNOA
+              MOVE -1 TO HCP1FNAL
+           END-IF
+
+           EXEC CICS SEND MAP ('HCP1MAP')
+                     FROM(HCP1MAPO)
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     CURSOR
+                     RESP(WS-RESP)
+                     END-EXEC.
+       A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCP1MAP')
+                     INTO(HCP1MAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
+
+      *---------------------------------------------------------------*
+      * Handle the Inquiry request
+           IF EIBTRNID EQUAL INQ-TRANS
+      * No patient number keyed but a last name/DOB were - staff don't
+      * have the patient number handy, so search for it instead of an
+      * exact lookup.
+                 IF HCP1PNOI EQUAL ZEROS OR LOW-VALUES
+                    AND HCP1LNAI NOT EQUAL SPACES
+                    AND NOT EQUAL LOW-VALUES
+                    AND HCP1DOBI NOT EQUAL SPACES
+                    AND NOT EQUAL LOW-VALUES
+                      GO TO SEARCH-PATIENT-BY-NAME
+                 END-IF
+
+                 Move '01IPAT'   To CA-REQUEST-ID
+                 Move HCP1PNOI   To CA-PATIENT-ID
+      * Link to business logic
+                 EXEC CICS LINK PROGRAM('HCP1BI01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-DATA
+                 END-IF
+
+                 Move CA-FIRST-NAME to HCP1FNAO
+                 Move CA-LAST-NAME  to HCP1LNAO
+                 Move CA-DOB        to HCP1DOBO
+                 Move CA-ADDRESS    to HCP1ADDRO
+                 Move CA-CITY       to HCP1CITYO
+                 Move CA-POSTCODE   to HCP1HPCO
+                 Move CA-PHONE-MOBILE  to HCP1HP2O
+                 Move CA-EMAIL-ADDRESS to HCP1HMOO
+                 Move CA-INS-CARD-NUM to HCP1INOO
+                 Move CA-USERID     to HCP1UIDO
+                 EXEC CICS SEND MAP ('HCP1MAP')
+                           FROM(HCP1MAPO)
+                           MAPSET ('HCMAPS')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+             END-IF.
+
+      *---------------------------------------------------------------*
+      * Handle the Add request
+           IF EIBTRNID EQUAL ADD-TRANS
+                 IF HCP1UIDI EQUAL SPACES or LOW-VALUES
+                   GO TO USERID-REQUIRED
+                 END-IF
+
+                 PERFORM CHECK-POSTCODE-FORMAT
+                 IF WS-EDIT-BAD
+                   GO TO POSTCODE-INVALID
+                 END-IF
+
+                 PERFORM CHECK-PHONE-FORMAT
+                 IF WS-EDIT-BAD
+                   GO TO PHONE-INVALID
+                 END-IF
+
+                 PERFORM CHECK-EMAIL-FORMAT
+                 IF WS-EDIT-BAD
+                   GO TO EMAIL-INVALID
+                 END-IF
+
+                 Move '01APAT'   To CA-REQUEST-ID
+                 Move HCP1FNAI   To CA-FIRST-NAME
+                 Move HCP1LNAI   To CA-LAST-NAME
+                 Move HCP1DOBI   To CA-DOB
+                 Move HCP1ADDRI  To CA-ADDRESS
+                 Move HCP1CITYI  To CA-CITY
+                 Move HCP1HPCI   To CA-POSTCODE
+                 Move HCP1HP2I   To CA-PHONE-MOBILE
+                 Move HCP1HMOI   To CA-EMAIL-ADDRESS
+                 Move HCP1INOI   To CA-INS-CARD-NUM
+                 Move HCP1UIDI   To CA-USERID
+      * Link to business logic - checks for a duplicate insurance
+      * card number before inserting the new patient
+                 EXEC CICS LINK PROGRAM('HCP1BI01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE = '91'
+                   GO TO DUPLICATE-PATIENT
+                 END-IF
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-ADD
+                 END-IF
+
+                 Move CA-PATIENT-ID To HCP1PNOO
+                 Move CA-FIRST-NAME to HCP1FNAO
+                 Move CA-LAST-NAME  to HCP1LNAO
+                 Move CA-DOB        to HCP1DOBO
+                 Move CA-ADDRESS    to HCP1ADDRO
+                 Move CA-CITY       to HCP1CITYO
+                 Move CA-POSTCODE   to HCP1HPCO
+                 Move CA-PHONE-MOBILE  to HCP1HP2O
+                 Move CA-EMAIL-ADDRESS to HCP1HMOO
+                 Move CA-INS-CARD-NUM to HCP1INOO
+                 Move CA-USERID     to HCP1UIDO
+                 Move 'PADDED' To WS-MSG-KEY
+                 PERFORM GET-MESSAGE-TEXT
+                 Move WS-MESSAGE-OUT To HCP1MSGO
+                 EXEC CICS SEND MAP ('HCP1MAP')
+                           FROM(HCP1MAPO)
+                           MAPSET ('HCMAPS')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+             END-IF.
+
+      *---------------------------------------------------------------*
+      * Record a PHI-access audit entry for the LINK that just ran
+       LOG-PHI-ACCESS.
+           MOVE CA-PATIENT-ID  TO AU-PATNUM.
+           MOVE CA-REQUEST-ID  TO AU-REQUEST-ID.
+           MOVE CA-RETURN-CODE TO AU-RETURN-CODE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *---------------------------------------------------------------*
+      * Look up candidate patients by last name + DOB when staff don't
+      * have the patient number handy. There is no separate results
+      * screen, so the first candidate found is displayed exactly as a
+      * normal inquiry would be - if more than one patient matched,
+      * HCP1MSGO tells staff to key the patient number shown, or to
+      * narrow the search, rather than silently picking one for them.
+       SEARCH-PATIENT-BY-NAME.
+           Move '01SRCH' To CA-REQUEST-ID
+           Move HCP1LNAI To CA-SEARCH-LAST-NAME
+           Move HCP1DOBI To CA-SEARCH-DOB
+           EXEC CICS LINK PROGRAM('HCP1BI01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32765)
+           END-EXEC
+           PERFORM LOG-PHI-ACCESS
+
+           IF CA-RETURN-CODE NOT = '00'
+             GO TO NO-DATA
+           END-IF
+
+           Move CA-SEARCH-PATIENT-ID (1)  To HCP1PNOO
+           Move CA-SEARCH-FIRST-NAME (1)  To HCP1FNAO
+           Move CA-SEARCH-LAST-NAME-O (1) To HCP1LNAO
+           Move CA-SEARCH-DOB-O (1)       To HCP1DOBO
+
+           IF CA-SEARCH-NUM-FOUND > 1
+              Move 'SRCHMU' To WS-MSG-KEY
+              PERFORM GET-MESSAGE-TEXT
+              Move WS-MESSAGE-OUT To HCP1MSGO
+           END-IF
+
+           EXEC CICS SEND MAP ('HCP1MAP')
+                     FROM(HCP1MAPO)
+                     MAPSET ('HCMAPS')
+           END-EXEC
+           GO TO ENDIT-STARTIT.
+
+       USERID-REQUIRED.
+           MOVE -1 TO HCP1UIDL.
+           Move 'USRREQ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+      *---------------------------------------------------------------*
+      * Postcode may be blank (optional field) but if present may only
+      * contain letters, digits, spaces and hyphens.
+       CHECK-POSTCODE-FORMAT.
+           MOVE 'Y' TO WS-EDIT-VALID.
+           IF HCP1HPCI NOT EQUAL SPACES AND NOT EQUAL LOW-VALUES
+              PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                      UNTIL WS-CHAR-IDX > LENGTH OF HCP1HPCI
+                 IF HCP1HPCI (WS-CHAR-IDX:1) NOT = SPACE
+                    AND HCP1HPCI (WS-CHAR-IDX:1) IS NOT ALPHABETIC
+                    AND HCP1HPCI (WS-CHAR-IDX:1) IS NOT NUMERIC
+                    AND HCP1HPCI (WS-CHAR-IDX:1) NOT = '-'
+                    MOVE 'N' TO WS-EDIT-VALID
+                 END-IF
+              END-PERFORM
+           END-IF.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Mobile phone number may be blank but if present may only
+      * contain digits and the punctuation commonly used to format one.
+       CHECK-PHONE-FORMAT.
+           MOVE 'Y' TO WS-EDIT-VALID.
+           IF HCP1HP2I NOT EQUAL SPACES AND NOT EQUAL LOW-VALUES
+              PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                      UNTIL WS-CHAR-IDX > LENGTH OF HCP1HP2I
+                 IF HCP1HP2I (WS-CHAR-IDX:1) NOT = SPACE
+                    AND HCP1HP2I (WS-CHAR-IDX:1) IS NOT NUMERIC
+                    AND HCP1HP2I (WS-CHAR-IDX:1) NOT = '+'
+                    AND HCP1HP2I (WS-CHAR-IDX:1) NOT = '-'
+                    AND HCP1HP2I (WS-CHAR-IDX:1) NOT = '('
+                    AND HCP1HP2I (WS-CHAR-IDX:1) NOT = ')'
+                    MOVE 'N' TO WS-EDIT-VALID
+                 END-IF
+              END-PERFORM
+           END-IF.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Email address may be blank but if present must look like
+      * local-part@domain with at least one dot in the domain part.
+       CHECK-EMAIL-FORMAT.
+           MOVE 'Y' TO WS-EDIT-VALID.
+           IF HCP1HMOI NOT EQUAL SPACES AND NOT EQUAL LOW-VALUES
+              MOVE 0 TO WS-AT-COUNT
+              INSPECT HCP1HMOI TALLYING WS-AT-COUNT FOR ALL '@'
+              IF WS-AT-COUNT NOT = 1
+                 MOVE 'N' TO WS-EDIT-VALID
+              ELSE
+                 MOVE SPACES TO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+                 UNSTRING HCP1HMOI DELIMITED BY '@'
+                          INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+                 IF WS-EMAIL-LOCAL-PART EQUAL SPACES
+                    OR WS-EMAIL-DOMAIN-PART EQUAL SPACES
+                    MOVE 'N' TO WS-EDIT-VALID
+                 ELSE
+                    MOVE 0 TO WS-DOT-COUNT
+                    INSPECT WS-EMAIL-DOMAIN-PART
+                            TALLYING WS-DOT-COUNT FOR ALL '.'
+                    IF WS-DOT-COUNT = 0
+                       MOVE 'N' TO WS-EDIT-VALID
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+
+       POSTCODE-INVALID.
+           MOVE -1 TO HCP1HPCL.
+           Move 'PCFMT ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       PHONE-INVALID.
+           MOVE -1 TO HCP1HP2L.
+           Move 'PHFMT ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       EMAIL-INVALID.
+           MOVE -1 TO HCP1HMOL.
+           Move 'EMFMT ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       DUPLICATE-PATIENT.
+           MOVE -1 TO HCP1INOL.
+           Move CA-DUPLICATE-PATID To HCP1PNOO.
+           Move 'PATDUP' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       NO-DATA.
+           Move SPACES to HCP1FNAO
+                          HCP1LNAO
+                          HCP1DOBO
+                          HCP1ADDRO
+                          HCP1CITYO
+                          HCP1HPCO
+                          HCP1HP2O
+                          HCP1HMOO
+                          HCP1INOO
+                          HCP1UIDO
+           MOVE -1 TO HCP1PNOL
+           Move 'NODATA' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       NO-ADD.
+           MOVE -1 TO HCP1FNAL.
+           Move 'PATERR' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCP1MSGO.
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCP1MAP')
+                     FROM(HCP1MAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC.
+
+           Initialize HCP1MAPI.
+           Initialize HCP1MAPO.
+           Initialize COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
+
+       CLEARIT.
+
+           Initialize HCP1MAPI.
+           EXEC CICS SEND MAP ('HCP1MAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(COMM-AREA)
+                LENGTH(LENGTH OF COMM-AREA)
+                END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(COMM-AREA)
+                     LENGTH(LENGTH OF COMM-AREA)
+           END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT FROM(MSGEND) ERASE FREEKB
+                     END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+      *----------------------------------------------------------------*
+       COPY HCAUDTPD.
+       COPY HCMSGPD.
