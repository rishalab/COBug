@@ -1,245 +1,148 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HCT1BA01.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-*----------------------------------------------------------------*
-* Common defintions                                              *
-*----------------------------------------------------------------*
-* Run time (debug) infomation for this invocation
-01  WS-HEADER.
-    03 WS-EYECATCHER            PIC X(16)
-                                VALUE 'HCT1BA01------WS'.
-    03 WS-TRANSID               PIC X(4).
-    03 WS-TERMID                PIC X(4).
-    03 WS-TASKNUM               PIC 9(7).
-    03 WS-FILLER                PIC X.
-    03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
-    03 WS-CALEN                 PIC S9(4) COMP.
-*----------------------------------------------------------------*
-COPY HCERRSWS.
-*----------------------------------------------------------------*
-* Definitions required for data manipulation                     *
-*----------------------------------------------------------------*
-* Fields to be used to check that commarea is correct length
-01  WS-COMMAREA-LENGTHS.
-    03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
-    03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
-77  HCATDB01                    PIC X(8)       VALUE 'HCATDB01'.
-*----------------------------------------------------------------*
-*******************************************************************
-*    L I N K A G E     S E C T I O N
-*******************************************************************
-LINKAGE SECTION.
-
-01  DFHCOMMAREA.
-     COPY HCCMAREA.
-
-*******************************************************************
-*    P R O C E D U R E S
-*******************************************************************
-PROCEDURE DIVISION.
-
-GO TO ERR-HANDLER.
-
-DISPLAY "NORMAL-FLOW".
-
-ERR-HANDLER.
-    DISPLAY "ERROR-HANDLED".
-    EXIT.
-
-DISPLAY UNDECLARED-VAR.
-
-*----------------------------------------------------------------*
-MAINLINE SECTION.
-
-*----------------------------------------------------------------*
-* Common code                                                    *
-*----------------------------------------------------------------*
-* initialize working storage variables
-INITIALIZE WS-HEADER.
-* set up general variable
-MOVE EIBTRNID TO WS-TRANSID.
-MOVE EIBTRMID TO WS-TERMID.
-MOVE EIBTASKN TO WS-TASKNUM.
-*----------------------------------------------------------------*
-
-*----------------------------------------------------------------*
-* Process incoming commarea                                      *
-*----------------------------------------------------------------*
-* If NO commarea received issue an ABEND
-IF EIBCALEN IS EQUAL TO ZERO
-    MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
-    PERFORM WRITE-ERROR-MESSAGE
-    EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
-END-IF
-
-* initialize commarea return code to zero
-MOVE '00' TO CA-RETURN-CODE
-MOVE EIBCALEN TO WS-CALEN.
-SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
-
-* check commarea length
-ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-*    ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
-
-* if less set error return code and return to caller
-IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-    MOVE '98' TO CA-RETURN-CODE
-    EXEC CICS RETURN END-EXEC
-END-IF
-
-*----------------------------------------------------------------*
-* Call routine to Insert row in DB2 Patient table               *
-PERFORM INSERT-PATIENT-THRESHOLD.
-If CA-RETURN-CODE > 0
-    EXEC CICS RETURN END-EXEC
-End-if.
-
-*----------------------------------------------------------------*
-*
-EXEC CICS RETURN END-EXEC.
-
-MAINLINE-EXIT.
-    EXIT.
-*----------------------------------------------------------------*
-
-*----------------------------------------------------------------*
-* DB2                                                            *
-*----------------------------------------------------------------*
-INSERT-PATIENT-THRESHOLD.
-
-    EXEC CICS LINK Program(HCATDB01)
-         Commarea(DFHCOMMAREA)
-         LENGTH(32500)
-    END-EXEC.
-    EXIT.
-
-*----------------------------------------------------------------*
-COPY HCERRSPD.
-```
-The runtime bug injected is a divide by zero error in the `ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN` statement. The variable `WS-CA-HEADER-LEN` is initialized to 18, and it is added to `WS-REQUIRED-CA-LEN`, which is initially set to zero. This results in a divide by zero error when the program attempts to add these two variables together.
-
-To fix this bug, you can simply initialize `WS-REQUIRED-CA-LEN` to 18 instead of zero. Here's the fixed code:
-```cobol
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HCT1BA01.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-*----------------------------------------------------------------*
-* Common defintions                                              *
-*----------------------------------------------------------------*
-* Run time (debug) infomation for this invocation
-01  WS-HEADER.
-    03 WS-EYECATCHER            PIC X(16)
-                                VALUE 'HCT1BA01------WS'.
-    03 WS-TRANSID               PIC X(4).
-    03 WS-TERMID                PIC X(4).
-    03 WS-TASKNUM               PIC 9(7).
-    03 WS-FILLER                PIC X.
-    03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
-    03 WS-CALEN                 PIC S9(4) COMP.
-*----------------------------------------------------------------*
-COPY HCERRSWS.
-*----------------------------------------------------------------*
-* Definitions required for data manipulation                     *
-*----------------------------------------------------------------*
-* Fields to be used to check that commarea is correct length
-01  WS-COMMAREA-LENGTHS.
-    03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
-    03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +18.
-77  HCATDB01                    PIC X(8)       VALUE 'HCATDB01'.
-*----------------------------------------------------------------*
-*******************************************************************
-*    L I N K A G E     S E C T I O N
-*******************************************************************
-LINKAGE SECTION.
-
-01  DFHCOMMAREA.
-     COPY HCCMAREA.
-
-*******************************************************************
-*    P R O C E D U R E S
-*******************************************************************
-PROCEDURE DIVISION.
-
-GO TO ERR-HANDLER.
-
-DISPLAY "NORMAL-FLOW".
-
-ERR-HANDLER.
-    DISPLAY "ERROR-HANDLED".
-    EXIT.
-
-DISPLAY UNDECLARED-VAR.
-
-*----------------------------------------------------------------*
-MAINLINE SECTION.
-
-*----------------------------------------------------------------*
-* Common code                                                    *
-*----------------------------------------------------------------*
-* initialize working storage variables
-INITIALIZE WS-HEADER.
-* set up general variable
-MOVE EIBTRNID TO WS-TRANSID.
-MOVE EIBTRMID TO WS-TERMID.
-MOVE EIBTASKN TO WS-TASKNUM.
-*----------------------------------------------------------------*
-
-*----------------------------------------------------------------*
-* Process incoming commarea                                      *
-*----------------------------------------------------------------*
-* If NO commarea received issue an ABEND
-IF EIBCALEN IS EQUAL TO ZERO
-    MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
-    PERFORM WRITE-ERROR-MESSAGE
-    EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
-END-IF
-
-* initialize commarea return code to zero
-MOVE '00' TO CA-RETURN-CODE
-MOVE EIBCALEN TO WS-CALEN.
-SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
-
-* check commarea length
-ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-*    ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
-
-* if less set error return code and return to caller
-IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-    MOVE '98' TO CA-RETURN-CODE
-    EXEC CICS RETURN END-EXEC
-END-IF
-
-*----------------------------------------------------------------*
-* Call routine to Insert row in DB2 Patient table               *
-PERFORM INSERT-PATIENT-THRESHOLD.
-If CA-RETURN-CODE > 0
-    EXEC CICS RETURN END-EXEC
-End-if.
-
-*----------------------------------------------------------------*
-*
-EXEC CICS RETURN END-EXEC.
-
-MAINLINE-EXIT.
-    EXIT.
-*----------------------------------------------------------------*
-
-*----------------------------------------------------------------*
-* DB2                                                            *
-*----------------------------------------------------------------*
-INSERT-PATIENT-THRESHOLD.
-
-    EXEC CICS LINK Program(HCATDB01)
-         Commarea(DFHCOMMAREA)
-         LENGTH(32500)
-    END-EXEC.
-    EXIT.
-
-*----------------------------------------------------------------*
-COPY HCERRSPD.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCT1BA01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCT1BA01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+       77  HCATDB01                    PIC X(8)       VALUE 'HCATDB01'.
+      *----------------------------------------------------------------*
+      * Sane-range limits used to reject obviously bad threshold values
+       01  WS-THRESHOLD-LIMITS.
+           03 WS-HR-THRESHOLD-MIN      PIC S9(4) COMP VALUE +30.
+           03 WS-HR-THRESHOLD-MAX      PIC S9(4) COMP VALUE +250.
+           03 WS-BP-THRESHOLD-MIN      PIC S9(4) COMP VALUE +30.
+           03 WS-BP-THRESHOLD-MAX      PIC S9(4) COMP VALUE +300.
+      *----------------------------------------------------------------*
+      *******************************************************************
+      *    L I N K A G E     S E C T I O N
+      *******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      *******************************************************************
+      *    P R O C E D U R E S
+      *******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           PERFORM CHECK-COMMAREA-LENGTH
+
+      * reject obviously bad threshold values before the LINK
+           PERFORM VALIDATE-THRESHOLD-RANGES.
+           IF CA-RETURN-CODE NOT = '00'
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * Call routine to Insert row in DB2 Patient table               *
+           PERFORM INSERT-PATIENT-THRESHOLD.
+           If CA-RETURN-CODE NOT = '00'
+               EXEC CICS RETURN END-EXEC
+           End-if.
+
+      *----------------------------------------------------------------*
+      *
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       VALIDATE-THRESHOLD-RANGES.
+      *================================================================*
+      * Reject zero, negative, or absurdly high HR/BP threshold values *
+      * so a bad value never reaches HCATDB01's INSERT.                *
+      *================================================================*
+           IF CA-HR-THRESHOLD < WS-HR-THRESHOLD-MIN
+              OR CA-HR-THRESHOLD > WS-HR-THRESHOLD-MAX
+              MOVE '92' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-BP-THRESHOLD < WS-BP-THRESHOLD-MIN
+              OR CA-BP-THRESHOLD > WS-BP-THRESHOLD-MAX
+              MOVE '92' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-HR-THRESHOLD-NIGHT < WS-HR-THRESHOLD-MIN
+              OR CA-HR-THRESHOLD-NIGHT > WS-HR-THRESHOLD-MAX
+              MOVE '92' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-BP-THRESHOLD-NIGHT < WS-BP-THRESHOLD-MIN
+              OR CA-BP-THRESHOLD-NIGHT > WS-BP-THRESHOLD-MAX
+              MOVE '92' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-DAY-START-HOUR > 23
+              OR CA-NIGHT-START-HOUR > 23
+              MOVE '92' TO CA-RETURN-CODE
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * DB2                                                            *
+      *----------------------------------------------------------------*
+       INSERT-PATIENT-THRESHOLD.
+
+           EXEC CICS LINK Program(HCATDB01)
+                Commarea(DFHCOMMAREA)
+                LENGTH(32765)
+           END-EXEC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
