@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Copyright 2017 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      * Validate/derive a prescription's effective date range -        *
+      * changed feb 27 2017 - Look for %regi for fixes on abends due   *
+      * missing date                                                   *
+      *                                                                *
+      *  Defaults CA-START-DATE to today when the caller didn't supply *
+      *  one, and rejects a CA-END-DATE that falls before the start.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMADB02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCMADB02------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+       01  WS-ABSTIME                PIC S9(15) COMP-3 VALUE ZERO.
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+
+      *----------------------------------------------------------------*
+       01  WS-NUM-DATE-FIELDS.
+             05  WS-WORKING-DATE          PIC  9(8).
+             05  WS-START-NUM-DATE.
+                 10  WS-START-NUM-YEAR    PIC  9(4).
+                 10  WS-START-NUM-MONTH   PIC  9(2).
+                 10  WS-START-NUM-DAY     PIC  9(2).
+             05  WS-START-NUM-TIME.
+                 10  WS-START-NUM-HOUR    PIC  9(2).
+                 10  WS-START-NUM-MINUTE  PIC  9(2).
+                 10  WS-START-NUM-SECOND  PIC  9(2).
+                 10  WS-START-NUM-MS      PIC  9(2).
+             05  WS-END-NUM-DATE.
+                 10  WS-END-NUM-YEAR    PIC  9(4).
+                 10  WS-END-NUM-MONTH   PIC  9(2).
+                 10  WS-END-NUM-DAY     PIC  9(2).
+             05  WS-END-NUM-TIME.
+                 10  WS-END-NUM-HOUR    PIC  9(2).
+                 10  WS-END-NUM-MINUTE  PIC  9(2).
+                 10  WS-END-NUM-SECOND  PIC  9(2).
+                 10  WS-END-NUM-MS      PIC  9(2).
+             05  WS-INTEGER-START-DATE  PIC S9(9) COMP.
+             05  WS-INTEGER-END-DATE    PIC S9(9) COMP.
+             05  WS-PRESCRIPTION-DAYS   PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+      * Default a missing start date to today before validating
+           IF CA-START-DATE = SPACES OR CA-START-DATE = LOW-VALUES
+              PERFORM DEFAULT-START-DATE
+           END-IF.
+
+           PERFORM VALIDATE-PRESCRIPTION-DATES.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       DEFAULT-START-DATE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-')
+                     YYYYMMDD(CA-START-DATE(1:10))
+           END-EXEC.
+           EXIT.
+
+      *================================================================*
+       VALIDATE-PRESCRIPTION-DATES.
+      *================================================================*
+      * Turn CA-START-DATE/CA-END-DATE (YYYY-MM-DD) into an effective  *
+      * date range, rejecting an end date that precedes the start.     *
+      *================================================================*
+           MOVE CA-START-DATE(1:4) TO WS-START-NUM-YEAR.
+           MOVE CA-START-DATE(6:2) TO WS-START-NUM-MONTH.
+           MOVE CA-START-DATE(9:2) TO WS-START-NUM-DAY.
+           COMPUTE WS-INTEGER-START-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-START-NUM-DATE).
+
+           IF CA-END-DATE = SPACES OR CA-END-DATE = LOW-VALUES
+      * open-ended prescription - no end date to validate
+              CONTINUE
+           ELSE
+              MOVE CA-END-DATE(1:4) TO WS-END-NUM-YEAR
+              MOVE CA-END-DATE(6:2) TO WS-END-NUM-MONTH
+              MOVE CA-END-DATE(9:2) TO WS-END-NUM-DAY
+              COMPUTE WS-INTEGER-END-DATE =
+                      FUNCTION INTEGER-OF-DATE(WS-END-NUM-DATE)
+
+              IF WS-INTEGER-END-DATE < WS-INTEGER-START-DATE
+                 MOVE '92' TO CA-RETURN-CODE
+              ELSE
+                 COMPUTE WS-PRESCRIPTION-DAYS =
+                         WS-INTEGER-END-DATE - WS-INTEGER-START-DATE
+              END-IF
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
