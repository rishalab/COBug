@@ -0,0 +1,161 @@
+      ******************************************************************
+      *    HCDPBJ01 - Duplicate-patient reconciliation batch job       *
+      *                                                                *
+      *    HCP1PL01 and HCPRESTW can both create a new PATIENT row,    *
+      *    and HCP1BI01's CHECK-DUPLICATE-PATIENT only catches a       *
+      *    repeat INSCARDNUM at add time. A patient re-registered       *
+      *    under a different insurance card number, or added before    *
+      *    that check existed, slips through unnoticed. This periodic  *
+      *    batch finds patients that share the same LASTNAME and DOB   *
+      *    under different PATIENTID values and writes one report      *
+      *    record per likely-duplicate pair, so they can be reviewed   *
+      *    and merged before billing gets confused.                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCDPBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPLICATE-FILE ASSIGN TO HCDPREC
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUPLICATE-FILE
+           RECORDING MODE IS F.
+       01  DUPLICATE-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCDPBJ01------WS'.
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88 WS-NO-MORE-GROUPS                  VALUE 'Y'.
+       01  WS-GROUP-COUNT              PIC 9(7)  VALUE ZERO.
+       01  WS-DUPLICATE-COUNT          PIC 9(7)  VALUE ZERO.
+
+       01  WS-DUPLICATE-LINE.
+           03 WS-DUP-PATIENT-LOW       PIC 9(10).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-DUP-PATIENT-HIGH      PIC 9(10).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-DUP-LAST-NAME         PIC X(20).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-DUP-DOB               PIC X(10).
+           03 FILLER                   PIC X(17) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Host variables
+      *----------------------------------------------------------------*
+       01  DB2-LAST-NAME               PIC X(20).
+       01  DB2-DOB                     PIC X(10).
+       01  DB2-GROUP-COUNT             PIC S9(9) COMP.
+       01  DB2-PATIENT-LOW             PIC S9(9) COMP.
+       01  DB2-PATIENT-HIGH            PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      * Error-message fields (batch equivalent of HCERRSWS - no EIB/   *
+      * CICS facilities are available to a batch job)                  *
+       01  EM-ERROR-MESSAGE.
+           05  EM-PROGRAM              PIC X(8)  VALUE 'HCDPBJ01'.
+           05  EM-SQLCODE              PIC S9(9) VALUE ZERO.
+           05  EM-SQLREQ               PIC X(30) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * One row per LASTNAME/DOB combination shared by more than one
+      * PATIENTID - MIN/MAX give the pair to report without a second
+      * pass to fetch the actual member PATIENTIDs.
+           EXEC SQL
+               DECLARE DUPCUR CURSOR FOR
+                   SELECT LASTNAME, DOB, COUNT(*),
+                          MIN(PATIENTID), MAX(PATIENTID)
+                     FROM PATIENT
+                 GROUP BY LASTNAME, DOB
+                   HAVING COUNT(*) > 1
+                 ORDER BY LASTNAME, DOB
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN OUTPUT DUPLICATE-FILE.
+
+           EXEC SQL OPEN DUPCUR END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE ' OPEN DUPCUR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+           PERFORM PROCESS-NEXT-GROUP
+               UNTIL WS-NO-MORE-GROUPS.
+
+           EXEC SQL CLOSE DUPCUR END-EXEC.
+
+           CLOSE DUPLICATE-FILE.
+
+           DISPLAY 'HCDPBJ01 - duplicate groups found: ' WS-GROUP-COUNT.
+           DISPLAY 'HCDPBJ01 - duplicate records written: '
+                   WS-DUPLICATE-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       PROCESS-NEXT-GROUP.
+           MOVE ' FETCH DUPCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH DUPCUR
+               INTO :DB2-LAST-NAME, :DB2-DOB, :DB2-GROUP-COUNT,
+                    :DB2-PATIENT-LOW, :DB2-PATIENT-HIGH
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-GROUP-COUNT
+               PERFORM WRITE-DUPLICATE-LINE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       WRITE-DUPLICATE-LINE.
+           MOVE DB2-PATIENT-LOW  TO WS-DUP-PATIENT-LOW.
+           MOVE DB2-PATIENT-HIGH TO WS-DUP-PATIENT-HIGH.
+           MOVE DB2-LAST-NAME    TO WS-DUP-LAST-NAME.
+           MOVE DB2-DOB          TO WS-DUP-DOB.
+
+           MOVE SPACES TO DUPLICATE-RECORD.
+           MOVE WS-DUPLICATE-LINE TO DUPLICATE-RECORD.
+           WRITE DUPLICATE-RECORD.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Batch equivalent of HCERRSPD - DISPLAY to the job log since a  *
+      * batch job has no CICS CSMT transient data queue to write to.   *
+      *----------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLCODE.
+           DISPLAY 'HCDPBJ01 ERROR - ' EM-SQLREQ
+                   ' SQLCODE=' EM-SQLCODE.
+           EXIT.
