@@ -0,0 +1,100 @@
+******************************************************************
+      * HCPLUP01 - Shared patient-lookup service                       *
+      *                                                                *
+      * HCM1PL01, HCP1PL01, and HCT1PL01 each need the patient's       *
+      * first/last name to put in the screen header. Rather than each *
+      * one building its own '01IPAT' request and LINKing HCP1BI01     *
+      * directly, they LINK this one small wrapper instead - a fix to *
+      * how a patient name is looked up only has to be made here.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPLUP01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPLUP01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+       77  HCP1BI01                    PIC X(8)   VALUE 'HCP1BI01'.
+
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+              MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+           PERFORM LOOKUP-PATIENT-NAME.
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * LOOKUP-PATIENT-NAME - LINK the patient DB layer for an         *
+      * inquire, leaving CA-FIRST-NAME/CA-LAST-NAME (and the rest of   *
+      * the patient record) populated in the shared commarea for the  *
+      * caller, unchanged on a non-zero return. The audit entry for    *
+      * this LINK is the caller's responsibility - every caller        *
+      * already performs its own LOG-PHI-ACCESS right after this      *
+      * LINK returns, so auditing here too would write the access      *
+      * twice.                                                         *
+      *----------------------------------------------------------------*
+       LOOKUP-PATIENT-NAME.
+           MOVE '01IPAT' TO CA-REQUEST-ID.
+           EXEC CICS LINK PROGRAM(HCP1BI01)
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(32765)
+           END-EXEC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
