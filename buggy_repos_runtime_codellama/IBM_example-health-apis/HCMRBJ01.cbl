@@ -0,0 +1,163 @@
+      ******************************************************************
+      *    HCMRBJ01 - Medication count reconciliation batch job        *
+      *                                                                *
+      *    HCIMDB01's 01IMED full-list request loads rows into         *
+      *    CA-MEDICATIONS, an array of CA-MEDICATIONS-CAPACITY         *
+      *    entries (see HCCMAREA), and reports however many of them    *
+      *    it actually filled as CA-NUM-MEDICATIONS - any patient with *
+      *    more medications on file than that silently has the extra  *
+      *    rows dropped with no overflow signal. This nightly batch    *
+      *    recomputes the true COUNT(*) per patient and writes a       *
+      *    reconciliation record for every patient where that count   *
+      *    would not fit in the commarea, so an overflow can be caught *
+      *    and followed up on instead of going unnoticed.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMRBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO HCMRREC
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE
+           RECORDING MODE IS F.
+       01  RECON-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCMRBJ01------WS'.
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88 WS-NO-MORE-PATIENTS                VALUE 'Y'.
+       01  WS-MEDICATION-CAPACITY      PIC S9(4) COMP VALUE +20.
+       01  WS-PATIENT-COUNT            PIC 9(7)  VALUE ZERO.
+       01  WS-OVERFLOW-COUNT           PIC 9(7)  VALUE ZERO.
+
+       01  WS-RECON-LINE.
+           03 WS-REC-PATIENT           PIC 9(10).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-REC-TRUE-COUNT        PIC ZZZZ9.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-REC-CAPACITY          PIC ZZZZ9.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-REC-DROPPED           PIC ZZZZ9.
+           03 FILLER                   PIC X(49) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Host variables
+      *----------------------------------------------------------------*
+       01  DB2-PATIENT-ID              PIC S9(9) COMP.
+       01  DB2-TRUE-COUNT              PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      * Error-message fields (batch equivalent of HCERRSWS - no EIB/   *
+      * CICS facilities are available to a batch job)                  *
+       01  EM-ERROR-MESSAGE.
+           05  EM-PROGRAM              PIC X(8)  VALUE 'HCMRBJ01'.
+           05  EM-SQLCODE              PIC S9(9) VALUE ZERO.
+           05  EM-SQLREQ               PIC X(30) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * True per-patient medication count across the whole table
+           EXEC SQL
+               DECLARE MEDCOUNTCUR CURSOR FOR
+                   SELECT PATIENTID, COUNT(*)
+                     FROM MEDICATION
+                 GROUP BY PATIENTID
+                 ORDER BY PATIENTID
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN OUTPUT RECON-FILE.
+
+           EXEC SQL OPEN MEDCOUNTCUR END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE ' OPEN MEDCOUNTCUR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+           PERFORM PROCESS-NEXT-PATIENT
+               UNTIL WS-NO-MORE-PATIENTS.
+
+           EXEC SQL CLOSE MEDCOUNTCUR END-EXEC.
+
+           CLOSE RECON-FILE.
+
+           DISPLAY 'HCMRBJ01 - patients checked: ' WS-PATIENT-COUNT.
+           DISPLAY 'HCMRBJ01 - patients over commarea capacity: '
+                   WS-OVERFLOW-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       PROCESS-NEXT-PATIENT.
+           MOVE ' FETCH MEDCOUNTCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH MEDCOUNTCUR
+               INTO :DB2-PATIENT-ID, :DB2-TRUE-COUNT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-PATIENT-COUNT
+               PERFORM CHECK-PATIENT-OVERFLOW
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * A patient's true medication count can only not match what      *
+      * HCIMDB01's 01IMED request reports when it exceeds the          *
+      * CA-MEDICATIONS array capacity - that is the overflow condition *
+      * to flag here.                                                  *
+      *----------------------------------------------------------------*
+       CHECK-PATIENT-OVERFLOW.
+           IF DB2-TRUE-COUNT > WS-MEDICATION-CAPACITY
+              ADD 1 TO WS-OVERFLOW-COUNT
+              MOVE DB2-PATIENT-ID      TO WS-REC-PATIENT
+              MOVE DB2-TRUE-COUNT      TO WS-REC-TRUE-COUNT
+              MOVE WS-MEDICATION-CAPACITY TO WS-REC-CAPACITY
+              COMPUTE WS-REC-DROPPED =
+                      DB2-TRUE-COUNT - WS-MEDICATION-CAPACITY
+
+              MOVE SPACES TO RECON-RECORD
+              MOVE WS-RECON-LINE TO RECON-RECORD
+              WRITE RECON-RECORD
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Batch equivalent of HCERRSPD - DISPLAY to the job log since a  *
+      * batch job has no CICS CSMT transient data queue to write to.   *
+      *----------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLCODE.
+           DISPLAY 'HCMRBJ01 ERROR - ' EM-SQLREQ
+                   ' SQLCODE=' EM-SQLCODE.
+           EXIT.
