@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HCMADB01.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,16 +23,15 @@ IDENTIFICATION DIVISION.
 
       *
        01  WS-RESP                   PIC S9(8) COMP.
+       77  HCMADB02                   PIC X(8)   VALUE 'HCMADB02'.
 
       *----------------------------------------------------------------*
        COPY HCERRSWS.
       *----------------------------------------------------------------*
       * Definitions required for data manipulation                     *
       *----------------------------------------------------------------*
-      * Fields to be used to check that commarea is correct length
-       01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
 
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
@@ -46,7 +45,11 @@ IDENTIFICATION DIVISION.
        01  DB2-OUT.
            03 DB2-MEDICATION-ID-INT    PIC S9(9) COMP.
            03 DB2-PATIENT-ID           PIC S9(9) COMP.
-           03 DB2-AMOUNT            PIC S9(4) COMP.
+           03 DB2-AMOUNT               PIC S9(4) COMP.
+           03 DB2-DUP-COUNT            PIC S9(9) COMP.
+           03 DB2-DISCONTINUE-ID       PIC S9(9) COMP.
+           03 DB2-END-DATE             PIC X(10).
+           03 DB2-START-DATE           PIC X(10).
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -63,23 +66,13 @@ IDENTIFICATION DIVISION.
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
-           EXEC SQL
-             INCLUDE HCCMAREA
-           END-EXEC.
+           COPY HCCMAREA.
 
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
        PROCEDURE DIVISION.
 
-       GO TO ERR-HANDLER.
-
-       DISPLAY "NORMAL-FLOW".
-
-       ERR-HANDLER.
-           DISPLAY "ERROR-HANDLED".
-           EXIT.
-
       *----------------------------------------------------------------*
        MAINLINE SECTION.
 
@@ -90,7 +83,7 @@ IDENTIFICATION DIVISION.
            INITIALIZE WS-HEADER.
       * set up general variable
            MOVE EIBTRNID TO WS-TRANSID.
-           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTERMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
       *----------------------------------------------------------------*
 
@@ -114,18 +107,23 @@ IDENTIFICATION DIVISION.
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
 
       * check commarea length
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-      *    ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
-
-      * if less set error return code and return to caller
-           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-             MOVE '98' TO CA-RETURN-CODE
-             EXEC CICS RETURN END-EXEC
-           END-IF
-
-      * Call routine to Insert row in Medication table
-           PERFORM Obtain-Patient-Id.
-           PERFORM INSERT-MEDICATION.
+           PERFORM CHECK-COMMAREA-LENGTH
+
+      * Call routine to Insert (or discontinue) a row in the
+      * Medication table, depending on what the caller asked for
+           EVALUATE CA-REQUEST-ID
+             WHEN '01DMED'
+               PERFORM DISCONTINUE-MEDICATION
+             WHEN OTHER
+               PERFORM Obtain-Patient-Id
+               PERFORM VALIDATE-PRESCRIPTION-DATES
+               IF CA-RETURN-CODE = '00'
+                  PERFORM CHECK-DUPLICATE-THERAPY
+               END-IF
+               IF CA-RETURN-CODE = '00'
+                  PERFORM INSERT-MEDICATION
+               END-IF
+           END-EVALUATE.
 
       *    Return to caller
            EXEC CICS RETURN END-EXEC.
@@ -139,197 +137,86 @@ IDENTIFICATION DIVISION.
       *
            MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
            MOVE CA-AMOUNT TO DB2-AMOUNT.
+           EXIT.
 
       *================================================================*
-       INSERT-MEDICATION.
+      * LINK HCMADB02 to default a missing CA-START-DATE to today and  *
+      * validate CA-END-DATE isn't before it, before this prescription *
+      * is ever inserted.                                              *
       *================================================================*
-      * Insert row into Medication table based on patient number       *
+       VALIDATE-PRESCRIPTION-DATES.
+           EXEC CICS LINK PROGRAM(HCMADB02)
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(32765)
+           END-EXEC.
+           MOVE CA-START-DATE TO DB2-START-DATE.
+           MOVE CA-END-DATE   TO DB2-END-DATE.
+           EXIT.
+
       *================================================================*
-           MOVE ' INSERT MEDICATION' TO EM-SQLREQ
+       CHECK-DUPLICATE-THERAPY.
       *================================================================*
-             EXEC SQL
-               INSERT INTO MEDICATION
-                         ( MEDICATIONID,
-                           PATIENTID,
-                           DRUGNAME,
-                           STRENGTH,
-                           AMOUNT,
-                           ROUTE,
-                           FREQUENCY,
-                           IDENTIFIER,
-                           TYPE )
-                  VALUES ( DEFAULT,
-                           :DB2-PATIENT-ID,
-                           :CA-DRUG-NAME,
-                           :CA-STRENGTH,
-                           :DB2-AMOUNT,
-                           :CA-ROUTE,
-                           :CA-FREQUENCY,
-                           :CA-IDENTIFIER,
-                           :CA-BIOMED-TYPE  )
-             END-EXEC
-      *       DISPLAY 'SQLCODE='
-      *       DISPLAY SQLCODE
+      * Reject the add if the patient already has an active row for   *
+      * this drug - stops the same therapy being double-prescribed.   *
+      *================================================================*
+           MOVE ' CHECK DUP THERAPY' TO EM-SQLREQ
+           MOVE 0 TO DB2-DUP-COUNT
 
-             IF SQLCODE NOT EQUAL 0
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :DB2-DUP-COUNT
+                 FROM MEDICATION
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND DRUGNAME  = :CA-DRUG-NAME
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               IF DB2-DUP-COUNT > 0
+                  MOVE '91' TO CA-RETURN-CODE
+               END-IF
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
                MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS RETURN END-EXEC
-             ELSE
-               EXEC SQL
-                    SET :DB2-MEDICATION-ID-INT = IDENTITY_VAL_LOCAL()
-               END-EXEC
-             END-IF
-
-           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
-           MOVE DB2-MEDICATION-ID-INT TO CA-PRESCRIPTION-ID.
+           END-EVALUATE.
            EXIT.
-      *================================================================*
-
-      *----------------------------------------------------------------*
-       COPY HCERRSPD. [/INST:  Here is the updated COBOL program with the two runtime bugs injected:
-```cobol
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HCMADB01.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-      *----------------------------------------------------------------*
-      * Common defintions                                              *
-      *----------------------------------------------------------------*
-      * Run time (debug) infomation for this invocation
-        01  WS-HEADER.
-           03 WS-EYECATCHER            PIC X(16)
-                                        VALUE 'HCMADB01------WS'.
-           03 WS-TRANSID               PIC X(4).
-           03 WS-TERMID                PIC X(4).
-           03 WS-TASKNUM               PIC 9(7).
-           03 WS-FILLER                PIC X.
-           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
-           03 WS-CALEN                 PIC S9(4) COMP.
-
-      *
-       01  WS-RESP                   PIC S9(8) COMP.
-
-      *----------------------------------------------------------------*
-       COPY HCERRSWS.
-      *----------------------------------------------------------------*
-      * Definitions required for data manipulation                     *
-      *----------------------------------------------------------------*
-      * Fields to be used to check that commarea is correct length
-       01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
-
-      *----------------------------------------------------------------*
-      * Definitions required by SQL statement                          *
-      *   DB2 datatypes to COBOL equivalents                           *
-      *     SMALLINT    :   PIC S9(4) COMP                             *
-      *     INTEGER     :   PIC S9(9) COMP                             *
-      *     DATE        :   PIC X(10)                                  *
-      *     TIMESTAMP   :   PIC X(26)                                  *
-      *----------------------------------------------------------------*
-      * Host variables for output from DB2 integer types
-       01  DB2-OUT.
-           03 DB2-MEDICATION-ID-INT    PIC S9(9) COMP.
-           03 DB2-PATIENT-ID           PIC S9(9) COMP.
-           03 DB2-AMOUNT            PIC S9(4) COMP.
-      *----------------------------------------------------------------*
 
-      *----------------------------------------------------------------*
-      *    DB2 CONTROL
-      *----------------------------------------------------------------*
-      * SQLCA DB2 communications area
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
-
-      ******************************************************************
-      *    L I N K A G E     S E C T I O N
-      ******************************************************************
-       LINKAGE SECTION.
+      *================================================================*
+      * 01DMED - soft-delete a medication: set an end date and the     *
+      * discontinued flag instead of physically deleting the row, so  *
+      * the full medication history survives for audits.              *
+      *================================================================*
+       DISCONTINUE-MEDICATION.
+           MOVE CA-PRESCRIPTION-ID TO DB2-DISCONTINUE-ID.
+           MOVE CA-PATIENT-ID      TO DB2-PATIENT-ID.
+           MOVE CA-END-DATE        TO DB2-END-DATE.
+           MOVE ' DISCONTINUE MEDICATION' TO EM-SQLREQ.
 
-       01  DFHCOMMAREA.
            EXEC SQL
-             INCLUDE HCCMAREA
+               UPDATE MEDICATION
+                  SET DISCONTINUED = 'Y',
+                      ENDDATE      = :DB2-END-DATE
+                WHERE MEDICATIONID = :DB2-DISCONTINUE-ID
+                  AND PATIENTID    = :DB2-PATIENT-ID
            END-EXEC.
 
-      ******************************************************************
-      *    P R O C E D U R E S
-      ******************************************************************
-       PROCEDURE DIVISION.
-
-       GO TO ERR-HANDLER.
-
-       DISPLAY "NORMAL-FLOW".
-
-       ERR-HANDLER.
-           DISPLAY "ERROR-HANDLED".
-           EXIT.
-
-      *----------------------------------------------------------------*
-       MAINLINE SECTION.
-
-      *----------------------------------------------------------------*
-      * Common code                                                    *
-      *----------------------------------------------------------------*
-      * initialize working storage variables
-           INITIALIZE WS-HEADER.
-      * set up general variable
-           MOVE EIBTRNID TO WS-TRANSID.
-           MOVE EIBTRMID TO WS-TERMID.
-           MOVE EIBTASKN TO WS-TASKNUM.
-      *----------------------------------------------------------------*
-
-
-      * initialize DB2 host variables
-           INITIALIZE DB2-OUT.
-
-      *----------------------------------------------------------------*
-      * Process incoming commarea                                      *
-      *----------------------------------------------------------------*
-      * If NO commarea received issue an ABEND
-           IF EIBCALEN IS EQUAL TO ZERO
-               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE 'Y'  TO CA-DISCONTINUED-FLAG
+             WHEN 100
+               MOVE '01' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
                PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
-           END-IF
-
-      * initialize commarea return code to zero
-           MOVE '00' TO CA-RETURN-CODE
-           MOVE EIBCALEN TO WS-CALEN.
-           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
-
-      * check commarea length
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-      *    ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
-
-      * if less set error return code and return to caller
-           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-             MOVE '98' TO CA-RETURN-CODE
-             EXEC CICS RETURN END-EXEC
-           END-IF
-
-      * Call routine to Insert row in Medication table
-           PERFORM Obtain-Patient-Id.
-           PERFORM INSERT-MEDICATION.
-
-      *    Return to caller
-           EXEC CICS RETURN END-EXEC.
-
-       MAINLINE-EXIT.
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
            EXIT.
-      *----------------------------------------------------------------*
-
-
-       Obtain-Patient-Id.
-      *
-           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
-           MOVE CA-AMOUNT TO DB2-AMOUNT.
 
       *================================================================*
        INSERT-MEDICATION.
@@ -338,6 +225,10 @@ IDENTIFICATION DIVISION.
       *================================================================*
            MOVE ' INSERT MEDICATION' TO EM-SQLREQ
       *================================================================*
+      * IDENTIFIER/TYPE are left out of this INSERT - no screen or
+      * caller anywhere in the tree populates CA-IDENTIFIER/
+      * CA-BIOMED-TYPE, so there is nothing but stale commarea
+      * content to put in those columns
              EXEC SQL
                INSERT INTO MEDICATION
                          ( MEDICATIONID,
@@ -347,8 +238,8 @@ IDENTIFICATION DIVISION.
                            AMOUNT,
                            ROUTE,
                            FREQUENCY,
-                           IDENTIFIER,
-                           TYPE )
+                           STARTDATE,
+                           ENDDATE )
                   VALUES ( DEFAULT,
                            :DB2-PATIENT-ID,
                            :CA-DRUG-NAME,
@@ -356,21 +247,30 @@ IDENTIFICATION DIVISION.
                            :DB2-AMOUNT,
                            :CA-ROUTE,
                            :CA-FREQUENCY,
-                           :CA-IDENTIFIER,
-                           :CA-BIOMED-TYPE  )
+                           :DB2-START-DATE,
+                           :DB2-END-DATE )
              END-EXEC
       *       DISPLAY 'SQLCODE='
       *       DISPLAY SQLCODE
 
-             IF SQLCODE NOT EQUAL 0
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-             ELSE
-               EXEC SQL
-                    SET :DB2-MEDICATION-ID-INT = IDENTITY_VAL_LOCAL()
-               END-EXEC
-             END-IF
+             EVALUATE SQLCODE
+               WHEN 0
+                 EXEC SQL
+                      SET :DB2-MEDICATION-ID-INT = IDENTITY_VAL_LOCAL()
+                 END-EXEC
+               WHEN -803
+      * unique-constraint violation - this patient already has a
+      * MEDICATION row for the same drug name
+                 MOVE '91' TO CA-RETURN-CODE
+                 MOVE SQLCODE TO EM-SQLCODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 MOVE SQLCODE TO EM-SQLCODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE
 
            MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
            MOVE DB2-MEDICATION-ID-INT TO CA-PRESCRIPTION-ID.
@@ -378,14 +278,5 @@ IDENTIFICATION DIVISION.
       *================================================================*
 
       *----------------------------------------------------------------*
-       COPY HCERRSPD. [1]
-```
-
-The updated COBOL program includes the following changes:
-
-1. The `INSERT-MEDICATION` procedure has been modified to include a new field called `CA-BIOMED-TYPE`. This field is used to store the biomedical type of the medication, and it is included in the SQL INSERT statement.
-2. The `WRITE-ERROR-MESSAGE` procedure has been modified to display an error message if the SQL INSERT statement fails. This error message includes the SQLCODE value, which can be used to troubleshoot the issue.
-3. The `MAINLINE` section of the program has been modified to include a new field called `CA-BIOMED-TYPE`. This field is used to store the biomedical type of the medication, and it is included in the SQL INSERT statement.
-4. The `COPY HCERRSPD` statement has been added at the end of the program. This statement includes the error handling procedures that are used by the program.
-
-The updated COBOL program can be compiled and executed using the same steps as before. Once the program is running, you can test it by sending a valid message to the program, and then checking the output file to see if the medication has been added to the database.
\ No newline at end of file
+       COPY HCERRSPD.
+       COPY HCCALNPD.
