@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCITDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCITDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for input/output from DB2
+       01  DB2-IN.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * One row per patient that has ever had a threshold set - a
+      * brand-new patient simply has no row here yet (SQLCODE 100),
+      * which is a normal state rather than a lookup failure.
+           EXEC SQL
+               DECLARE THRINQCUR CURSOR FOR
+                   SELECT HRTHRESHOLD, BPTHRESHOLD, HRTHRESHOLDNIGHT,
+                          BPTHRESHOLDNIGHT, DAYSTARTHOUR,
+                          NIGHTSTARTHOUR, ALERTENABLED,
+                          THRESHOLDACTIVE, THRESHOLDCONFIGURED
+                     FROM THRESHOLD
+                    WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           PERFORM GET-PATIENT-THRESHOLD.
+
+      *----------------------------------------------------------------*
+      *
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       GET-PATIENT-THRESHOLD.
+      *================================================================*
+      * '00' - threshold row found and returned                       *
+      * '02' - no threshold configured yet for this patient - a       *
+      *        normal state, not a lookup failure                     *
+      * '90' - unexpected DB2 error                                    *
+      *================================================================*
+           MOVE ' OPEN THRINQCUR' TO EM-SQLREQ.
+           EXEC SQL OPEN THRINQCUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           MOVE ' FETCH THRINQCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH THRINQCUR
+               INTO :CA-HR-THRESHOLD, :CA-BP-THRESHOLD,
+                    :CA-HR-THRESHOLD-NIGHT, :CA-BP-THRESHOLD-NIGHT,
+                    :CA-DAY-START-HOUR, :CA-NIGHT-START-HOUR,
+                    :CA-ALERT-ENABLED, :CA-THRESHOLD-ACTIVE,
+                    :CA-THRESHOLD-CONFIGURED
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '02' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+           MOVE ' CLOSE THRINQCUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE THRINQCUR END-EXEC.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
