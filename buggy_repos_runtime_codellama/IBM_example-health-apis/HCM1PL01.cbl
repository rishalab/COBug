@@ -1,124 +1,262 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. HCM1PL01.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  UNUSED-VAR PIC X(10) VALUE SPACES.
-
-       77 MSGEND                       PIC X(24) VALUE
-                                        'Transaction ended      '.
-
-       COPY HCMAPS.
-
-       01 COMM-AREA.
-       COPY HCCMARE2.
-       01 PATIENT-COMM-AREA.
-           03 PCA-REQUEST-ID            PIC X(6).
-           03 PCA-RETURN-CODE           PIC 9(2).
-           03 PCA-PATIENT-ID            PIC 9(10).
-           03 PCA-REQUEST-SPECIFIC      PIC X(32482).
-      *    Fields used in INQ All and ADD patient
-           03 CA-PATIENT-REQUEST REDEFINES PCA-REQUEST-SPECIFIC.
-              05 CA-INS-CARD-NUM       PIC X(10).
-              05 CA-FIRST-NAME         PIC X(10).
-              05 CA-LAST-NAME          PIC X(20).
-              05 CA-DOB                PIC X(10).
-              05 CA-ADDRESS            PIC X(20).
-              05 CA-CITY               PIC X(20).
-              05 CA-POSTCODE           PIC X(10).
-              05 CA-PHONE-MOBILE       PIC X(20).
-              05 CA-EMAIL-ADDRESS      PIC X(50).
-              05 CA-USERID             PIC X(10).
-              05 CA-ADDITIONAL-DATA    PIC X(32302).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCM1PL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 INQ-TRANS                    PIC X(4) VALUE 'HCM1'.
+       77 ADD-TRANS                    PIC X(4) VALUE 'HCMA'.
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+       01  WS-RESP                   PIC S9(8) COMP.
+       01  WS-LINE-IDX                PIC S9(4) COMP VALUE +0.
+
+       COPY HCMAPS.
+
+       COPY HCAUDTWS.
+
+       COPY HCMSGWS.
+
+       01 COMM-AREA.
+       COPY HCCMAREA.
 
       *----------------------------------------------------------------*
       *****************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize HCM1MAPI.
+           Initialize HCM1MAPO.
+           Initialize COMM-AREA.
+           MOVE LOW-VALUES To HCM1CNOO.
+
+           MOVE -1 TO HCM1CNOL.
+
+           EXEC CICS SEND MAP ('HCM1MAP')
+                     FROM(HCM1MAPO)
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     CURSOR
+                     RESP(WS-RESP)
+                     END-EXEC.
+       A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCM1MAP')
+                     INTO(HCM1MAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
 
-       DISPLAY UNDECLARED-VAR.
+           PERFORM GET-PATIENT.
 
       *---------------------------------------------------------------*
-       MAINLINE SECTION.
-
-           IF EIBCALEN > 0
-              GO TO A-GAIN.
-
-           Initialize HCM1MAPI.
-           Initialize HCM1MAPO.
-           Initialize PATIENT-COMM-AREA.
-      *    Initialize COMM-AREA.
-           Move LOW-VALUES To HCM1CNOI.
-           Move SPACES to CA-REQUEST-ID.
-           Move zeroes to CA-RETURN-CODE.
-           Move zeroes to CA-PATIENT-ID.
-           Move zeroes to CA-NUM-MEDICATIONS.
-
-           EXEC CICS RETURN
-                TRANSID('HCM1')
-                COMMAREA(COMM-AREA)
-                END-EXEC.
-
-       A-GAIN.
-           Move '01IPAT'   To PCA-REQUEST-ID
-           Move HCM1CNOI   To PCA-PATIENT-ID
-           EXEC CICS LINK PROGRAM('HCP1BI01')
-                     COMMAREA(PATIENT-COMM-AREA)
-                     LENGTH(32500)
-           END-EXEC
-
-      *    Introducing a runtime bug by using an undefined variable
-           Move UNDEFINED-VAR To HCM1FNAI
-           Move CA-LAST-NAME  to HCM1LNAI.
-
-       CLEARIT.
-
-           Initialize HCM1MAPI.
-           EXEC CICS SEND MAP ('HCM1MAP')
-                     MAPSET ('HCMAPS')
-                     MAPONLY
-           END-EXEC
-
-           Move SPACES to CA-REQUEST-ID.
-           Move zeroes to CA-RETURN-CODE.
-           Move zeroes to CA-PATIENT-ID.
-           Move zeroes to CA-NUM-MEDICATIONS.
-
-           EXEC CICS RETURN
-                TRANSID('HCM1')
-                COMMAREA(COMM-AREA)
-                END-EXEC.
-
-       CANCELIT.
-
-           EXEC CICS RETURN
-                TRANSID('HCAZ')
-                IMMEDIATE
-                END-EXEC.
-
-       NOT-IMPLEMENTED.
-           Move 'That feature has not been implemented yet.'
-                To  HCM1MSGO
-           Go To ERROR-OUT.
-
-       NO-PATIENT-DATA.
-           Move 'No patient data was returned.'  To  HCM1MSGO
-           Go To ERROR-OUT.
-
-       NO-MED-DATA.
-           Move 'No medication data was returned.' To  HCM1MSGO
-           Go To ERROR-OUT.
-
-       ERROR-OUT.
-           EXEC CICS SEND MAP ('HCM1MAP')
-                     FROM(HCM1MAPO)
-                     MAPSET ('HCMAPS')
-           END-EXEC.
-
-           Initialize HCM1MAPI.
-           Initialize HCM1MAPO.
-           Initialize PATIENT-COMM-AREA.
-
-           GO TO ENDIT-STARTIT.
\ No newline at end of file
+      * Handle the Inquiry request - list the patient's medications
+           IF EIBTRNID EQUAL INQ-TRANS
+                 Move '01IMED'  To CA-REQUEST-ID
+                 Move HCM1CNOI  To CA-PATIENT-ID
+      * Link to business logic
+                 EXEC CICS LINK PROGRAM('HCIMDB01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-MED-DATA
+                 END-IF
+
+                 PERFORM BUILD-MEDICATION-LINES
+
+                 EXEC CICS SEND MAP ('HCM1MAP')
+                           FROM(HCM1MAPO)
+                           MAPSET ('HCMAPS')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+             END-IF.
+
+      *---------------------------------------------------------------*
+      * Handle the Add request - add a new medication for the patient
+           IF EIBTRNID EQUAL ADD-TRANS
+                 Move '01AMED'   To CA-REQUEST-ID
+                 Move HCM1CNOI   To CA-PATIENT-ID
+                 Move HCM1DRNI   To CA-DRUG-NAME
+                 Move HCM1STRI   To CA-STRENGTH
+                 Move HCM1AMTI   To CA-AMOUNT
+                 Move HCM1RTEI   To CA-ROUTE
+                 Move HCM1FRQI   To CA-FREQUENCY
+      * Link to business logic
+                 EXEC CICS LINK PROGRAM('HCMADB01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE = '91'
+                   GO TO DUPLICATE-PRESCRIPTION
+                 END-IF
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-ADD
+                 END-IF
+
+                 Move '01IMED'  To CA-REQUEST-ID
+                 Move HCM1CNOI  To CA-PATIENT-ID
+                 EXEC CICS LINK PROGRAM('HCIMDB01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32765)
+                 END-EXEC
+                 PERFORM LOG-PHI-ACCESS
+
+                 IF CA-RETURN-CODE NOT = '00'
+                   GO TO NO-MED-DATA
+                 END-IF
+
+                 PERFORM BUILD-MEDICATION-LINES
+
+                 Move 'MADDED' To WS-MSG-KEY
+                 PERFORM GET-MESSAGE-TEXT
+                 Move WS-MESSAGE-OUT To HCM1MSGO
+
+                 EXEC CICS SEND MAP ('HCM1MAP')
+                           FROM(HCM1MAPO)
+                           MAPSET ('HCMAPS')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+             END-IF.
+
+       CLEARIT.
+
+           Initialize HCM1MAPI.
+           EXEC CICS SEND MAP ('HCM1MAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(COMM-AREA)
+                LENGTH(LENGTH OF COMM-AREA)
+                END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       GET-PATIENT.
+      * Get patient name via the shared patient-lookup service
+           Move HCM1CNOI   To CA-PATIENT-ID
+           EXEC CICS LINK PROGRAM('HCPLUP01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32765)
+           END-EXEC
+           PERFORM LOG-PHI-ACCESS
+
+           IF CA-RETURN-CODE NOT = '00'
+              GO TO NO-PATIENT-DATA
+           END-IF
+
+           Move CA-FIRST-NAME to HCM1FNAI
+           Move CA-LAST-NAME  to HCM1LNAI.
+
+      *---------------------------------------------------------------*
+      * Record a PHI-access audit entry for the LINK that just ran
+       LOG-PHI-ACCESS.
+           MOVE CA-PATIENT-ID  TO AU-PATNUM.
+           MOVE CA-REQUEST-ID  TO AU-REQUEST-ID.
+           MOVE CA-RETURN-CODE TO AU-RETURN-CODE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *---------------------------------------------------------------*
+      * Format each returned medication into one display line
+       BUILD-MEDICATION-LINES.
+           MOVE SPACES TO HCM1MED-LINES-O (1) HCM1MED-LINES-O (2)
+                          HCM1MED-LINES-O (3) HCM1MED-LINES-O (4)
+                          HCM1MED-LINES-O (5).
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 5
+                      OR WS-LINE-IDX > CA-NUM-MEDICATIONS
+              STRING CA-MED-DRUG-NAME (WS-LINE-IDX) DELIMITED BY SPACE
+                     ' ' DELIMITED SIZE
+                     CA-MED-STRENGTH (WS-LINE-IDX) DELIMITED BY SPACE
+                     ' ' DELIMITED SIZE
+                     CA-MED-ROUTE (WS-LINE-IDX)    DELIMITED BY SPACE
+                     ' ' DELIMITED SIZE
+                     CA-MED-FREQUENCY (WS-LINE-IDX) DELIMITED BY SPACE
+                     INTO HCM1LINO (WS-LINE-IDX)
+              END-STRING
+           END-PERFORM.
+
+       NOT-IMPLEMENTED.
+           Move 'NOTIMP' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCM1MSGO
+           Go To ERROR-OUT.
+
+       NO-PATIENT-DATA.
+           Move 'NOPAT ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCM1MSGO
+           Go To ERROR-OUT.
+
+       NO-MED-DATA.
+           Move 'NOMED ' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCM1MSGO
+           Go To ERROR-OUT.
+
+       NO-ADD.
+           Move 'MEDERR' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCM1MSGO
+           Go To ERROR-OUT.
+
+       DUPLICATE-PRESCRIPTION.
+           Move 'MEDDUP' To WS-MSG-KEY
+           PERFORM GET-MESSAGE-TEXT
+           Move WS-MESSAGE-OUT To HCM1MSGO
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCM1MAP')
+                     FROM(HCM1MAPO)
+                     MAPSET ('HCMAPS')
+           END-EXEC.
+
+           Initialize HCM1MAPI.
+           Initialize HCM1MAPO.
+           Initialize COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(COMM-AREA)
+                     LENGTH(LENGTH OF COMM-AREA)
+           END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT FROM(MSGEND) ERASE FREEKB
+                     END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+      *----------------------------------------------------------------*
+       COPY HCAUDTPD.
+       COPY HCMSGPD.
