@@ -0,0 +1,211 @@
+      ******************************************************************
+      *    HCVTBJ01 - Vitals vs. Threshold exception batch job         *
+      *                                                                *
+      *    Nightly/intraday batch: for every patient with an active,  *
+      *    alert-enabled threshold, compare the patient's most recent *
+      *    BLOODPRESSURE/HEARTRATE reading against their configured   *
+      *    CA-HR-THRESHOLD/CA-BP-THRESHOLD and write an exception      *
+      *    record to HCVTEXC for every reading currently out of range.*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCVTBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO HCVTEXC
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCVTBJ01------WS'.
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88 WS-NO-MORE-PATIENTS                VALUE 'Y'.
+       01  WS-EXCEPTION-COUNT          PIC 9(7)  VALUE ZERO.
+       01  WS-PATIENT-COUNT            PIC 9(7)  VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           03 WS-EXC-PATIENT           PIC 9(10).
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-EXC-TYPE              PIC X(12).
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-EXC-READING           PIC ZZZZ9.
+           03 FILLER                   PIC X(1) VALUE SPACE.
+           03 WS-EXC-THRESHOLD         PIC ZZZZ9.
+           03 FILLER                   PIC X(42) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Host variables
+      *----------------------------------------------------------------*
+       01  DB2-PATIENT-ID              PIC S9(9) COMP.
+       01  DB2-HR-THRESHOLD            PIC S9(4) COMP.
+       01  DB2-BP-THRESHOLD            PIC S9(4) COMP.
+       01  DB2-HEART-RATE              PIC S9(4) COMP.
+       01  DB2-BLOOD-PRESSURE          PIC X(7).
+       01  DB2-SYSTOLIC                PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Error-message fields (batch equivalent of HCERRSWS - no EIB/   *
+      * CICS facilities are available to a batch job)                  *
+       01  EM-ERROR-MESSAGE.
+           05  EM-PROGRAM              PIC X(8)  VALUE 'HCVTBJ01'.
+           05  EM-SQLCODE              PIC S9(9) VALUE ZERO.
+           05  EM-SQLREQ               PIC X(30) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * One row per patient with an alert-enabled threshold on file
+           EXEC SQL
+               DECLARE THRCUR CURSOR FOR
+                   SELECT PATIENTID, HRTHRESHOLD, BPTHRESHOLD
+                     FROM THRESHOLD
+                    WHERE ALERTENABLED = 'Y'
+                      AND THRESHOLDACTIVE = 'Y'
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           EXEC SQL OPEN THRCUR END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE ' OPEN THRCUR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+           PERFORM PROCESS-NEXT-PATIENT
+               UNTIL WS-NO-MORE-PATIENTS.
+
+           EXEC SQL CLOSE THRCUR END-EXEC.
+
+           CLOSE EXCEPTION-FILE.
+
+           DISPLAY 'HCVTBJ01 - patients checked: ' WS-PATIENT-COUNT.
+           DISPLAY 'HCVTBJ01 - exceptions written: ' WS-EXCEPTION-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       PROCESS-NEXT-PATIENT.
+           MOVE ' FETCH THRCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH THRCUR
+               INTO :DB2-PATIENT-ID, :DB2-HR-THRESHOLD,
+                    :DB2-BP-THRESHOLD
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-PATIENT-COUNT
+               PERFORM CHECK-PATIENT-VITALS
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Compare the patient's most recent HR/BP reading against the   *
+      * threshold fetched above, writing one exception line per       *
+      * reading that is currently out of range.                       *
+      *----------------------------------------------------------------*
+       CHECK-PATIENT-VITALS.
+           MOVE ' SELECT LATEST HR' TO EM-SQLREQ.
+           EXEC SQL
+               SELECT HEARTRATE
+                 INTO :DB2-HEART-RATE
+                 FROM HEARTRATE
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND HRDATETIME =
+                     (SELECT MAX(HRDATETIME) FROM HEARTRATE
+                       WHERE PATIENTID = :DB2-PATIENT-ID)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               IF DB2-HEART-RATE > DB2-HR-THRESHOLD
+                  MOVE DB2-PATIENT-ID TO WS-EXC-PATIENT
+                  MOVE 'HEART RATE'   TO WS-EXC-TYPE
+                  MOVE DB2-HEART-RATE TO WS-EXC-READING
+                  MOVE DB2-HR-THRESHOLD TO WS-EXC-THRESHOLD
+                  PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE ' SELECT LATEST HR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+           MOVE ' SELECT LATEST BP' TO EM-SQLREQ.
+           EXEC SQL
+               SELECT BLOODPRESSURE
+                 INTO :DB2-BLOOD-PRESSURE
+                 FROM BLOODPRESSURE
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND BPDATETIME =
+                     (SELECT MAX(BPDATETIME) FROM BLOODPRESSURE
+                       WHERE PATIENTID = :DB2-PATIENT-ID)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               UNSTRING DB2-BLOOD-PRESSURE DELIMITED BY '/'
+                   INTO DB2-SYSTOLIC
+               IF DB2-SYSTOLIC > DB2-BP-THRESHOLD
+                  MOVE DB2-PATIENT-ID TO WS-EXC-PATIENT
+                  MOVE 'BLOOD PRESS' TO WS-EXC-TYPE
+                  MOVE DB2-SYSTOLIC   TO WS-EXC-READING
+                  MOVE DB2-BP-THRESHOLD TO WS-EXC-THRESHOLD
+                  PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE ' SELECT LATEST BP' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Batch equivalent of HCERRSPD - DISPLAY to the job log since a  *
+      * batch job has no CICS CSMT transient data queue to write to.   *
+      *----------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLCODE.
+           DISPLAY 'HCVTBJ01 ERROR - ' EM-SQLREQ
+                   ' SQLCODE=' EM-SQLCODE.
+           EXIT.
