@@ -0,0 +1,269 @@
+      ******************************************************************
+      *    HCMAPS - symbolic map copybook (BMS mapset HCMAPS)          *
+      *    Reconstructed symbolic-map layouts for HCM1MAP/HCP1MAP/     *
+      *    HCT1MAP - one MAPI/MAPO pair per map, MAPO REDEFINES MAPI   *
+      *    as generated by DFHMSD/DFHMDI/DFHMDF (standard BMS output). *
+      ******************************************************************
+      *----------------------------------------------------------------*
+      *    HCM1MAP - patient medication menu                           *
+      *----------------------------------------------------------------*
+       01  HCM1MAPI.
+           02 FILLER                   PIC X(12).
+           02 HCM1CNOL                 PIC S9(4) COMP.
+           02 HCM1CNOF                 PIC X.
+           02 FILLER REDEFINES HCM1CNOF.
+              03 HCM1CNOA              PIC X.
+           02 HCM1CNOI                 PIC 9(10).
+           02 HCM1FNAL                 PIC S9(4) COMP.
+           02 HCM1FNAF                 PIC X.
+           02 FILLER REDEFINES HCM1FNAF.
+              03 HCM1FNAA              PIC X.
+           02 HCM1FNAI                 PIC X(10).
+           02 HCM1LNAL                 PIC S9(4) COMP.
+           02 HCM1LNAF                 PIC X.
+           02 FILLER REDEFINES HCM1LNAF.
+              03 HCM1LNAA              PIC X.
+           02 HCM1LNAI                 PIC X(20).
+           02 HCM1MSGL                 PIC S9(4) COMP.
+           02 HCM1MSGF                 PIC X.
+           02 FILLER REDEFINES HCM1MSGF.
+              03 HCM1MSGA              PIC X.
+           02 HCM1MSGI                 PIC X(60).
+           02 HCM1MED-LINES OCCURS 5 TIMES.
+              03 HCM1LINL              PIC S9(4) COMP.
+              03 HCM1LINF              PIC X.
+              03 FILLER REDEFINES HCM1LINF.
+                 04 HCM1LINA           PIC X.
+              03 HCM1LINI              PIC X(70).
+           02 HCM1DRNL                 PIC S9(4) COMP.
+           02 HCM1DRNF                 PIC X.
+           02 FILLER REDEFINES HCM1DRNF.
+              03 HCM1DRNA              PIC X.
+           02 HCM1DRNI                 PIC X(50).
+           02 HCM1STRL                 PIC S9(4) COMP.
+           02 HCM1STRF                 PIC X.
+           02 FILLER REDEFINES HCM1STRF.
+              03 HCM1STRA              PIC X.
+           02 HCM1STRI                 PIC X(20).
+           02 HCM1AMTL                 PIC S9(4) COMP.
+           02 HCM1AMTF                 PIC X.
+           02 FILLER REDEFINES HCM1AMTF.
+              03 HCM1AMTA              PIC X.
+           02 HCM1AMTI                 PIC 9(4).
+           02 HCM1RTEL                 PIC S9(4) COMP.
+           02 HCM1RTEF                 PIC X.
+           02 FILLER REDEFINES HCM1RTEF.
+              03 HCM1RTEA              PIC X.
+           02 HCM1RTEI                 PIC X(20).
+           02 HCM1FRQL                 PIC S9(4) COMP.
+           02 HCM1FRQF                 PIC X.
+           02 FILLER REDEFINES HCM1FRQF.
+              03 HCM1FRQA              PIC X.
+           02 HCM1FRQI                 PIC X(20).
+       01  HCM1MAPO REDEFINES HCM1MAPI.
+           02 FILLER                   PIC X(12).
+           02 FILLER                   PIC X(2).
+           02 HCM1CNOO                 PIC 9(10).
+           02 FILLER                   PIC X(2).
+           02 HCM1FNAO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCM1LNAO                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCM1MSGO                 PIC X(60).
+           02 HCM1MED-LINES-O OCCURS 5 TIMES.
+              03 FILLER                PIC X(2).
+              03 HCM1LINO              PIC X(70).
+           02 FILLER                   PIC X(2).
+           02 HCM1DRNO                 PIC X(50).
+           02 FILLER                   PIC X(2).
+           02 HCM1STRO                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCM1AMTO                 PIC 9(4).
+           02 FILLER                   PIC X(2).
+           02 HCM1RTEO                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCM1FRQO                 PIC X(20).
+
+      *----------------------------------------------------------------*
+      *    HCP1MAP - patient add/inquire                                *
+      *----------------------------------------------------------------*
+       01  HCP1MAPI.
+           02 FILLER                   PIC X(12).
+           02 HCP1PNOL                 PIC S9(4) COMP.
+           02 HCP1PNOF                 PIC X.
+           02 FILLER REDEFINES HCP1PNOF.
+              03 HCP1PNOA              PIC X.
+           02 HCP1PNOI                 PIC 9(10).
+           02 HCP1FNAL                 PIC S9(4) COMP.
+           02 HCP1FNAF                 PIC X.
+           02 FILLER REDEFINES HCP1FNAF.
+              03 HCP1FNAA              PIC X.
+           02 HCP1FNAI                 PIC X(10).
+           02 HCP1LNAL                 PIC S9(4) COMP.
+           02 HCP1LNAF                 PIC X.
+           02 FILLER REDEFINES HCP1LNAF.
+              03 HCP1LNAA              PIC X.
+           02 HCP1LNAI                 PIC X(20).
+           02 HCP1DOBL                 PIC S9(4) COMP.
+           02 HCP1DOBF                 PIC X.
+           02 FILLER REDEFINES HCP1DOBF.
+              03 HCP1DOBA              PIC X.
+           02 HCP1DOBI                 PIC X(10).
+           02 HCP1ADDRL                PIC S9(4) COMP.
+           02 HCP1ADDRF                PIC X.
+           02 FILLER REDEFINES HCP1ADDRF.
+              03 HCP1ADDRA             PIC X.
+           02 HCP1ADDRI                PIC X(20).
+           02 HCP1CITYL                PIC S9(4) COMP.
+           02 HCP1CITYF                PIC X.
+           02 FILLER REDEFINES HCP1CITYF.
+              03 HCP1CITYA             PIC X.
+           02 HCP1CITYI                PIC X(20).
+           02 HCP1HPCL                 PIC S9(4) COMP.
+           02 HCP1HPCF                 PIC X.
+           02 FILLER REDEFINES HCP1HPCF.
+              03 HCP1HPCA              PIC X.
+           02 HCP1HPCI                 PIC X(10).
+           02 HCP1HP2L                 PIC S9(4) COMP.
+           02 HCP1HP2F                 PIC X.
+           02 FILLER REDEFINES HCP1HP2F.
+              03 HCP1HP2A              PIC X.
+           02 HCP1HP2I                 PIC X(20).
+           02 HCP1HMOL                 PIC S9(4) COMP.
+           02 HCP1HMOF                 PIC X.
+           02 FILLER REDEFINES HCP1HMOF.
+              03 HCP1HMOA              PIC X.
+           02 HCP1HMOI                 PIC X(50).
+           02 HCP1INOL                 PIC S9(4) COMP.
+           02 HCP1INOF                 PIC X.
+           02 FILLER REDEFINES HCP1INOF.
+              03 HCP1INOA              PIC X.
+           02 HCP1INOI                 PIC X(10).
+           02 HCP1UIDL                 PIC S9(4) COMP.
+           02 HCP1UIDF                 PIC X.
+           02 FILLER REDEFINES HCP1UIDF.
+              03 HCP1UIDA              PIC X.
+           02 HCP1UIDI                 PIC X(10).
+           02 HCP1MSGL                 PIC S9(4) COMP.
+           02 HCP1MSGF                 PIC X.
+           02 FILLER REDEFINES HCP1MSGF.
+              03 HCP1MSGA              PIC X.
+           02 HCP1MSGI                 PIC X(60).
+       01  HCP1MAPO REDEFINES HCP1MAPI.
+           02 FILLER                   PIC X(12).
+           02 FILLER                   PIC X(2).
+           02 HCP1PNOO                 PIC 9(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1FNAO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1LNAO                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCP1DOBO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1ADDRO                PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCP1CITYO                PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCP1HPCO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1HP2O                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCP1HMOO                 PIC X(50).
+           02 FILLER                   PIC X(2).
+           02 HCP1INOO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1UIDO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCP1MSGO                 PIC X(60).
+
+      *----------------------------------------------------------------*
+      *    HCT1MAP - threshold add/inquire                              *
+      *----------------------------------------------------------------*
+       01  HCT1MAPI.
+           02 FILLER                   PIC X(12).
+           02 HCT1TRNL                 PIC S9(4) COMP.
+           02 HCT1TRNF                 PIC X.
+           02 FILLER REDEFINES HCT1TRNF.
+              03 HCT1TRNA              PIC X.
+           02 HCT1TRNI                 PIC X(4).
+           02 HCT1TITL                 PIC S9(4) COMP.
+           02 HCT1TITF                 PIC X.
+           02 FILLER REDEFINES HCT1TITF.
+              03 HCT1TITA              PIC X.
+           02 HCT1TITI                 PIC X(30).
+           02 HCT1PNOL                 PIC S9(4) COMP.
+           02 HCT1PNOF                 PIC X.
+           02 FILLER REDEFINES HCT1PNOF.
+              03 HCT1PNOA              PIC X.
+           02 HCT1PNOI                 PIC 9(10).
+           02 HCT1FNAL                 PIC S9(4) COMP.
+           02 HCT1FNAF                 PIC X.
+           02 FILLER REDEFINES HCT1FNAF.
+              03 HCT1FNAA              PIC X.
+           02 HCT1FNAI                 PIC X(10).
+           02 HCT1LNAL                 PIC S9(4) COMP.
+           02 HCT1LNAF                 PIC X.
+           02 FILLER REDEFINES HCT1LNAF.
+              03 HCT1LNAA              PIC X.
+           02 HCT1LNAI                 PIC X(20).
+           02 HCT1HRTHL                PIC S9(4) COMP.
+           02 HCT1HRTHF                PIC X.
+           02 FILLER REDEFINES HCT1HRTHF.
+              03 HCT1HRTHA             PIC X.
+           02 HCT1HRTHI                PIC 9(4).
+           02 HCT1BPTHL                PIC S9(4) COMP.
+           02 HCT1BPTHF                PIC X.
+           02 FILLER REDEFINES HCT1BPTHF.
+              03 HCT1BPTHA             PIC X.
+           02 HCT1BPTHI                PIC 9(4).
+           02 HCT1HRNL                 PIC S9(4) COMP.
+           02 HCT1HRNF                 PIC X.
+           02 FILLER REDEFINES HCT1HRNF.
+              03 HCT1HRNA              PIC X.
+           02 HCT1HRNI                 PIC 9(4).
+           02 HCT1BPNL                 PIC S9(4) COMP.
+           02 HCT1BPNF                 PIC X.
+           02 FILLER REDEFINES HCT1BPNF.
+              03 HCT1BPNA              PIC X.
+           02 HCT1BPNI                 PIC 9(4).
+           02 HCT1DSHL                 PIC S9(4) COMP.
+           02 HCT1DSHF                 PIC X.
+           02 FILLER REDEFINES HCT1DSHF.
+              03 HCT1DSHA              PIC X.
+           02 HCT1DSHI                 PIC 9(2).
+           02 HCT1NSHL                 PIC S9(4) COMP.
+           02 HCT1NSHF                 PIC X.
+           02 FILLER REDEFINES HCT1NSHF.
+              03 HCT1NSHA              PIC X.
+           02 HCT1NSHI                 PIC 9(2).
+           02 HCT1MSGL                 PIC S9(4) COMP.
+           02 HCT1MSGF                 PIC X.
+           02 FILLER REDEFINES HCT1MSGF.
+              03 HCT1MSGA              PIC X.
+           02 HCT1MSGI                 PIC X(60).
+       01  HCT1MAPO REDEFINES HCT1MAPI.
+           02 FILLER                   PIC X(12).
+           02 FILLER                   PIC X(2).
+           02 HCT1TRNO                 PIC X(4).
+           02 FILLER                   PIC X(2).
+           02 HCT1TITO                 PIC X(30).
+           02 FILLER                   PIC X(2).
+           02 HCT1PNOO                 PIC 9(10).
+           02 FILLER                   PIC X(2).
+           02 HCT1FNAO                 PIC X(10).
+           02 FILLER                   PIC X(2).
+           02 HCT1LNAO                 PIC X(20).
+           02 FILLER                   PIC X(2).
+           02 HCT1HRTHO                PIC 9(4).
+           02 FILLER                   PIC X(2).
+           02 HCT1BPTHO                PIC 9(4).
+           02 FILLER                   PIC X(2).
+           02 HCT1HRNO                 PIC 9(4).
+           02 FILLER                   PIC X(2).
+           02 HCT1BPNO                 PIC 9(4).
+           02 FILLER                   PIC X(2).
+           02 HCT1DSHO                 PIC 9(2).
+           02 FILLER                   PIC X(2).
+           02 HCT1NSHO                 PIC 9(2).
+           02 FILLER                   PIC X(2).
+           02 HCT1MSGO                 PIC X(60).
