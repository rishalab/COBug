@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    HCERRSPD - shared error-logging paragraph.                  *
+      *    Callers set whichever EM- fields apply (EM-SQLREQ/EM-VARIABLE*
+      *    plus EM-PATNUM where a patient context exists) and then      *
+      *    PERFORM WRITE-ERROR-MESSAGE before returning an error        *
+      *    CA-RETURN-CODE to their caller.                              *
+      ******************************************************************
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASSIGN PROGRAM(EM-PROGRAM)
+           END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ERR-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ERR-ABSTIME)
+                     YYYYMMDD(EM-DATETIME(1:8))
+                     TIME(EM-DATETIME(9:8))
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                     FROM(EM-ERROR-MESSAGE)
+                     LENGTH(LENGTH OF EM-ERROR-MESSAGE)
+                     NOHANDLE
+           END-EXEC.
+           EXIT.
