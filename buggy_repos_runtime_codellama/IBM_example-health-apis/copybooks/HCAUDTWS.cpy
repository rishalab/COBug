@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    HCAUDTWS - working storage fields used by the shared        *
+      *    WRITE-AUDIT-RECORD paragraph (COPY HCAUDTPD). Set the AU-    *
+      *    fields that apply from the commarea just LINKed and PERFORM  *
+      *    WRITE-AUDIT-RECORD right after the LINK returns, so there is *
+      *    a durable record of every access to patient data.            *
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-PROGRAM              PIC X(8)  VALUE SPACES.
+           05  AU-PATNUM               PIC 9(10) VALUE ZERO.
+           05  AU-REQUEST-ID           PIC X(6)  VALUE SPACES.
+           05  AU-RETURN-CODE          PIC X(2)  VALUE SPACES.
+           05  AU-TERMID               PIC X(4)  VALUE SPACES.
+           05  AU-DATETIME             PIC X(26) VALUE SPACES.
+       01  WS-AUDIT-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
