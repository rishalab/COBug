@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    HCAUDTPD - shared PHI-access audit-logging paragraph.       *
+      *    Callers move the patient id, request id, and return code    *
+      *    they just LINKed with into AU-PATNUM/AU-REQUEST-ID/          *
+      *    AU-RETURN-CODE and PERFORM WRITE-AUDIT-RECORD.               *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE EIBTRNID TO AU-PROGRAM.
+           MOVE EIBTERMID TO AU-TERMID.
+           EXEC CICS ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                     YYYYMMDD(AU-DATETIME(1:8))
+                     TIME(AU-DATETIME(9:8))
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('CSAU')
+                     FROM(AU-AUDIT-RECORD)
+                     LENGTH(LENGTH OF AU-AUDIT-RECORD)
+                     NOHANDLE
+           END-EXEC.
+           EXIT.
