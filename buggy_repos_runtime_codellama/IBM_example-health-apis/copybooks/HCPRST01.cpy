@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    HCPRST01 - generic raw JSON buffer for the DFHWS-DATA       *
+      *    container exchanged with the Liberty JSON web service.      *
+      ******************************************************************
+           05 JSON-REST-BUFFER         PIC X(32000).
