@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    HCMSGPD - shared message-table lookup paragraph.           *
+      *    Looks up WS-MSG-KEY for CA-LANGUAGE-CODE, falling back to   *
+      *    'EN' if that language has no row for the code, and leaves  *
+      *    the result in WS-MESSAGE-OUT.                                *
+      ******************************************************************
+       GET-MESSAGE-TEXT.
+           MOVE SPACES TO WS-MESSAGE-OUT.
+           SET WS-MSG-IDX TO 1.
+           SEARCH WS-MESSAGE-ENTRY
+             AT END
+               PERFORM GET-MESSAGE-TEXT-DEFAULT-LANG
+             WHEN WS-MSG-CODE (WS-MSG-IDX) = WS-MSG-KEY
+              AND WS-MSG-LANGUAGE (WS-MSG-IDX) = CA-LANGUAGE-CODE
+               MOVE WS-MSG-TEXT (WS-MSG-IDX) TO WS-MESSAGE-OUT
+           END-SEARCH.
+           EXIT.
+
+       GET-MESSAGE-TEXT-DEFAULT-LANG.
+           SET WS-MSG-IDX TO 1.
+           SEARCH WS-MESSAGE-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-MSG-CODE (WS-MSG-IDX) = WS-MSG-KEY
+              AND WS-MSG-LANGUAGE (WS-MSG-IDX) = 'EN'
+               MOVE WS-MSG-TEXT (WS-MSG-IDX) TO WS-MESSAGE-OUT
+           END-SEARCH.
+           EXIT.
