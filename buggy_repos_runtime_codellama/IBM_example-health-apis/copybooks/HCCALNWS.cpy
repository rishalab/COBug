@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    HCCALNWS - working storage for the shared commarea-length   *
+      *    check (COPY HCCALNPD). Set WS-CA-RECORD-LEN to the size of   *
+      *    whatever request-specific commarea fields the current mode  *
+      *    actually needs (leave it at zero for a header-only check)   *
+      *    before PERFORM CHECK-COMMAREA-LENGTH. The fixed header      *
+      *    portion is no longer a local magic constant - it comes      *
+      *    from CA-CMAREA-LEN in the commarea itself (HCCMAREA), which *
+      *    also carries CA-CMAREA-VERSION so a caller built against an *
+      *    incompatible commarea layout is detected instead of just    *
+      *    under-sizing the LINK/RETURN.                                *
+      ******************************************************************
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-EXPECTED-VERSION   PIC 9(2)       VALUE 01.
+           03 WS-CA-RECORD-LEN         PIC S9(4) COMP VALUE +0.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
