@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    HCERRSWS - working storage fields used by the shared        *
+      *    WRITE-ERROR-MESSAGE paragraph (COPY HCERRSPD).               *
+      ******************************************************************
+       01  EM-ERROR-MESSAGE.
+           05  EM-PROGRAM              PIC X(8)  VALUE SPACES.
+           05  EM-PATNUM               PIC 9(10) VALUE ZERO.
+           05  EM-SQLCODE              PIC S9(9) VALUE ZERO.
+           05  EM-SQLREQ               PIC X(30) VALUE SPACES.
+           05  EM-VARIABLE             PIC X(30) VALUE SPACES.
+           05  EM-DATETIME             PIC X(26) VALUE SPACES.
+       01  WS-ERR-ABSTIME              PIC S9(15) COMP-3 VALUE ZERO.
