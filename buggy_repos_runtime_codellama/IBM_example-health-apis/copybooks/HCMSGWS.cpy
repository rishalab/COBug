@@ -0,0 +1,104 @@
+      ******************************************************************
+      *    HCMSGWS - externalized screen message text, keyed by a     *
+      *    short message code and CA-LANGUAGE-CODE (COPY HCMSGPD for   *
+      *    the lookup paragraph). MOVE the message code to WS-MSG-KEY  *
+      *    then PERFORM GET-MESSAGE-TEXT - the text comes back in      *
+      *    WS-MESSAGE-OUT ready to MOVE into the map field. Add a new  *
+      *    language by adding one row per existing code with the new  *
+      *    CA-LANGUAGE-CODE value - no program logic changes needed.   *
+      ******************************************************************
+       01  WS-MSG-KEY                  PIC X(6).
+       01  WS-MESSAGE-OUT               PIC X(60).
+
+       01  WS-MSG-TABLE-VALUES.
+           03 FILLER PIC X(6)  VALUE 'NOTIMP'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'That feature has not been implemented yet.'.
+           03 FILLER PIC X(6)  VALUE 'NOPAT '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'No patient data was returned.'.
+           03 FILLER PIC X(6)  VALUE 'NOMED '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'No medication data was returned.'.
+           03 FILLER PIC X(6)  VALUE 'MEDERR'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Error adding medication.'.
+           03 FILLER PIC X(6)  VALUE 'MADDED'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Medication added.'.
+           03 FILLER PIC X(6)  VALUE 'PADDED'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Patient added.'.
+           03 FILLER PIC X(6)  VALUE 'USRREQ'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'A user id is required to add a patient.'.
+           03 FILLER PIC X(6)  VALUE 'PATDUP'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Patient already on file with that insurance card.'.
+           03 FILLER PIC X(6)  VALUE 'NODATA'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'No data was returned.'.
+           03 FILLER PIC X(6)  VALUE 'PATERR'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Error adding patient.'.
+           03 FILLER PIC X(6)  VALUE 'THADD '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Threshold Added'.
+           03 FILLER PIC X(6)  VALUE 'THUPDE'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Error Updating Threshold'.
+           03 FILLER PIC X(6)  VALUE 'THADDE'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Error Adding Threshold'.
+           03 FILLER PIC X(6)  VALUE 'THNODA'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'No Threshold data was returned.'.
+           03 FILLER PIC X(6)  VALUE 'MEDDUP'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'That prescription is already on file.'.
+           03 FILLER PIC X(6)  VALUE 'PCFMT '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Postcode contains invalid characters.'.
+           03 FILLER PIC X(6)  VALUE 'PHFMT '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Mobile phone number must be digits only.'.
+           03 FILLER PIC X(6)  VALUE 'EMFMT '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Email address is not in a valid format.'.
+           03 FILLER PIC X(6)  VALUE 'SRCHMU'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Multiple matches - showing first, narrow search.'.
+           03 FILLER PIC X(6)  VALUE 'THNOCF'.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'No threshold set yet, showing default values.'.
+           03 FILLER PIC X(6)  VALUE 'THUPD '.
+           03 FILLER PIC X(2)  VALUE 'EN'.
+           03 FILLER PIC X(60)
+              VALUE 'Threshold Updated'.
+
+       01  WS-MESSAGE-TABLE REDEFINES WS-MSG-TABLE-VALUES.
+           03 WS-MESSAGE-ENTRY OCCURS 21 TIMES
+                                INDEXED BY WS-MSG-IDX.
+              05 WS-MSG-CODE          PIC X(6).
+              05 WS-MSG-LANGUAGE      PIC X(2).
+              05 WS-MSG-TEXT          PIC X(60).
