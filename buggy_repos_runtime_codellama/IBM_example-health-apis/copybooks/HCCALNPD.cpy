@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    HCCALNPD - shared commarea-length validation paragraph.     *
+      *    Replaces each program's own ADD .../IF EIBCALEN IS LESS     *
+      *    THAN ... check so every HC program that takes a commarea    *
+      *    validates it the same way. Sets CA-RETURN-CODE to '99' and  *
+      *    returns to the caller when CA-CMAREA-VERSION doesn't match  *
+      *    the version this program was built against, and to '98'    *
+      *    when EIBCALEN is too small for CA-CMAREA-LEN plus whatever  *
+      *    WS-CA-RECORD-LEN the caller set.                             *
+      ******************************************************************
+       CHECK-COMMAREA-LENGTH.
+           IF CA-CMAREA-VERSION NOT = WS-CA-EXPECTED-VERSION
+              MOVE '99' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE ZERO TO WS-REQUIRED-CA-LEN.
+           ADD CA-CMAREA-LEN WS-CA-RECORD-LEN
+               GIVING WS-REQUIRED-CA-LEN.
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+              MOVE '98' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+           EXIT.
