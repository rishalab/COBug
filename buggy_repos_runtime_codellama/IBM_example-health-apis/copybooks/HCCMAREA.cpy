@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing, software
+      * distributed under the License is distributed on an "AS IS" BASIS,
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or
+      * implied.
+      * See the License for the specific language governing permissions and
+      * limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *    HCCMAREA - shared commarea layout for all HC* programs      *
+      *                                                                *
+      *    CA-HEADER is common to every request.  CA-REQUEST-SPECIFIC  *
+      *    is interpreted differently depending on CA-REQUEST-ID via   *
+      *    the REDEFINES below - exactly one applies per call.         *
+      ******************************************************************
+           03 CA-HEADER.
+              05 CA-CMAREA-VERSION      PIC 9(2)  VALUE 01.
+              05 CA-CMAREA-LEN          PIC S9(4) COMP VALUE +24.
+              05 CA-LANGUAGE-CODE       PIC X(2)  VALUE 'EN'.
+           03 CA-REQUEST-ID             PIC X(6).
+           03 CA-RETURN-CODE            PIC X(2).
+           03 CA-PATIENT-ID             PIC 9(10).
+           03 CA-REQUEST-SPECIFIC       PIC X(32741).
+
+      *----------------------------------------------------------------*
+      *    01IPAT / 01APAT - patient inquire/add                       *
+      *----------------------------------------------------------------*
+           03 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-INS-CARD-NUM        PIC X(10).
+              05 CA-FIRST-NAME          PIC X(10).
+              05 CA-LAST-NAME           PIC X(20).
+              05 CA-DOB                 PIC X(10).
+              05 CA-ADDRESS             PIC X(20).
+              05 CA-CITY                PIC X(20).
+              05 CA-POSTCODE            PIC X(10).
+              05 CA-PHONE-MOBILE        PIC X(20).
+              05 CA-EMAIL-ADDRESS       PIC X(50).
+              05 CA-USERID              PIC X(10).
+              05 CA-DUPLICATE-FOUND     PIC X(1).
+              05 CA-DUPLICATE-PATID     PIC 9(10).
+              05 CA-SEARCH-LAST-NAME    PIC X(20).
+              05 CA-SEARCH-DOB          PIC X(10).
+              05 CA-SEARCH-NUM-FOUND    PIC 9(2).
+              05 CA-SEARCH-RESULTS OCCURS 10 TIMES
+                                        INDEXED BY CA-SEARCH-IDX.
+                 10 CA-SEARCH-PATIENT-ID    PIC 9(10).
+                 10 CA-SEARCH-FIRST-NAME    PIC X(10).
+                 10 CA-SEARCH-LAST-NAME-O   PIC X(20).
+                 10 CA-SEARCH-DOB-O         PIC X(10).
+              05 CA-ADDITIONAL-DATA     PIC X(32018).
+
+      *----------------------------------------------------------------*
+      *    01IBPR/01IHRT/01IVIT/02IVIT/01CVIT - vitals inquire          *
+      *----------------------------------------------------------------*
+           03 CA-VITALS-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-VITALS-DATETIME     PIC X(26).
+              05 CA-BLOOD-PRESSURE      PIC X(7).
+              05 CA-HEART-RATE          PIC S9(4) COMP.
+              05 CA-TEMPERATURE         PIC S9(3)V9 COMP-3.
+              05 CA-O2-SATURATION       PIC S9(3) COMP.
+              05 CA-VITALS-NUM-READINGS PIC 9(2).
+              05 CA-VITALS-HISTORY OCCURS 20 TIMES
+                                        INDEXED BY CA-VITALS-IDX.
+                 10 CA-HIST-DATETIME       PIC X(26).
+                 10 CA-HIST-BLOOD-PRESSURE PIC X(7).
+                 10 CA-HIST-HEART-RATE     PIC S9(4) COMP.
+                 10 CA-HIST-TEMPERATURE    PIC S9(3)V9 COMP-3.
+                 10 CA-HIST-O2-SATURATION  PIC S9(3) COMP.
+              05 FILLER                 PIC X(31558).
+
+      *----------------------------------------------------------------*
+      *    01IMED/01AMED/02IMED/01DMED - medication inquire/add         *
+      *----------------------------------------------------------------*
+           03 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-PRESCRIPTION-ID     PIC S9(9) COMP.
+              05 CA-MEDICATION-ID       PIC S9(9) COMP.
+              05 CA-DRUG-NAME           PIC X(50).
+              05 CA-STRENGTH            PIC X(20).
+              05 CA-AMOUNT              PIC S9(4) COMP.
+              05 CA-ROUTE               PIC X(20).
+              05 CA-FREQUENCY           PIC X(20).
+              05 CA-IDENTIFIER          PIC X(20).
+              05 CA-TYPE                PIC X(2).
+              05 CA-BIOMED-TYPE         PIC X(2).
+              05 CA-START-DATE          PIC X(10).
+              05 CA-END-DATE            PIC X(10).
+              05 CA-DISCONTINUED-FLAG   PIC X(1).
+              05 CA-LAST-MEDICATION-ID  PIC S9(9) COMP.
+              05 CA-MORE-DATA-FLAG      PIC X(1).
+              05 CA-NUM-MEDICATIONS     PIC 9(2).
+              05 CA-MEDICATIONS OCCURS 20 TIMES
+                                        INDEXED BY CA-MED-IDX.
+                 10 CA-MED-MEDICATION-ID  PIC S9(9) COMP.
+                 10 CA-MED-DRUG-NAME      PIC X(50).
+                 10 CA-MED-STRENGTH       PIC X(20).
+                 10 CA-MED-AMOUNT         PIC S9(4) COMP.
+                 10 CA-MED-ROUTE          PIC X(20).
+                 10 CA-MED-FREQUENCY      PIC X(20).
+                 10 CA-MED-IDENTIFIER     PIC X(20).
+                 10 CA-MED-TYPE           PIC X(2).
+
+      *----------------------------------------------------------------*
+      *    01ITHR/02UTHR/01IADD - threshold inquire/add/update          *
+      *----------------------------------------------------------------*
+           03 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-HR-THRESHOLD        PIC S9(4) COMP.
+              05 CA-BP-THRESHOLD        PIC S9(4) COMP.
+              05 CA-HR-THRESHOLD-NIGHT  PIC S9(4) COMP.
+              05 CA-BP-THRESHOLD-NIGHT  PIC S9(4) COMP.
+              05 CA-DAY-START-HOUR      PIC 9(2).
+              05 CA-NIGHT-START-HOUR    PIC 9(2).
+              05 CA-ALERT-ENABLED       PIC X(1).
+              05 CA-THRESHOLD-ACTIVE    PIC X(1).
+              05 CA-THRESHOLD-CONFIGURED PIC X(1).
+
+      *----------------------------------------------------------------*
+      *    Common application return codes (CA-RETURN-CODE)            *
+      *----------------------------------------------------------------*
+      *    '00' success                                                *
+      *    '01' no data found for request                              *
+      *    '02' not yet configured (e.g. no threshold set for patient) *
+      *    '91' duplicate found (therapy / prescription / patient)     *
+      *    '92' invalid field value (e.g. end date before start date)  *
+      *    '90' unexpected DB2/DB error, see error log                 *
+      *    '98' commarea too small for the request                     *
+      ******************************************************************
