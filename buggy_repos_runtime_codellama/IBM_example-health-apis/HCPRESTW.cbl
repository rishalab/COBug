@@ -0,0 +1,352 @@
+******************************************************************
+      * Copyright 2011,2013 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPRESTW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAG PIC X VALUE 'N'.
+
+      *****************************************************************
+      *    DFHJS2WS GENERATED COPYBOOKS
+      *****************************************************************
+
+        01 JSON-REST-DATA.
+
+        COPY HCPRST01.
+
+        01 HCPAPP-PATIENT-DETAILS.
+
+        COPY HCCMAREA.
+
+       01 DEFAULT-CHANNEL            PIC X(16).
+
+       01  WS-TSQ-FIELDS.
+           03  WS-TSQ-NAME           PIC X(8) VALUE 'HCPRESTW'.
+           03  WS-TSQ-LEN            PIC S9(4) COMP VALUE +200.
+           03  WS-TSQ-DATA           PIC X(200).
+
+       01 WS-RETURN-RESPONSE         PIC X(100).
+
+       01 WS-HTTP-METHOD             PIC X(8).
+
+       01 WS-RESID                   PIC X(100).
+       01 WS-RESID2                  PIC X(100).
+
+      * Fields for URI manipulation
+       77 WS-FIELD1                  PIC X(10).
+       77 WS-FIELD2                  PIC X(3).
+       77 WS-FIELD3                  PIC X(3).
+       77 WS-FIELD4                  PIC X(30).
+       77 WS-FIELD5                  PIC X(30).
+
+       77 RESP                       PIC S9(8) COMP-5 SYNC.
+       77 RESP2                      PIC S9(8) COMP-5 SYNC.
+
+      * Container values
+       77 UNEXPECTED-RESP-ABCODE      PIC X(04) VALUE 'ERRS'.
+       77 UNSUPPORTED-METHOD-ABCODE   PIC X(04) VALUE 'UMET'.
+
+      * Structured error response built for the caller on any failure
+       01  WS-ERROR-RESPONSE.
+           03 WS-ERROR-CODE           PIC X(04).
+           03 WS-ERROR-HTTP-STATUS    PIC X(03).
+           03 WS-ERROR-MESSAGE        PIC X(80).
+       01  WS-ERROR-JSON              PIC X(120).
+
+      * Method constants
+       77 METHOD-GET                 PIC X(8) VALUE 'GET     '.
+       77 METHOD-PUT                 PIC X(8) VALUE 'PUT     '.
+       77 METHOD-POST                PIC X(8) VALUE 'POST    '.
+       77 METHOD-DELETE              PIC X(8) VALUE 'DELETE  '.
+      *77 METHOD-HEAD                PIC X(8) VALUE 'HEAD    '.
+
+      * Health-check resource - lets monitoring confirm the Liberty
+      * JSON service is reachable without touching any patient data
+       77 HEALTH-RESOURCE-ID          PIC X(10) VALUE 'health'.
+       01  WS-HEALTH-JSON             PIC X(60).
+       01  WS-HEALTH-HTTP-STATUS      PIC X(03) VALUE '200'.
+
+      *
+      *****************************************************************
+      * Externally referenced data areas
+      *****************************************************************
+       LINKAGE SECTION.
+      *
+      *****************************************************************
+      * Main program code follows
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING SECTION.
+
+           PERFORM INITIALISE-TEST.
+
+           PERFORM RETRIEVE-METHOD.
+
+           PERFORM GET-RESID.
+
+           IF WS-FIELD1 = HEALTH-RESOURCE-ID
+              PERFORM PROCESS-HEALTH-CHECK
+           ELSE
+              PERFORM PROCESS-METHOD
+           END-IF.
+
+           GOBACK.
+
+      *****************************************************************
+      * Initialise any variables and retrieve any test-specific
+      * configuration information
+      *****************************************************************
+       INITIALISE-TEST.
+           INITIALIZE HCPAPP-PATIENT-DETAILS
+           MOVE ' ' TO WS-RETURN-RESPONSE
+           MOVE ' ' TO WS-TSQ-DATA.
+
+      *****************************************************************
+      * Retrieve the HTTP method of the inbound request from the
+      * DFHWS-HTTPMETHOD container
+      *****************************************************************
+       RETRIEVE-METHOD.
+
+           MOVE ' ' TO WS-HTTP-METHOD
+           EXEC CICS GET CONTAINER('DFHWS-HTTPMETHOD')
+                         INTO(WS-HTTP-METHOD)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC.
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              PERFORM GENERIC-ABEND
+           END-IF.
+
+      *****************************************************************
+      * Dispatch processing based on the inbound HTTP method
+      *****************************************************************
+       PROCESS-METHOD.
+
+           EVALUATE WS-HTTP-METHOD
+              WHEN METHOD-GET
+                 PERFORM PROCESS-GET
+              WHEN METHOD-PUT
+                 PERFORM PROCESS-PUT
+              WHEN METHOD-POST
+                 PERFORM PROCESS-POST
+              WHEN METHOD-DELETE
+                 PERFORM PROCESS-DELETE
+              WHEN OTHER
+                 PERFORM UNSUPPORTED-METHOD
+           END-EVALUATE.
+
+      *****************************************************************
+      * Handle a GET - return the current root data unchanged
+      *****************************************************************
+       PROCESS-GET.
+
+           PERFORM GET-REQUEST-ROOT-DATA.
+           PERFORM PUT-RESPONSE-ROOT-DATA.
+
+      *****************************************************************
+      * Handle a PUT - replace the root data with the request body
+      *****************************************************************
+       PROCESS-PUT.
+
+           PERFORM GET-REQUEST-ROOT-DATA.
+           PERFORM PUT-RESPONSE-ROOT-DATA.
+
+      *****************************************************************
+      * Handle a POST - create a new resource from the request body
+      *****************************************************************
+       PROCESS-POST.
+
+           PERFORM GET-REQUEST-ROOT-DATA.
+           PERFORM PUT-RESPONSE-ROOT-DATA.
+
+      *****************************************************************
+      * Handle a DELETE - identify the resource to be removed
+      *****************************************************************
+       PROCESS-DELETE.
+
+           PERFORM PUT-RESPONSE-ROOT-DATA.
+
+      *****************************************************************
+      * Handle the health-check resource - confirm the Liberty JSON
+      * service is reachable without exercising any patient data path
+      *****************************************************************
+       PROCESS-HEALTH-CHECK.
+
+           MOVE SPACES TO WS-HEALTH-JSON
+           STRING '{"status":"UP","service":"HCPRESTW"}'
+                  DELIMITED BY SIZE
+                  INTO WS-HEALTH-JSON
+           END-STRING.
+
+           EXEC CICS PUT CONTAINER('DFHWS-DATA')
+                     FROM(WS-HEALTH-JSON)
+           END-EXEC.
+
+           EXEC CICS PUT CONTAINER('DFHWS-HTTPSTATUS')
+                     FROM(WS-HEALTH-HTTP-STATUS)
+           END-EXEC.
+
+      *****************************************************************
+      * An HTTP method was received that this service does not support
+      *****************************************************************
+       UNSUPPORTED-METHOD.
+
+           MOVE UNSUPPORTED-METHOD-ABCODE TO WS-ERROR-CODE
+           MOVE '405' TO WS-ERROR-HTTP-STATUS
+           MOVE 'The HTTP method used is not supported.'
+                TO WS-ERROR-MESSAGE
+           PERFORM SEND-ERROR-RESPONSE.
+
+      *****************************************************************
+      * Retrieve the content of the root container of the request tree
+      *****************************************************************
+       GET-REQUEST-ROOT-DATA.
+
+           EXEC CICS GET CONTAINER('DFHWS-DATA')
+                         INTO(JSON-REST-DATA)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC.
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              PERFORM GENERIC-ABEND
+           END-IF.
+
+      *****************************************************************
+      * Return a copy of root data
+      *****************************************************************
+       PUT-RESPONSE-ROOT-DATA.
+
+           EXEC CICS PUT
+                     CONTAINER('DFHWS-DATA')
+                     FROM (JSON-REST-DATA)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC.
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              PERFORM GENERIC-ABEND
+           END-IF.
+
+      *****************************************************************
+      * Get containers
+      *****************************************************************
+       GET-RESID.
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URIMAPPATH')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL) THEN
+              DISPLAY 'Cannot get URIMAP container.'
+           ELSE
+              UNSTRING WS-RESID DELIMITED BY '/'
+                  INTO WS-FIELD1, WS-FIELD2, WS-FIELD3
+              DISPLAY 'URIMAP in WS-resid is:' WS-RESID
+              MOVE WS-RESID TO WS-RESID2
+              UNSTRING WS-RESID2 DELIMITED BY '*'
+                  INTO WS-FIELD4, WS-FIELD5
+           END-IF
+      *
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URI-QUERY')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL) THEN
+              DISPLAY 'Cannot get QUERY container.'
+           ELSE
+              DISPLAY 'QUERY in WS-RESID is:' WS-RESID
+           END-IF
+      *
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URI-RESID')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              EXEC CICS ABEND
+                     ABCODE('RESA')
+              END-EXEC
+           ELSE
+               DISPLAY 'RESID container is ' WS-resid
+               MOVE ' ' TO WS-FIELD1 WS-FIELD2 WS-FIELD3
+               UNSTRING WS-RESID DELIMITED BY '/'
+                  INTO WS-FIELD1, WS-FIELD2, WS-FIELD3
+               DISPLAY 'After unstring, WS-FIELD1 is: ' WS-FIELD1
+           END-IF.
+
+      *****************************************************************
+      * A container GET/PUT failed - tell the caller why instead of
+      * just dropping the connection with an ABEND
+      *****************************************************************
+       GENERIC-ABEND.
+
+           MOVE UNEXPECTED-RESP-ABCODE TO WS-ERROR-CODE
+           MOVE '500' TO WS-ERROR-HTTP-STATUS
+           MOVE 'An unexpected error occurred processing this request.'
+                TO WS-ERROR-MESSAGE
+           PERFORM SEND-ERROR-RESPONSE.
+
+      *****************************************************************
+      * Build a structured JSON error body, PUT it to the response
+      * data container along with the HTTP status to return, and end
+      * the task - used in place of ABENDing on any container failure
+      *****************************************************************
+       SEND-ERROR-RESPONSE.
+
+           MOVE SPACES TO WS-ERROR-JSON
+           STRING '{"code":"'    DELIMITED BY SIZE
+                  WS-ERROR-CODE  DELIMITED BY SPACE
+                  '","message":"' DELIMITED BY SIZE
+                  WS-ERROR-MESSAGE DELIMITED BY '  '
+                  '"}'           DELIMITED BY SIZE
+                  INTO WS-ERROR-JSON
+           END-STRING.
+
+           EXEC CICS PUT CONTAINER('DFHWS-DATA')
+                     FROM(WS-ERROR-JSON)
+           END-EXEC.
+
+           EXEC CICS PUT CONTAINER('DFHWS-HTTPSTATUS')
+                     FROM(WS-ERROR-HTTP-STATUS)
+           END-EXEC.
+
+           GOBACK.
+
+      *****************************************************************
+      * Write to TSQ
+      *****************************************************************
+       WRITE-TSQ.
+
+           EXEC CICS WRITEQ TS QUEUE(WS-TSQ-NAME)
+                     FROM(WS-TSQ-DATA)
+                     RESP(RESP)
+                     NOSUSPEND
+                     LENGTH(WS-TSQ-LEN)
+           END-EXEC.
