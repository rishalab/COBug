@@ -0,0 +1,298 @@
+******************************************************************
+      * HCP1BI01 - Patient business inquire/add                        *
+      *                                                                *
+      * LINKed by HCP1PL01 for both the inquire (01IPAT) and add       *
+      * (01APAT) patient transactions, sharing the standard HCCMAREA.  *
+      * Before adding a new patient, CHECK-DUPLICATE-PATIENT rejects   *
+      * an insurance card number already on file.                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCP1BI01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCP1BI01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Shared commarea-length check fields/paragraph
+       COPY HCCALNWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *----------------------------------------------------------------*
+      * Host variables for input to DB2
+       01  DB2-IN.
+           03 DB2-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-SEARCH-LAST-NAME  PIC X(20).
+           03 DB2-SEARCH-DOB        PIC X(10).
+      * Host variables for output from DB2
+       01  DB2-OUT.
+           03 DB2-DUP-COUNT         PIC S9(9) COMP.
+           03 DB2-DUP-PATIENT-ID    PIC S9(9) COMP.
+           03 DB2-SEARCH-PATIENT-ID PIC S9(9) COMP.
+           03 DB2-SEARCH-FIRST-NAME PIC X(10).
+           03 DB2-SEARCH-LAST-NAME-O PIC X(20).
+           03 DB2-SEARCH-DOB-O      PIC X(10).
+
+       01  WS-COUNTER               PIC S9(4) COMP VALUE +0.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      * Candidate patients matching a last-name+DOB search, used by the
+      * patient-search request (01SRCH) when staff don't have the
+      * patient number handy.
+           EXEC SQL
+               DECLARE SRCHCUR CURSOR FOR
+                   SELECT PATIENTID, FIRSTNAME, LASTNAME, DOB
+                     FROM PATIENT
+                    WHERE LASTNAME = :DB2-SEARCH-LAST-NAME
+                      AND DOB = :DB2-SEARCH-DOB
+                 ORDER BY PATIENTID
+                 FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTERMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           PERFORM CHECK-COMMAREA-LENGTH.
+
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+
+           EVALUATE CA-REQUEST-ID
+             WHEN '01IPAT'
+               PERFORM INQUIRE-PATIENT
+             WHEN '01APAT'
+               PERFORM CHECK-DUPLICATE-PATIENT
+               IF CA-RETURN-CODE = '00'
+                  PERFORM INSERT-PATIENT
+               END-IF
+             WHEN '01SRCH'
+               PERFORM SEARCH-PATIENT
+             WHEN OTHER
+               MOVE '98' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INQUIRE-PATIENT.
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           MOVE ' SELECT PATIENT' TO EM-SQLREQ.
+           EXEC SQL
+               SELECT INSCARDNUM, FIRSTNAME, LASTNAME, DOB, ADDRESS,
+                      CITY, POSTCODE, PHONEMOBILE, EMAILADDRESS,
+                      USERID
+                 INTO :CA-INS-CARD-NUM, :CA-FIRST-NAME, :CA-LAST-NAME,
+                      :CA-DOB, :CA-ADDRESS, :CA-CITY, :CA-POSTCODE,
+                      :CA-PHONE-MOBILE, :CA-EMAIL-ADDRESS, :CA-USERID
+                 FROM PATIENT
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '01' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Reject an add when the insurance card number is already on     *
+      * file for a different patient - that number is the natural      *
+      * unique key for a person, and the screen only collects it once. *
+      *----------------------------------------------------------------*
+       CHECK-DUPLICATE-PATIENT.
+           MOVE 0 TO DB2-DUP-COUNT.
+           MOVE 0 TO DB2-DUP-PATIENT-ID.
+           MOVE ' CHECK DUP PATIENT' TO EM-SQLREQ.
+           EXEC SQL
+               SELECT COUNT(*), MIN(PATIENTID)
+                 INTO :DB2-DUP-COUNT, :DB2-DUP-PATIENT-ID
+                 FROM PATIENT
+                WHERE INSCARDNUM = :CA-INS-CARD-NUM
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               IF DB2-DUP-COUNT > 0
+                  MOVE '91' TO CA-RETURN-CODE
+                  MOVE 'Y' TO CA-DUPLICATE-FOUND
+                  MOVE DB2-DUP-PATIENT-ID TO CA-DUPLICATE-PATID
+               ELSE
+                  MOVE 'N' TO CA-DUPLICATE-FOUND
+               END-IF
+             WHEN 100
+               MOVE 'N' TO CA-DUPLICATE-FOUND
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-PATIENT.
+           MOVE ' INSERT PATIENT' TO EM-SQLREQ.
+           EXEC SQL
+               INSERT INTO PATIENT
+                      (INSCARDNUM, FIRSTNAME, LASTNAME, DOB, ADDRESS,
+                       CITY, POSTCODE, PHONEMOBILE, EMAILADDRESS,
+                       USERID)
+               VALUES (:CA-INS-CARD-NUM, :CA-FIRST-NAME, :CA-LAST-NAME,
+                       :CA-DOB, :CA-ADDRESS, :CA-CITY, :CA-POSTCODE,
+                       :CA-PHONE-MOBILE, :CA-EMAIL-ADDRESS,
+                       :CA-USERID)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE ' GET NEW PATIENT ID' TO EM-SQLREQ
+               EXEC SQL
+                   VALUES IDENTITY_VAL_LOCAL()
+                     INTO :DB2-PATIENT-ID
+               END-EXEC
+               MOVE DB2-PATIENT-ID TO CA-PATIENT-ID
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Patient search (01SRCH) - browse up to the 10 patients whose
+      * last name and date of birth match what the caller supplied and
+      * return them as an array of candidates to pick a patient number
+      * from.
+      *----------------------------------------------------------------*
+       SEARCH-PATIENT.
+           MOVE 0 TO WS-COUNTER.
+           MOVE CA-SEARCH-LAST-NAME TO DB2-SEARCH-LAST-NAME.
+           MOVE CA-SEARCH-DOB       TO DB2-SEARCH-DOB.
+
+           MOVE ' OPEN SRCHCUR' TO EM-SQLREQ.
+           EXEC SQL OPEN SRCHCUR END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           PERFORM FETCH-SEARCH-ROW
+               UNTIL SQLCODE NOT = 0
+                  OR WS-COUNTER >= 10.
+
+           MOVE ' CLOSE SRCHCUR' TO EM-SQLREQ.
+           EXEC SQL CLOSE SRCHCUR END-EXEC.
+
+           MOVE WS-COUNTER TO CA-SEARCH-NUM-FOUND.
+
+           IF WS-COUNTER > 0
+              MOVE '00' TO CA-RETURN-CODE
+           ELSE
+              MOVE '01' TO CA-RETURN-CODE
+           END-IF.
+           EXIT.
+
+       FETCH-SEARCH-ROW.
+           MOVE ' FETCH SRCHCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH SRCHCUR
+               INTO :DB2-SEARCH-PATIENT-ID,
+                    :DB2-SEARCH-FIRST-NAME,
+                    :DB2-SEARCH-LAST-NAME-O,
+                    :DB2-SEARCH-DOB-O
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-COUNTER
+               MOVE DB2-SEARCH-PATIENT-ID  TO
+                    CA-SEARCH-PATIENT-ID(WS-COUNTER)
+               MOVE DB2-SEARCH-FIRST-NAME  TO
+                    CA-SEARCH-FIRST-NAME(WS-COUNTER)
+               MOVE DB2-SEARCH-LAST-NAME-O TO
+                    CA-SEARCH-LAST-NAME-O(WS-COUNTER)
+               MOVE DB2-SEARCH-DOB-O       TO
+                    CA-SEARCH-DOB-O(WS-COUNTER)
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE SQLCODE TO EM-SQLCODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+       COPY HCCALNPD.
