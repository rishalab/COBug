@@ -0,0 +1,269 @@
+      ******************************************************************
+      *    HCEXTJ01 - Nightly data-warehouse extract batch job         *
+      *                                                                *
+      *    The only access path into MEDICATION, BLOODPRESSURE,        *
+      *    HEARTRATE, TEMPERATURE and O2SATURATION is the live online  *
+      *    CICS transactions (HCMADB01/HCIVDB01/HCIMDB01). This batch  *
+      *    job reads the full vitals history (joined the same way      *
+      *    HCIVDB01's VITCUR does, one row per matched BP/HR/TM/OX      *
+      *    reading) and the full medication history for every patient  *
+      *    and writes them to a flat sequential extract file for the   *
+      *    data-warehouse load, so analytics stops hitting the online  *
+      *    region for historical trends.                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCEXTJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO HCEXTDW
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD              PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCEXTJ01------WS'.
+       01  WS-VITALS-EOF-SWITCH        PIC X     VALUE 'N'.
+           88 WS-NO-MORE-VITALS                  VALUE 'Y'.
+       01  WS-MEDICATION-EOF-SWITCH    PIC X     VALUE 'N'.
+           88 WS-NO-MORE-MEDICATIONS             VALUE 'Y'.
+       01  WS-VITALS-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-MEDICATION-COUNT         PIC 9(7)  VALUE ZERO.
+
+      * One row per matched BP/HR/TM/OX reading across all patients
+       01  WS-VITALS-EXT-LINE.
+           03 WS-VEXT-TYPE             PIC X(3)  VALUE 'VIT'.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-PATIENT          PIC 9(10).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-DATETIME         PIC X(26).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-BLOOD-PRESSURE   PIC X(7).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-HEART-RATE       PIC ZZZZ9.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-TEMPERATURE      PIC ZZZ9.9.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-VEXT-O2-SATURATION    PIC ZZZ9.
+           03 FILLER                   PIC X(85) VALUE SPACES.
+
+      * One row per medication across all patients
+       01  WS-MEDICATION-EXT-LINE.
+           03 WS-MEXT-TYPE             PIC X(3)  VALUE 'MED'.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-PATIENT          PIC 9(10).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-MEDICATION-ID    PIC Z(9).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-DRUG-NAME        PIC X(50).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-STRENGTH         PIC X(20).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-AMOUNT           PIC ZZZZ9.
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-ROUTE            PIC X(20).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 WS-MEXT-FREQUENCY        PIC X(20).
+           03 FILLER                   PIC X(4)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Host variables
+      *----------------------------------------------------------------*
+       01  DB2-PATIENT-ID              PIC S9(9) COMP.
+       01  DB2-VITALS-DATETIME         PIC X(26).
+       01  DB2-BLOOD-PRESSURE          PIC X(7).
+       01  DB2-HEART-RATE              PIC S9(4) COMP.
+       01  DB2-TEMPERATURE             PIC S9(3)V9 COMP-3.
+       01  DB2-O2-SATURATION           PIC S9(3) COMP.
+       01  DB2-MEDICATION-ID           PIC S9(9) COMP.
+       01  DB2-DRUG-NAME               PIC X(50).
+       01  DB2-STRENGTH                PIC X(20).
+       01  DB2-AMOUNT                  PIC S9(4) COMP.
+       01  DB2-ROUTE                   PIC X(20).
+       01  DB2-FREQUENCY               PIC X(20).
+
+      *----------------------------------------------------------------*
+      * Error-message fields (batch equivalent of HCERRSWS - no EIB/   *
+      * CICS facilities are available to a batch job)                  *
+       01  EM-ERROR-MESSAGE.
+           05  EM-PROGRAM              PIC X(8)  VALUE 'HCEXTJ01'.
+           05  EM-SQLCODE              PIC S9(9) VALUE ZERO.
+           05  EM-SQLREQ               PIC X(30) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Every matched vitals reading for every patient, oldest entry
+      * of a patient's block first - same join HCIVDB01's VITCUR uses
+      * but with no PATIENTID filter and ordered across all patients.
+           EXEC SQL
+               DECLARE VITEXTCUR CURSOR FOR
+                   SELECT BP.PATIENTID, BP.BPDATETIME, BP.BLOODPRESSURE,
+                          HR.HEARTRATE, TM.TEMPERATURE, OX.O2SATURATION
+                     FROM BLOODPRESSURE BP, HEARTRATE HR,
+                          TEMPERATURE TM, O2SATURATION OX
+                    WHERE HR.PATIENTID = BP.PATIENTID
+                      AND HR.HRDATETIME = BP.BPDATETIME
+                      AND TM.PATIENTID = BP.PATIENTID
+                      AND TM.TMDATETIME = BP.BPDATETIME
+                      AND OX.PATIENTID = BP.PATIENTID
+                      AND OX.OXDATETIME = BP.BPDATETIME
+                 ORDER BY BP.PATIENTID, BP.BPDATETIME
+           END-EXEC.
+
+      * Every medication for every patient
+           EXEC SQL
+               DECLARE MEDEXTCUR CURSOR FOR
+                   SELECT PATIENTID, MEDICATIONID, DRUGNAME, STRENGTH,
+                          AMOUNT, ROUTE, FREQUENCY
+                     FROM MEDICATION
+                 ORDER BY PATIENTID, MEDICATIONID
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN OUTPUT EXTRACT-FILE.
+
+           PERFORM EXTRACT-VITALS-HISTORY.
+           PERFORM EXTRACT-MEDICATION-HISTORY.
+
+           CLOSE EXTRACT-FILE.
+
+           DISPLAY 'HCEXTJ01 - vitals rows extracted: ' WS-VITALS-COUNT.
+           DISPLAY 'HCEXTJ01 - medication rows extracted: '
+                   WS-MEDICATION-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       EXTRACT-VITALS-HISTORY.
+           EXEC SQL OPEN VITEXTCUR END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE ' OPEN VITEXTCUR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-VITALS-EOF-SWITCH
+           END-EVALUATE.
+
+           PERFORM PROCESS-NEXT-VITALS-ROW
+               UNTIL WS-NO-MORE-VITALS.
+
+           EXEC SQL CLOSE VITEXTCUR END-EXEC.
+           EXIT.
+
+       PROCESS-NEXT-VITALS-ROW.
+           MOVE ' FETCH VITEXTCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH VITEXTCUR
+               INTO :DB2-PATIENT-ID, :DB2-VITALS-DATETIME,
+                    :DB2-BLOOD-PRESSURE, :DB2-HEART-RATE,
+                    :DB2-TEMPERATURE, :DB2-O2-SATURATION
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM WRITE-VITALS-EXT-LINE
+             WHEN 100
+               MOVE 'Y' TO WS-VITALS-EOF-SWITCH
+             WHEN OTHER
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-VITALS-EOF-SWITCH
+           END-EVALUATE.
+           EXIT.
+
+       WRITE-VITALS-EXT-LINE.
+           MOVE DB2-PATIENT-ID      TO WS-VEXT-PATIENT.
+           MOVE DB2-VITALS-DATETIME TO WS-VEXT-DATETIME.
+           MOVE DB2-BLOOD-PRESSURE  TO WS-VEXT-BLOOD-PRESSURE.
+           MOVE DB2-HEART-RATE      TO WS-VEXT-HEART-RATE.
+           MOVE DB2-TEMPERATURE     TO WS-VEXT-TEMPERATURE.
+           MOVE DB2-O2-SATURATION   TO WS-VEXT-O2-SATURATION.
+
+           MOVE SPACES TO EXTRACT-RECORD.
+           MOVE WS-VITALS-EXT-LINE TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-VITALS-COUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       EXTRACT-MEDICATION-HISTORY.
+           EXEC SQL OPEN MEDEXTCUR END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN OTHER
+               MOVE ' OPEN MEDEXTCUR' TO EM-SQLREQ
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-MEDICATION-EOF-SWITCH
+           END-EVALUATE.
+
+           PERFORM PROCESS-NEXT-MEDICATION-ROW
+               UNTIL WS-NO-MORE-MEDICATIONS.
+
+           EXEC SQL CLOSE MEDEXTCUR END-EXEC.
+           EXIT.
+
+       PROCESS-NEXT-MEDICATION-ROW.
+           MOVE ' FETCH MEDEXTCUR' TO EM-SQLREQ.
+           EXEC SQL
+               FETCH MEDEXTCUR
+               INTO :DB2-PATIENT-ID, :DB2-MEDICATION-ID,
+                    :DB2-DRUG-NAME, :DB2-STRENGTH, :DB2-AMOUNT,
+                    :DB2-ROUTE, :DB2-FREQUENCY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM WRITE-MEDICATION-EXT-LINE
+             WHEN 100
+               MOVE 'Y' TO WS-MEDICATION-EOF-SWITCH
+             WHEN OTHER
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-MEDICATION-EOF-SWITCH
+           END-EVALUATE.
+           EXIT.
+
+       WRITE-MEDICATION-EXT-LINE.
+           MOVE DB2-PATIENT-ID    TO WS-MEXT-PATIENT.
+           MOVE DB2-MEDICATION-ID TO WS-MEXT-MEDICATION-ID.
+           MOVE DB2-DRUG-NAME     TO WS-MEXT-DRUG-NAME.
+           MOVE DB2-STRENGTH      TO WS-MEXT-STRENGTH.
+           MOVE DB2-AMOUNT        TO WS-MEXT-AMOUNT.
+           MOVE DB2-ROUTE         TO WS-MEXT-ROUTE.
+           MOVE DB2-FREQUENCY     TO WS-MEXT-FREQUENCY.
+
+           MOVE SPACES TO EXTRACT-RECORD.
+           MOVE WS-MEDICATION-EXT-LINE TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-MEDICATION-COUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Batch equivalent of HCERRSPD - DISPLAY to the job log since a  *
+      * batch job has no CICS CSMT transient data queue to write to.   *
+      *----------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+           MOVE SQLCODE TO EM-SQLCODE.
+           DISPLAY 'HCEXTJ01 ERROR - ' EM-SQLREQ
+                   ' SQLCODE=' EM-SQLCODE.
+           EXIT.
