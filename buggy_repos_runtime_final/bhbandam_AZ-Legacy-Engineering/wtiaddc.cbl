@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WTIADDC.
        ENVIRONMENT DIVISION.
 
@@ -12,18 +12,38 @@ IDENTIFICATION DIVISION.
        01 CUST-REC-KEY.
            05 NAME                        PIC X(30)  VALUE SPACES.
 
+      * Alternate-index key onto WBCUSTDB-DD, keyed by SSN, so a
+      * customer can be located by SSN with one keyed READ instead of
+      * a full-file browse
+       01 CUST-SSN-KEY.
+           05 SSN-KEY                      PIC X(9)  VALUE SPACES.
+
+      * Same layout WGRVGBAL's CUSTOMER-RECORD uses, so the two
+      * programs read and write the identical record on WBCUSTDB-DD
        01 CUSTOMER-RECORD.
            05 CUSTOMER-NAME             PIC X(30).
-           05 CUSTOMER-SSN              PIC X(11).
+           05 CUSTOMER-SSN              PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET        PIC X(20).
+              10 CUSTOMER-CITY          PIC X(10).
+              10 CUSTOMER-STATE         PIC X(4).
+              10 CUSTOMER-ZIP           PIC 9(5).
+           05 CUSTOMER-PHONE            PIC X(13).
+           05 CUSTOMER-ACCESS-PIN       PIC X(4).
 
        01 USER-DATA.
            05 CUSTOMER-NAME             PIC X(30).
-           05 CUSTOMER-SSN              PIC X(11).
-
-       01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUSTOMER-SSN              PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET        PIC X(20).
+              10 CUSTOMER-CITY          PIC X(10).
+              10 CUSTOMER-STATE         PIC X(4).
+              10 CUSTOMER-ZIP           PIC 9(5).
+           05 CUSTOMER-PHONE            PIC X(13).
 
        01 RESP-CODE                     PIC S9(8) COMP.
+       01 RET-CODE                      PIC S9(8) COMP VALUE ZERO.
+       01 SERRORCODE                    PIC S9(8) COMP VALUE ZERO.
 
        01 DFHRESP-NOTOPEN               PIC S9(8) COMP VALUE -2.
        01 DFHRESP-DISABLED              PIC S9(8) COMP VALUE -3.
@@ -37,12 +57,59 @@ IDENTIFICATION DIVISION.
        01 EDIT-NUM                      PIC S9(8) COMP.
 
        01 LOG-MSG.
-           05 LOGGING-IS-ENABLED        PIC X(1).
+           05 LOGGING-IS-ENABLED        PIC X(1) VALUE 'Y'.
            05 TASK-NUMBER               PIC S9(8) COMP.
            05 LOG-MSG-BUFFER            PIC X(255).
 
+      * Account file key/record, same layout WGRVGBAL uses against
+      * WBACCTDB-DD (ACCT-REC-KEY is SSN+NUM) - needed here so a new
+      * customer's first account can be opened on the same file
+       01 ACCT-REC-KEY.
+           05 SSN                          PIC X(9).
+           05 NUM                          PIC X(10).
+
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER               PIC X(10).
+           05 ACCOUNT-BALANCE              PIC S9(18)V99 COMP-3.
+
+       01 WS-FIRST-ACCT-NUM                PIC X(10) VALUE '0000000001'.
+
+      * PIN issued to a newly-added customer - CUSTOMER-ACCESS-PIN
+      * exists on CUSTOMER-RECORD but USER-DATA carries no PIN field,
+      * so ADD-CUST never set one until now
+       01 WS-PIN-SEED                      PIC S9(8) COMP.
+       01 WS-PIN-NUM                       PIC 9(4).
+       01 WS-ISSUED-PIN                    PIC X(4).
+
+      * Durable audit trail of customer adds - written every time,
+      * independent of the LOGGING-IS-ENABLED-gated WRITE-LOG-MSG trace
+       01 AU-AUDIT-RECORD.
+           05 AU-PROGRAM                  PIC X(8)  VALUE 'WTIADDC'.
+           05 AU-REQUEST-ID               PIC X(6)  VALUE 'ADDCST'.
+           05 AU-DETAIL                   PIC X(11) VALUE SPACES.
+           05 AU-TASK-NUMBER              PIC 9(8)  VALUE ZERO.
+           05 AU-DATETIME                 PIC X(26) VALUE SPACES.
+       01 WS-AUDIT-ABSTIME                PIC S9(15) COMP-3 VALUE ZERO.
+
        PROCEDURE DIVISION.
 
+      **************************************************
+      *    MAIN ENTRY POINT - runs each validation/add step in turn
+      *    and returns control to CICS; kept first in the division so
+      *    the task never falls into the helper paragraphs below
+      *    unguarded
+      **************************************************
+       MAIN-PROCEDURE.
+           PERFORM CHECK-CUST-NAME THRU CHECK-CUST-NAME-EXIT.
+           IF RET-CODE = 0
+               PERFORM CHECK-CUST-SSN THRU CHECK-CUST-SSN-EXIT
+           END-IF.
+           IF RET-CODE = 0
+               PERFORM ADD-CUST THRU ADD-CUST-EXIT
+           END-IF.
+           EXEC CICS RETURN
+           END-EXEC.
+
       **************************************************
       *    CHECK TO SEE IF THE CUSTOMER NAME EXISTS
       **************************************************
@@ -75,11 +142,15 @@ IDENTIFICATION DIVISION.
        CHECK-CUST-NAME-NOTOPEN.
            MOVE 'Customer file not open' TO BSTRHELPSTRING.
            MOVE 5001 TO SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO CHECK-CUST-NAME-EXIT.
 
        CHECK-CUST-NAME-FOUND.
            MOVE 'Customer name already exists' TO BSTRHELPSTRING.
            MOVE 5002 TO SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO CHECK-CUST-NAME-EXIT.
 
        CHECK-CUST-NAME-NOTFND.
@@ -95,6 +166,8 @@ IDENTIFICATION DIVISION.
                   INTO BSTRHELPSTRING
            END-STRING.
            MOVE 5003 TO  SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO CHECK-CUST-NAME-EXIT.
 
        CHECK-CUST-NAME-EXIT.
@@ -103,74 +176,55 @@ IDENTIFICATION DIVISION.
       **************************************************************
       ** VALIDATE THE INFORMATION IN THE MAP                      **
       **************************************************************
+      * Customer SSN is carried on an alternate index over
+      * WBCUSTDB-DD, so a direct keyed READ finds a duplicate SSN in
+      * one I/O instead of browsing the whole file record by record
        CHECK-CUST-SSN.
-           MOVE LOW-VALUES TO CUST-REC-KEY.
-           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
-                     RIDFLD(CUST-REC-KEY)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
-                     GTEQ
-                     RESP(RESP-CODE)
-           END-EXEC.
-
-           EVALUATE RESP-CODE
-              WHEN 0
-                 CONTINUE
-              WHEN OTHER
-                 GO TO CHECK-CUST-SSN-ERROR-SB
-           END-EVALUATE.
-
-       CHECK-CUST-SSN-NEXT.
-           EXEC CICS READNEXT
-                     DATASET(WBCUSTDB-DD)
+           MOVE CUSTOMER-SSN OF USER-DATA TO SSN-KEY OF CUST-SSN-KEY.
+           EXEC CICS READ
+                     DATASET(WBCSSNI-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     RIDFLD(CUST-REC-KEY)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-SSN-KEY)
+                     RIDFLD(CUST-SSN-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 IF CUSTOMER-SSN OF CUSTOMER-RECORD NOT =
-                    CUSTOMER-SSN OF USER-DATA THEN
-                    GO TO CHECK-CUST-SSN-NEXT
-                 ELSE
-                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
-                    MOVE 'Duplicate SSN found' TO BSTRHELPSTRING
-                    MOVE 5003 TO  SERRORCODE RET-CODE
-                    GO TO CHECK-CUST-SSN-EXIT
-                 END-IF
+                 GO TO CHECK-CUST-SSN-FOUND
               WHEN DFHRESP-NOTOPEN
-                 MOVE 'Customer file not open' TO BSTRHELPSTRING
-                 MOVE 5004 TO  SERRORCODE RET-CODE
-                 GO TO CHECK-CUST-SSN-EXIT
-              WHEN DFHRESP-ENDFILE
-                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
-                 MOVE 0 TO RET-CODE
-                 GO TO CHECK-CUST-SSN-EXIT
+                 GO TO CHECK-CUST-SSN-NOTOPEN
+              WHEN DFHRESP-DISABLED
+                 GO TO CHECK-CUST-SSN-NOTOPEN
+              WHEN DFHRESP-NOTFND
+                 GO TO CHECK-CUST-SSN-NOTFND
               WHEN OTHER
                  GO TO CHECK-CUST-SSN-ERROR
            END-EVALUATE.
+
+       CHECK-CUST-SSN-NOTOPEN.
+           MOVE 'Customer file not open' TO BSTRHELPSTRING.
+           MOVE 5004 TO  SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO CHECK-CUST-SSN-EXIT.
 
-       CHECK-CUST-SSN-ERROR.
-           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
-           MOVE SPACES TO BSTRHELPSTRING.
-           MOVE RESP-CODE TO EDIT-NUM.
-           STRING 'I/O Error on Customer file: Repsonse Code='
-                  DELIMITED SIZE
-                  EDIT-NUM DELIMITED SIZE
-                  INTO BSTRHELPSTRING
-           END-STRING.
+       CHECK-CUST-SSN-FOUND.
+           MOVE 'Duplicate SSN found' TO BSTRHELPSTRING.
+           MOVE 5003 TO  SERRORCODE RET-CODE.
            MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
-           MOVE 5005 TO  SERRORCODE RET-CODE
            GO TO CHECK-CUST-SSN-EXIT.
 
-       CHECK-CUST-SSN-ERROR-SB.
+       CHECK-CUST-SSN-NOTFND.
+           MOVE 0 TO RET-CODE.
+           GO TO CHECK-CUST-SSN-EXIT.
+
+       CHECK-CUST-SSN-ERROR.
            MOVE SPACES TO BSTRHELPSTRING.
            MOVE RESP-CODE TO EDIT-NUM.
-           STRING 'I/O Error on startbr Customer file: Repsonse Code='
+           STRING 'I/O Error on Customer SSN index: Response Code='
                   DELIMITED SIZE
                   EDIT-NUM DELIMITED SIZE
                   INTO BSTRHELPSTRING
@@ -190,6 +244,7 @@ IDENTIFICATION DIVISION.
            MOVE CORRESPONDING USER-DATA TO CUSTOMER-RECORD.
            MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO
                 NAME OF CUST-REC-KEY.
+           PERFORM ISSUE-CUSTOMER-PIN.
            EXEC CICS WRITE
                      DATASET(WBCUSTDB-DD)
                      FROM(CUSTOMER-RECORD)
@@ -201,11 +256,31 @@ IDENTIFICATION DIVISION.
 
            EVALUATE RESP-CODE
               WHEN 0
+                 PERFORM OPEN-FIRST-ACCOUNT
+                 MOVE CUSTOMER-SSN OF USER-DATA TO AU-DETAIL
+                 PERFORM WRITE-AUDIT-RECORD
+                 MOVE SPACES TO BSTRHELPSTRING
+                 STRING 'Customer added, PIN issued=' DELIMITED SIZE
+                        CUSTOMER-ACCESS-PIN OF CUSTOMER-RECORD
+                                          DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+      * PIN goes out unconditionally, unlike the LOGGING-IS-ENABLED
+      * gated trace WRITE-LOG-MSG issues for every other outcome -
+      * a customer's newly issued PIN has to reach them regardless of
+      * whether tracing happens to be turned on
+                 EXEC CICS SEND TEXT FROM(LOG-MSG-BUFFER)
+                           LENGTH(LENGTH OF LOG-MSG-BUFFER)
+                 END-EXEC
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
                  MOVE 0 TO RET-CODE
                  GO TO ADD-CUST-EXIT
               WHEN DFHRESP-NOTOPEN
                  MOVE 'Customer file not open' TO BSTRHELPSTRING
                  MOVE 5008 TO SERRORCODE RET-CODE
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
                  GO TO ADD-CUST-EXIT
               WHEN DFHRESP-DUPREC
                  GO TO ADD-CUST-DUPLICATE
@@ -220,6 +295,8 @@ IDENTIFICATION DIVISION.
        ADD-CUST-DUPLICATE.
            MOVE 'Customer name already defined' TO BSTRHELPSTRING.
            MOVE 5007 TO SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO ADD-CUST-EXIT.
 
        ADD-CUST-ERROR.
@@ -233,11 +310,63 @@ IDENTIFICATION DIVISION.
                   INTO BSTRHELPSTRING
            END-STRING.
            MOVE 5008 TO SERRORCODE RET-CODE.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
            GO TO ADD-CUST-EXIT.
 
        ADD-CUST-EXIT.
            EXIT.
 
+      **************************************************
+      *    ISSUE A PIN FOR A NEWLY-ADDED CUSTOMER - SEEDED FROM THE
+      *    CLOCK RATHER THAN THE TASK NUMBER SO THE PIN CAN'T BE
+      *    PREDICTED FROM AN EXTERNALLY-VISIBLE, SEQUENTIAL VALUE
+      **************************************************
+       ISSUE-CUSTOMER-PIN.
+           EXEC CICS ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+           MOVE WS-AUDIT-ABSTIME TO WS-PIN-SEED.
+           COMPUTE WS-PIN-NUM = FUNCTION RANDOM(WS-PIN-SEED) * 10000.
+           MOVE WS-PIN-NUM TO WS-ISSUED-PIN.
+           MOVE WS-ISSUED-PIN TO CUSTOMER-ACCESS-PIN OF CUSTOMER-RECORD.
+           EXIT.
+
+      **************************************************
+      *    OPEN A FIRST ACCOUNT FOR A NEWLY-ADDED CUSTOMER
+      **************************************************
+       OPEN-FIRST-ACCOUNT.
+           MOVE SPACES TO ACCT-REC-KEY.
+           MOVE CUSTOMER-SSN OF USER-DATA TO SSN OF ACCT-REC-KEY.
+           MOVE WS-FIRST-ACCT-NUM TO NUM OF ACCT-REC-KEY.
+           MOVE WS-FIRST-ACCT-NUM TO ACCOUNT-NUMBER OF ACCOUNT-RECORD.
+           MOVE ZERO TO ACCOUNT-BALANCE OF ACCOUNT-RECORD.
+           EXEC CICS WRITE
+                     DATASET(WBACCTDB-DD)
+                     FROM(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RIDFLD(ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES TO BSTRHELPSTRING
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error opening first account, Response code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+           END-EVALUATE.
+
+       OPEN-FIRST-ACCOUNT-EXIT.
+           EXIT.
+
       **************************************************
       *    WRITE LOG MESSAGE
       **************************************************
@@ -247,15 +376,27 @@ IDENTIFICATION DIVISION.
                          LENGTH(LENGTH OF LOG-MSG-BUFFER)
                END-EXEC
            END-IF.
+
+       WRITE-LOG-MSG-EXIT.
            EXIT.
 
-       MAIN-PROCEDURE.
-           PERFORM CHECK-CUST-NAME.
-           PERFORM CHECK-CUST-SSN.
-           IF RET-CODE = 0
-               PERFORM ADD-CUST
-           END-IF.
-           EXEC CICS RETURN
+      **************************************************
+      *    WRITE AUDIT RECORD - ALWAYS, REGARDLESS OF
+      *    LOGGING-IS-ENABLED
+      **************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE EIBTASKN TO AU-TASK-NUMBER.
+           EXEC CICS ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                     YYYYMMDD(AU-DATETIME(1:8))
+                     TIME(AU-DATETIME(9:8))
            END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('BKAU')
+                     FROM(AU-AUDIT-RECORD)
+                     LENGTH(LENGTH OF AU-AUDIT-RECORD)
+                     NOHANDLE
+           END-EXEC.
+           EXIT.
 
-       END PROGRAM CUSTOMER-MANAGEMENT.
\ No newline at end of file
+       END PROGRAM CUSTOMER-MANAGEMENT.
