@@ -0,0 +1,146 @@
+*****************************************************************
+     ** Copyright (c) Microsoft Corporation.                         *
+     ** Licensed under the MIT license.                              *
+     **                                                              *
+     ** THIS PROGRAM IS A SAMPLE CICS CLIENT FOR DEMONSTRATING A 3270*
+     ** APPLICATION THAT READS AND WRITE TO A VSAM DATA SET FOR      *
+     ** BANKING TYPE OF INFORMATION.                                 *
+     **                                                              *
+     ** LINKED FROM WGRVGBAL TO LIST THE MOST RECENT DEPOSITS AND    *
+     ** WITHDRAWALS ON ONE ACCOUNT - THE CALLER PASSES THE ACCOUNT   *
+     ** NUMBER IN THE COMMAREA AND GETS BACK UP TO 5 TRANSACTION     *
+     ** LINES, MOST RECENT LAST.                                     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WGRVTRAN.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+      *****************************************************************
+      ** VARIABLES FOR INTERACTING WITH THE TRANSACTION VSAM FILE     *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 TRAN-REC-KEY.
+           05 TRAN-ACCOUNT-NUMBER         PIC X(10).
+           05 TRAN-SEQ                    PIC 9(6).
+
+       01  TRANSACTION-RECORD.
+           05 TRANSACTION-TYPE            PIC X(1).
+           05 TRANSACTION-AMOUNT          PIC S9(16)V99 COMP-3.
+           05 TRANSACTION-DATE            PIC X(8).
+
+       01 RESP-CODE                     PIC S9(8) COMP.
+
+       01 DFHRESP-NOTOPEN               PIC S9(8) COMP VALUE -2.
+       01 DFHRESP-DISABLED               PIC S9(8) COMP VALUE -3.
+       01 DFHRESP-ENDFILE               PIC S9(8) COMP VALUE -4.
+       01 DFHRESP-NOTFND                PIC S9(8) COMP VALUE -5.
+
+       01 WS-STOP-SWITCH                PIC X VALUE 'N'.
+           88 WS-STOP-BROWSE            VALUE 'Y'.
+
+      *****************************************************************
+      ** COMMAREA - THE CALLER FILLS IN TH-ACCOUNT-NUMBER AND READS   *
+      ** BACK TH-RETURN-CODE/TH-TRAN-COUNT/TH-TRAN-LINE               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 TH-ACCOUNT-NUMBER           PIC X(10).
+           05 TH-RETURN-CODE              PIC X(2).
+           05 TH-TRAN-COUNT                PIC 9(2).
+           05 TH-TRAN-LINE OCCURS 5 TIMES.
+              10 TH-TRAN-TYPE              PIC X(1).
+              10 TH-TRAN-AMOUNT            PIC S9(16)V99.
+              10 TH-TRAN-DATE              PIC X(8).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       MAIN-PARA.
+           MOVE '00' TO TH-RETURN-CODE.
+           PERFORM FIND-RECENT-TRANSACTIONS.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *****************************************************************
+      ** BROWSE FORWARD THROUGH THIS ACCOUNT'S TRANSACTIONS (TRAN-SEQ  *
+      ** ASCENDS OVER TIME) AND KEEP ONLY THE LAST 5 SEEN, SHIFTING    *
+      ** THE WINDOW AS LATER, MORE RECENT TRANSACTIONS ARE READ - THE  *
+      ** SAME GENERIC-KEY STARTBR/READNEXT TECHNIQUE WGRVGBAL'S        *
+      ** LIST-ACCOUNTS-BY-SSN USES TO WALK A LEADING KEY SEGMENT       *
+      *****************************************************************
+       FIND-RECENT-TRANSACTIONS.
+           MOVE ZERO TO TH-TRAN-COUNT.
+           INITIALIZE TH-TRAN-LINE(1) TH-TRAN-LINE(2) TH-TRAN-LINE(3)
+                      TH-TRAN-LINE(4) TH-TRAN-LINE(5).
+           MOVE TH-ACCOUNT-NUMBER TO
+                TRAN-ACCOUNT-NUMBER OF TRAN-REC-KEY.
+           MOVE LOW-VALUES TO TRAN-SEQ OF TRAN-REC-KEY.
+           MOVE 'N' TO WS-STOP-SWITCH.
+           EXEC CICS STARTBR DATASET('WBTRANDB-DD')
+                     RIDFLD(TRAN-REC-KEY)
+                     KEYLENGTH(LENGTH OF TRAN-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE = 0
+               PERFORM UNTIL RESP-CODE NOT = 0
+                   EXEC CICS READNEXT DATASET('WBTRANDB-DD')
+                             INTO(TRANSACTION-RECORD)
+                             LENGTH(LENGTH OF TRANSACTION-RECORD)
+                             RIDFLD(TRAN-REC-KEY)
+                             KEYLENGTH(LENGTH OF TRAN-REC-KEY)
+                             RESP(RESP-CODE)
+                   END-EXEC
+                   IF RESP-CODE = 0
+                       IF TRAN-ACCOUNT-NUMBER OF TRAN-REC-KEY NOT =
+                          TH-ACCOUNT-NUMBER
+                           MOVE 'Y' TO WS-STOP-SWITCH
+                       ELSE
+                           IF TH-TRAN-COUNT < 5
+                               ADD 1 TO TH-TRAN-COUNT
+                           ELSE
+                               PERFORM SHIFT-TRAN-WINDOW
+                           END-IF
+                           MOVE TRANSACTION-TYPE TO
+                                TH-TRAN-TYPE(TH-TRAN-COUNT)
+                           MOVE TRANSACTION-AMOUNT TO
+                                TH-TRAN-AMOUNT(TH-TRAN-COUNT)
+                           MOVE TRANSACTION-DATE TO
+                                TH-TRAN-DATE(TH-TRAN-COUNT)
+                       END-IF
+                   END-IF
+                   IF WS-STOP-BROWSE
+                       MOVE 8 TO RESP-CODE
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR DATASET('WBTRANDB-DD') END-EXEC
+      * ran off the end of the file with no more transactions for this
+      * account is normal completion - anything else that stopped the
+      * browse before WS-STOP-SWITCH was set is a real READNEXT I/O
+      * error, same as the initial STARTBR check below
+               IF NOT WS-STOP-BROWSE AND RESP-CODE NOT = DFHRESP-ENDFILE
+                  AND RESP-CODE NOT = DFHRESP-NOTFND
+                   MOVE 'E1' TO TH-RETURN-CODE
+               END-IF
+           ELSE
+               IF RESP-CODE = DFHRESP-NOTFND OR
+                  RESP-CODE = DFHRESP-ENDFILE
+                   CONTINUE
+               ELSE
+                   MOVE 'E1' TO TH-RETURN-CODE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      ** DROP THE OLDEST LINE IN THE 5-LINE WINDOW SO THE NEWEST       *
+      ** TRANSACTION JUST READ CAN GO IN THE LAST SLOT                *
+      *****************************************************************
+       SHIFT-TRAN-WINDOW.
+           MOVE TH-TRAN-LINE(2) TO TH-TRAN-LINE(1).
+           MOVE TH-TRAN-LINE(3) TO TH-TRAN-LINE(2).
+           MOVE TH-TRAN-LINE(4) TO TH-TRAN-LINE(3).
+           MOVE TH-TRAN-LINE(5) TO TH-TRAN-LINE(4).
+
+       END PROGRAM WGRVTRAN.
