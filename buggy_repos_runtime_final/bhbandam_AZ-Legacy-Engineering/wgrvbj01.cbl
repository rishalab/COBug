@@ -0,0 +1,143 @@
+      ******************************************************************
+      *    WGRVBJ01 - Nightly trial-balance batch job                  *
+      *                                                                *
+      *    Reads WBACCTDB-DD sequentially end to end and produces a   *
+      *    trial-balance report (total accounts, total balance) for   *
+      *    finance to reconcile each night - every other access to    *
+      *    ACCOUNT-RECORD today is a single-record online READ        *
+      *    triggered from WGRVGBAL, with no aggregate view of the      *
+      *    whole file.                                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WGRVBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO WBACCTDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ACCT-REC-KEY
+                  FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WGRVTBRP
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01 ACCT-REC-KEY.
+           05 SSN                          PIC X(9).
+           05 NUM                          PIC X(10).
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER               PIC X(10).
+           05 ACCOUNT-BALANCE              PIC S9(18)V99 COMP-3.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'WGRVBJ01------WS'.
+       01  WS-ACCT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88 WS-NO-MORE-ACCOUNTS                 VALUE 'Y'.
+       01  WS-ACCOUNT-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-TOTAL-BALANCE             PIC S9(18)V99 COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'TOTAL ACCOUNTS:     '.
+           03 WS-RPT-COUNT              PIC ZZZZZZ9.
+           03 FILLER                    PIC X(53) VALUE SPACES.
+
+       01  WS-BAL-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'TOTAL BALANCE:      '.
+           03 WS-RPT-BALANCE            PIC -(14)9.99.
+           03 FILLER                    PIC X(44) VALUE SPACES.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'WGRVBJ01 ERROR - OPEN ACCOUNT-FILE STATUS='
+                       WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM READ-NEXT-ACCOUNT.
+           PERFORM PROCESS-ACCOUNT
+               UNTIL WS-NO-MORE-ACCOUNTS.
+
+           PERFORM WRITE-TRIAL-BALANCE-REPORT.
+
+           CLOSE ACCOUNT-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'WGRVBJ01 - accounts processed: ' WS-ACCOUNT-COUNT.
+           DISPLAY 'WGRVBJ01 - total balance: ' WS-TOTAL-BALANCE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF WS-ACCT-FILE-STATUS NOT = '00' AND
+              WS-ACCT-FILE-STATUS NOT = '10'
+               DISPLAY 'WGRVBJ01 ERROR - READ ACCOUNT-FILE STATUS='
+                       WS-ACCT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Accumulate one account into the running trial-balance totals  *
+      *----------------------------------------------------------------*
+       PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           ADD ACCOUNT-BALANCE TO WS-TOTAL-BALANCE.
+           PERFORM READ-NEXT-ACCOUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * ACCOUNT-RECORD carries no branch/state field, so a by-branch/  *
+      * by-state breakdown isn't available from this file alone - the *
+      * report notes that rather than silently omitting it            *
+      *----------------------------------------------------------------*
+       WRITE-TRIAL-BALANCE-REPORT.
+           MOVE WS-ACCOUNT-COUNT TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-TOTAL-BALANCE TO WS-RPT-BALANCE.
+           MOVE WS-BAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 'NOTE: no branch/state breakdown - ACCOUNT-RECORD'
+                TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 'does not carry a branch/state field.'
+                TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           EXIT.
+
+       END PROGRAM WGRVBJ01.
