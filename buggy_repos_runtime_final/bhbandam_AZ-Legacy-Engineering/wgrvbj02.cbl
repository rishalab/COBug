@@ -0,0 +1,223 @@
+      ******************************************************************
+      *    WGRVBJ02 - Period-end general-ledger reconciliation job     *
+      *                                                                *
+      *    Sums ACCOUNT-BALANCE across the whole of WBACCTDB-DD (the   *
+      *    same full-file walk WGRVBJ01 uses for the trial-balance     *
+      *    report) and compares that control total against the         *
+      *    general-ledger feed so a mis-posted balance is caught       *
+      *    before it compounds - today nothing checks WBACCTDB-DD's    *
+      *    balances against the GL at all.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WGRVBJ02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO WBACCTDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ACCT-REC-KEY
+                  FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO WGRVGLFD
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-GL-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WGRVGLRP
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01 ACCT-REC-KEY.
+           05 SSN                          PIC X(9).
+           05 NUM                          PIC X(10).
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER               PIC X(10).
+           05 ACCOUNT-BALANCE              PIC S9(18)V99 COMP-3.
+
+      * One record from Finance's GL control-total feed - just the
+      * single period-end control total, right-justified with an
+      * explicit sign so a negative GL total reads correctly
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD.
+           05 GL-CONTROL-TOTAL             PIC S9(18)V99 SIGN IS
+                                            LEADING SEPARATE.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'WGRVBJ02------WS'.
+       01  WS-ACCT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-GL-FILE-STATUS           PIC X(2) VALUE '00'.
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88 WS-NO-MORE-ACCOUNTS                 VALUE 'Y'.
+       01  WS-ACCOUNT-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-COMPUTED-TOTAL            PIC S9(18)V99 COMP-3 VALUE ZERO.
+       01  WS-GL-TOTAL                  PIC S9(18)V99 COMP-3 VALUE ZERO.
+       01  WS-DIFFERENCE                PIC S9(18)V99 COMP-3 VALUE ZERO.
+       01  WS-GL-FEED-SWITCH            PIC X     VALUE 'N'.
+           88 WS-GL-FEED-MISSING                  VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'TOTAL ACCOUNTS:     '.
+           03 WS-RPT-COUNT              PIC ZZZZZZ9.
+           03 FILLER                    PIC X(53) VALUE SPACES.
+
+       01  WS-COMPUTED-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'COMPUTED TOTAL:     '.
+           03 WS-RPT-COMPUTED           PIC -(14)9.99.
+           03 FILLER                    PIC X(44) VALUE SPACES.
+
+       01  WS-GL-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'GL CONTROL TOTAL:   '.
+           03 WS-RPT-GL                 PIC -(14)9.99.
+           03 FILLER                    PIC X(44) VALUE SPACES.
+
+       01  WS-DIFF-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'DIFFERENCE:         '.
+           03 WS-RPT-DIFF               PIC -(14)9.99.
+           03 FILLER                    PIC X(44) VALUE SPACES.
+
+       01  WS-RESULT-LINE               PIC X(80).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'WGRVBJ02 ERROR - OPEN ACCOUNT-FILE STATUS='
+                       WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM READ-NEXT-ACCOUNT.
+           PERFORM SUM-ACCOUNT-BALANCE
+               UNTIL WS-NO-MORE-ACCOUNTS.
+
+           CLOSE ACCOUNT-FILE.
+
+           PERFORM READ-GL-CONTROL-TOTAL.
+           PERFORM WRITE-RECONCILIATION-REPORT.
+
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'WGRVBJ02 - accounts processed: ' WS-ACCOUNT-COUNT.
+           DISPLAY 'WGRVBJ02 - computed total: ' WS-COMPUTED-TOTAL.
+           DISPLAY 'WGRVBJ02 - GL control total: ' WS-GL-TOTAL.
+           DISPLAY 'WGRVBJ02 - difference: ' WS-DIFFERENCE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF WS-ACCT-FILE-STATUS NOT = '00' AND
+              WS-ACCT-FILE-STATUS NOT = '10'
+               DISPLAY 'WGRVBJ02 ERROR - READ ACCOUNT-FILE STATUS='
+                       WS-ACCT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Accumulate one account into the running control total          *
+      *----------------------------------------------------------------*
+       SUM-ACCOUNT-BALANCE.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           ADD ACCOUNT-BALANCE TO WS-COMPUTED-TOTAL.
+           PERFORM READ-NEXT-ACCOUNT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * The GL feed is a single-record extract Finance drops each      *
+      * period end - treat a missing/unreadable feed as its own        *
+      * reportable condition rather than comparing against zero        *
+      *----------------------------------------------------------------*
+       READ-GL-CONTROL-TOTAL.
+           OPEN INPUT GL-FEED-FILE.
+           IF WS-GL-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-GL-FEED-SWITCH
+               DISPLAY 'WGRVBJ02 ERROR - OPEN GL-FEED-FILE STATUS='
+                       WS-GL-FILE-STATUS
+           ELSE
+               READ GL-FEED-FILE
+                   AT END
+                       MOVE 'Y' TO WS-GL-FEED-SWITCH
+               END-READ
+               IF WS-GL-FEED-MISSING
+                   DISPLAY 'WGRVBJ02 ERROR - GL-FEED-FILE IS EMPTY'
+               ELSE
+                   MOVE GL-CONTROL-TOTAL TO WS-GL-TOTAL
+               END-IF
+               CLOSE GL-FEED-FILE
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Write the discrepancy report - computed total, GL total, the   *
+      * difference, and a plain OK/DISCREPANCY result line             *
+      *----------------------------------------------------------------*
+       WRITE-RECONCILIATION-REPORT.
+           MOVE WS-ACCOUNT-COUNT TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-COMPUTED-TOTAL TO WS-RPT-COMPUTED.
+           MOVE WS-COMPUTED-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           IF WS-GL-FEED-MISSING
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE 'RESULT: GL CONTROL TOTAL FEED NOT AVAILABLE -'
+                    TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE 'RECONCILIATION NOT PERFORMED THIS RUN.'
+                    TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               MOVE WS-GL-TOTAL TO WS-RPT-GL
+               MOVE WS-GL-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               COMPUTE WS-DIFFERENCE = WS-COMPUTED-TOTAL - WS-GL-TOTAL
+               MOVE WS-DIFFERENCE TO WS-RPT-DIFF
+               MOVE WS-DIFF-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               IF WS-DIFFERENCE = ZERO
+                   MOVE 'RESULT: OK - account file agrees with the GL'
+                        TO WS-RESULT-LINE
+               ELSE
+                   MOVE 'RESULT: DISCREPANCY - notify Finance'
+                        TO WS-RESULT-LINE
+               END-IF
+               MOVE WS-RESULT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+           EXIT.
+
+       END PROGRAM WGRVBJ02.
