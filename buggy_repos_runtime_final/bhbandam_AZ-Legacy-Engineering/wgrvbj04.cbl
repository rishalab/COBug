@@ -0,0 +1,189 @@
+      ******************************************************************
+      *    WGRVBJ04 - Customer extract by state/city                   *
+      *                                                                *
+      *    WBCUSTDB-DD is only ever accessed by the NAME key or, more  *
+      *    recently, by SSN via an alternate index - nothing lets      *
+      *    Marketing pull customers by location, which today           *
+      *    means a manual full-file dump. State/city has neither the   *
+      *    uniqueness nor the cardinality of a good VSAM alternate     *
+      *    index key, and this tree carries no FCT/AIX definition for  *
+      *    one, so this is a repeatable extract job instead - same     *
+      *    batch-job style as WGRVBJ01/WGRVBJ03, reading a small       *
+      *    selection-criteria feed so the same job can be rerun for a  *
+      *    different state/city without a recompile.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WGRVBJ04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WBCUSTDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CUST-REC-KEY
+                  FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT CRITERIA-FILE ASSIGN TO WGRVLOCC
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CRIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WGRVLOCR
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01 CUST-REC-KEY.
+           05 NAME                         PIC X(30).
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-NAME             PIC X(30).
+           05 CUSTOMER-SSN              PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET        PIC X(20).
+              10 CUSTOMER-CITY          PIC X(10).
+              10 CUSTOMER-STATE         PIC X(4).
+              10 CUSTOMER-ZIP           PIC 9(5).
+           05 CUSTOMER-PHONE            PIC X(13).
+           05 CUSTOMER-ACCESS-PIN       PIC X(4).
+
+      * One record of selection criteria - blank state/city means
+      * "match any", so leaving both blank dumps the whole file
+       FD  CRITERIA-FILE.
+       01  CRITERIA-RECORD.
+           05 CRIT-STATE                   PIC X(4).
+           05 CRIT-CITY                    PIC X(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'WGRVBJ04------WS'.
+       01  WS-CUST-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-CRIT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-CUST-EOF-SWITCH          PIC X     VALUE 'N'.
+           88 WS-NO-MORE-CUSTOMERS                VALUE 'Y'.
+       01  WS-CRIT-MISSING-SWITCH      PIC X     VALUE 'N'.
+           88 WS-CRIT-MISSING                     VALUE 'Y'.
+       01  WS-SEL-STATE                 PIC X(4)  VALUE SPACES.
+       01  WS-SEL-CITY                  PIC X(10) VALUE SPACES.
+       01  WS-MATCH-COUNT               PIC 9(7)  VALUE ZERO.
+       01  WS-SCAN-COUNT                PIC 9(7)  VALUE ZERO.
+
+       01  WS-EXTRACT-LINE.
+           03 WS-EXT-NAME               PIC X(30).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-EXT-SSN                PIC X(9).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-EXT-CITY               PIC X(10).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-EXT-STATE              PIC X(4).
+           03 FILLER                    PIC X(24) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE 'CUSTOMERS MATCHED:  '.
+           03 WS-RPT-MATCH-COUNT        PIC ZZZZZZ9.
+           03 FILLER                    PIC X(53) VALUE SPACES.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM READ-SELECTION-CRITERIA.
+
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               DISPLAY 'WGRVBJ04 ERROR - OPEN CUSTOMER-FILE STATUS='
+                       WS-CUST-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM READ-NEXT-CUSTOMER.
+           PERFORM CHECK-CUSTOMER-LOCATION
+               UNTIL WS-NO-MORE-CUSTOMERS.
+
+           PERFORM WRITE-EXTRACT-SUMMARY.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'WGRVBJ04 - customers scanned: ' WS-SCAN-COUNT.
+           DISPLAY 'WGRVBJ04 - customers matched: ' WS-MATCH-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * A missing criteria feed is treated as "match every customer",  *
+      * the same as an explicitly blank state/city would              *
+      *----------------------------------------------------------------*
+       READ-SELECTION-CRITERIA.
+           OPEN INPUT CRITERIA-FILE.
+           IF WS-CRIT-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-CRIT-MISSING-SWITCH
+           ELSE
+               READ CRITERIA-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CRIT-MISSING-SWITCH
+               END-READ
+               IF NOT WS-CRIT-MISSING
+                   MOVE CRIT-STATE TO WS-SEL-STATE
+                   MOVE CRIT-CITY TO WS-SEL-CITY
+               END-IF
+               CLOSE CRITERIA-FILE
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SWITCH
+           END-READ.
+           IF WS-CUST-FILE-STATUS NOT = '00' AND
+              WS-CUST-FILE-STATUS NOT = '10'
+               DISPLAY 'WGRVBJ04 ERROR - READ CUSTOMER-FILE STATUS='
+                       WS-CUST-FILE-STATUS
+               MOVE 'Y' TO WS-CUST-EOF-SWITCH
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Blank selection fields match any value - a fully blank         *
+      * criteria record therefore dumps the whole file                 *
+      *----------------------------------------------------------------*
+       CHECK-CUSTOMER-LOCATION.
+           ADD 1 TO WS-SCAN-COUNT.
+           IF (WS-SEL-STATE = SPACES OR
+               WS-SEL-STATE = CUSTOMER-STATE) AND
+              (WS-SEL-CITY = SPACES OR
+               WS-SEL-CITY = CUSTOMER-CITY)
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE CUSTOMER-NAME TO WS-EXT-NAME
+               MOVE CUSTOMER-SSN TO WS-EXT-SSN
+               MOVE CUSTOMER-CITY TO WS-EXT-CITY
+               MOVE CUSTOMER-STATE TO WS-EXT-STATE
+               MOVE WS-EXTRACT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+           PERFORM READ-NEXT-CUSTOMER.
+           EXIT.
+
+       WRITE-EXTRACT-SUMMARY.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-MATCH-COUNT TO WS-RPT-MATCH-COUNT.
+           MOVE WS-SUMMARY-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           EXIT.
+
+       END PROGRAM WGRVBJ04.
