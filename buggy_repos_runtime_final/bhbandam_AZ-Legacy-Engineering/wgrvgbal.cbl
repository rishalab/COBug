@@ -51,6 +51,38 @@
        01 GBMSG1O                       PIC X(50).
        01 GBMSG2O                       PIC X(50).
 
+      * A customer can hold more than one account (ACCT-REC-KEY is
+      * SSN+NUM) - these lines list every account found for an SSN
+       01 ACCT-LIST-LINES.
+           05 ACCT-LIST-LINE OCCURS 5 TIMES.
+              10 ACCTLNUMO              PIC X(10).
+              10 ACCTLBALO              PIC S9(18)V99.
+       01 WS-ACCT-COUNT                 PIC 9(2) VALUE ZERO.
+       01 WS-TARGET-SSN                 PIC X(9).
+
+      * Recent deposits/withdrawals for the account currently on
+      * screen, filled by a LINK to WGRVTRAN and sent as part of
+      * WGRVMGBO alongside the balance fields
+       01 TRAN-LIST-LINES.
+           05 TRAN-LIST-LINE OCCURS 5 TIMES.
+              10 TRANLTYPEO             PIC X(1).
+              10 TRANLAMTO              PIC S9(16)V99.
+              10 TRANLDATEO             PIC X(8).
+       01 WS-TRAN-COUNT                 PIC 9(2) VALUE ZERO.
+       01 WS-TRAN-IDX                   PIC 9(2) VALUE ZERO.
+
+      * Commarea for the LINK to WGRVTRAN - must match that program's
+      * DFHCOMMAREA layout exactly
+       01 TH-COMMAREA.
+           05 TH-ACCOUNT-NUMBER           PIC X(10).
+           05 TH-RETURN-CODE              PIC X(2).
+           05 TH-TRAN-COUNT                PIC 9(2).
+           05 TH-TRAN-LINE OCCURS 5 TIMES.
+              10 TH-TRAN-TYPE              PIC X(1).
+              10 TH-TRAN-AMOUNT            PIC S9(16)V99.
+              10 TH-TRAN-DATE              PIC X(8).
+
+       01 NAMEL                         PIC 9(4).
        01 NAMEI                         PIC X(30).
        01 ACCTNUML                      PIC 9(4).
        01 ACCTNUMI                      PIC X(10).
@@ -58,68 +90,418 @@
        01 RESP-CODE                     PIC S9(8) COMP.
        01 EDIT-NUM                      PIC S9(8) COMP.
 
+       01 DFHRESP-NOTOPEN               PIC S9(8) COMP VALUE -2.
+       01 DFHRESP-DISABLED              PIC S9(8) COMP VALUE -3.
+       01 DFHRESP-ENDFILE               PIC S9(8) COMP VALUE -4.
+       01 DFHRESP-NOTFND                PIC S9(8) COMP VALUE -5.
+
+       01 WS-FOUND-SWITCH               PIC X VALUE 'N'.
+           88 WS-ACCOUNT-FOUND          VALUE 'Y'.
+       01 WS-STOP-SWITCH                PIC X VALUE 'N'.
+           88 WS-STOP-BROWSE            VALUE 'Y'.
+       01 WS-ACCT-IO-ERR-SWITCH         PIC X VALUE 'N'.
+           88 WS-ACCT-IO-ERROR          VALUE 'Y'.
+
+      * Safeguards the account-number browse (FIND-ACCOUNT-BY-NUMBER
+      * scans every record, since the account number isn't a leading
+      * key segment) from running past a CICS region's transaction
+      * timeout on a very large file
+       01 WS-BROWSE-SCAN-COUNT          PIC 9(8) VALUE ZERO.
+       01 WS-MAX-BROWSE-RECS            PIC 9(8) VALUE 10000.
+       01 WS-BROWSE-LIMIT-SWITCH        PIC X VALUE 'N'.
+           88 WS-BROWSE-LIMIT-HIT       VALUE 'Y'.
+
+      * Ends the PERFORM UNTIL DONE loop in MAIN-PARA - PF3-EXIT and
+      * CANCELIT set this before returning control to CICS
+       01 WS-DONE-SWITCH                PIC X VALUE 'N'.
+           88 DONE                      VALUE 'Y'.
+       01 WS-GOODBYE-MSG                PIC X(24)
+                                         VALUE 'Transaction ended'.
+
+      * Makes CANCELIT (PF12) a two-step cancel instead of an
+      * immediate one - armed by a first PF12 press, cleared by any
+      * other key so an accidental later PF12 doesn't land on a
+      * still-armed confirmation from an earlier attempt
+       01 WS-CANCEL-PEND-SWITCH         PIC X VALUE 'N'.
+           88 WS-CANCEL-CONFIRM-PEND    VALUE 'Y'.
+
        01 LOG-MSG.
            05 FILLER                      PIC X(4).
            05 TASK-NUMBER                 PIC 9(8).
-           05 MESSAGE                     PIC X(50).
+           05 LOG-MSG-TEXT                PIC X(50).
+
+       01 LOGGING-IS-ENABLED              PIC X(1) VALUE 'Y'.
+       01 HW-LENGTH                       PIC S9(4) COMP.
+
+      * Durable audit trail of balance inquiries - written every time,
+      * unlike WRITE-LOG-MSG's CSMT trace which only fires when
+      * LOGGING-IS-ENABLED is on
+       01 AU-AUDIT-RECORD.
+           05 AU-PROGRAM                  PIC X(8)  VALUE 'WGRVGBAL'.
+           05 AU-REQUEST-ID                PIC X(6) VALUE SPACES.
+           05 AU-DETAIL                    PIC X(10) VALUE SPACES.
+           05 AU-TASK-NUMBER                PIC 9(8) VALUE ZERO.
+           05 AU-DATETIME                  PIC X(26) VALUE SPACES.
+       01 WS-AUDIT-ABSTIME                 PIC S9(15) COMP-3 VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
            PERFORM SET-MAP-DEFAULTS
            PERFORM UNTIL DONE
+      * CLEAR redraws a blank input screen, PF3 exits the transaction
+      * cleanly, PF5 pulls up recent transactions for the account
+      * already shown on screen, PF12 cancels immediately without
+      * saving whatever is on screen - same CLEAR/PF3/PF12 HANDLE AID
+      * pattern HCT1PL01/HCP1PL01 use on the health-api side
+               EXEC CICS HANDLE AID
+                         CLEAR(CLEARIT)
+                         PF3(PF3-EXIT)
+                         PF5(SHOW-TRAN-HISTORY)
+                         PF12(CANCELIT)
+               END-EXEC
                EXEC CICS RECEIVE MAP('WGRVMGMI')
-                               INTO(NAMEI ACCTNUML ACCTNUMI)
-                               LENGTH(LENGTH OF NAMEI ACCTNUML ACCTNUMI)
+                               INTO(NAMEL NAMEI ACCTNUML ACCTNUMI)
+                               LENGTH(LENGTH OF NAMEL NAMEI ACCTNUML
+                                      ACCTNUMI)
+                               END-EXEC
+      * reaching here means some key other than PF12 was pressed, so
+      * any cancel confirmation armed by an earlier PF12 no longer
+      * applies
+               MOVE 'N' TO WS-CANCEL-PEND-SWITCH
+      * An account number on its own is enough to skip the name lookup
+      * and go straight to the account file
+               IF ACCTNUML > 0 AND ACCTNUMI NOT = SPACES
+                   PERFORM FIND-ACCOUNT-BY-NUMBER
+               ELSE
+                   IF NAMEL = 0 OR NAMEI = SPACES
+                       MOVE 'Name is invalid' TO GBMSG1O
+                       PERFORM WRITE-LOG-MSG
+                       GO TO MAIN-PARA
+                   END-IF
+                   MOVE NAMEI TO NAME OF CUST-REC-KEY
+                   EXEC CICS READ DATASET('WBCUSTDB-DD')
+                                   INTO(CUSTOMER-RECORD)
+                                   LENGTH(LENGTH OF CUSTOMER-RECORD)
+                                   KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                                   RIDFLD(CUST-REC-KEY)
+                                   RESP(RESP-CODE)
+                   END-EXEC
+                   EVALUATE RESP-CODE
+                       WHEN 0
+                           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
+                           PERFORM LIST-ACCOUNTS-BY-SSN
+                       WHEN OTHER
+                           MOVE 'I/O error reading Customer VSAM file'
+                                TO GBMSG1O
+                           PERFORM WRITE-LOG-MSG
+                           EXEC CICS SEND MAP('WGRVMGBO')
+                               FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO
+                                    GBMSG1O GBMSG2O)
+                               LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO
+                                      ACCTBALO GBMSG1O GBMSG2O)
                                END-EXEC
-               IF NAMEL = 0 OR NAMEI = SPACES
-                   MOVE 'Name is invalid' TO GBMSG1O
-                   PERFORM WRITE-LOG-MSG
-                   GO TO MAIN-PARA
+                   END-EVALUATE
                END-IF
-               MOVE NAMEI TO NAME OF CUST-REC-KEY
-               EXEC CICS READ DATASET('WBCUSTDB-DD')
-                               INTO(CUSTOMER-RECORD)
-                               LENGTH(LENGTH OF CUSTOMER-RECORD)
-                               KEYLENGTH(LENGTH OF CUST-REC-KEY)
-                               RIDFLD(CUST-REC-KEY)
-                               RESP(RESP-CODE)
+           END-PERFORM.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *****************************************************************
+      ** CLEAR REDRAWS A BLANK INPUT SCREEN WITHOUT ENDING THE TASK   *
+      *****************************************************************
+       CLEARIT.
+      * CLEAR is trapped by HANDLE AID before the RECEIVE MAP that
+      * normally clears a pending cancel confirmation runs, so reset
+      * it here too
+           MOVE 'N' TO WS-CANCEL-PEND-SWITCH
+           PERFORM SET-MAP-DEFAULTS
+           EXEC CICS SEND MAP('WGRVMGMI')
+                       MAPONLY
+                       ERASE
+                       END-EXEC
+           GO TO MAIN-PARA.
+
+      *****************************************************************
+      ** PF3 ENDS THE TRANSACTION CLEANLY - SEND A CLOSING MESSAGE AND *
+      ** RETURN CONTROL TO CICS, THE SAME WAY HCT1PL01'S ENDIT DOES    *
+      *****************************************************************
+       PF3-EXIT.
+           MOVE 'Y' TO WS-DONE-SWITCH
+           EXEC CICS SEND TEXT FROM(WS-GOODBYE-MSG)
+                       ERASE
+                       FREEKB
+                       END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *****************************************************************
+      ** PF12 CANCELS WITHOUT SAVING ANYTHING ON SCREEN - A FIRST PF12 *
+      ** ONLY ARMS THE CANCEL AND RE-DISPLAYS THE SCREEN ASKING FOR A  *
+      ** SECOND PF12 TO CONFIRM, SO AN ACCIDENTAL PRESS PARTWAY        *
+      ** THROUGH A SCREEN DOESN'T SILENTLY DISCARD IT. THE HEALTH-API  *
+      ** SIDE'S CANCELIT RETURNS TO A SEPARATE "GOODBYE" MENU          *
+      ** TRANSACTION (TRANSID 'HCAZ') ON THE CONFIRMED CANCEL; THIS    *
+      ** SYSTEM HAS NO EQUIVALENT MENU TRANSACTION, SO THIS JUST       *
+      ** RETURNS CONTROL TO CICS THE SAME WAY PF3-EXIT DOES            *
+      *****************************************************************
+       CANCELIT.
+           IF WS-CANCEL-CONFIRM-PEND
+               MOVE 'Y' TO WS-DONE-SWITCH
+               EXEC CICS RETURN
                END-EXEC
-               EVALUATE RESP-CODE
-                   WHEN 0
-                       MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
-                       EXEC CICS READ DATASET('WBACCTDB-DD')
-                                   INTO(ACCOUNT-RECORD)
-                                   LENGTH(LENGTH OF ACCOUNT-RECORD)
-                                   KEYLENGTH(LENGTH OF ACCT-REC-KEY)
-                                   RIDFLD(ACCT-REC-KEY)
-                                   RESP(RESP-CODE)
+           ELSE
+               MOVE 'Y' TO WS-CANCEL-PEND-SWITCH
+               MOVE 'Press PF12 again to cancel, any key continues'
+                    TO GBMSG1O
+               EXEC CICS SEND MAP('WGRVMGBO')
+                   FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
+                   LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO ACCTBALO
+                          GBMSG1O GBMSG2O)
+                   END-EXEC
+               GO TO MAIN-PARA
+           END-IF.
+
+      *****************************************************************
+      ** LIST EVERY ACCOUNT ON FILE FOR THE CUSTOMER'S SSN - SSN IS    *
+      ** THE LEADING SEGMENT OF ACCT-REC-KEY, SO A GENERIC-KEY BROWSE  *
+      ** STARTING AT SSN+LOW-VALUES AND READING WHILE SSN STILL        *
+      ** MATCHES VISITS EVERY ACCOUNT FOR THIS CUSTOMER IN KEY ORDER   *
+      *****************************************************************
+       LIST-ACCOUNTS-BY-SSN.
+           MOVE ZERO TO WS-ACCT-COUNT
+           INITIALIZE ACCT-LIST-LINES
+           MOVE SSN OF ACCT-REC-KEY TO WS-TARGET-SSN
+           MOVE 'N' TO WS-STOP-SWITCH
+           MOVE 'N' TO WS-ACCT-IO-ERR-SWITCH
+           MOVE LOW-VALUES TO NUM OF ACCT-REC-KEY
+           EXEC CICS STARTBR DATASET('WBACCTDB-DD')
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC
+           IF RESP-CODE = 0
+               PERFORM UNTIL RESP-CODE NOT = 0
+                   EXEC CICS READNEXT DATASET('WBACCTDB-DD')
+                             INTO(ACCOUNT-RECORD)
+                             LENGTH(LENGTH OF ACCOUNT-RECORD)
+                             RIDFLD(ACCT-REC-KEY)
+                             KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                             RESP(RESP-CODE)
+                   END-EXEC
+                   IF RESP-CODE = 0
+                       IF SSN OF ACCT-REC-KEY NOT = WS-TARGET-SSN
+      * past the last account belonging to this SSN - stop the browse
+                           MOVE 'Y' TO WS-STOP-SWITCH
+                       ELSE
+                           IF WS-ACCT-COUNT < 5
+                               ADD 1 TO WS-ACCT-COUNT
+                               MOVE ACCOUNT-NUMBER OF ACCOUNT-RECORD TO
+                                    ACCTLNUMO(WS-ACCT-COUNT)
+                               MOVE ACCOUNT-BALANCE TO
+                                    ACCTLBALO(WS-ACCT-COUNT)
+                           ELSE
+                               MOVE 'More accounts exist, narrow search'
+                                 TO GBMSG2O
+                               MOVE 'Y' TO WS-STOP-SWITCH
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF WS-STOP-BROWSE
+                       MOVE 8 TO RESP-CODE
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR DATASET('WBACCTDB-DD') END-EXEC
+      * ran off the end of the file with no more matches for this SSN
+      * is normal completion, not an error - anything else that
+      * stopped the browse before WS-STOP-SWITCH was set is a real
+      * READNEXT I/O error, same distinction FIND-ACCOUNT-BY-NUMBER
+      * already makes
+               IF NOT WS-STOP-BROWSE AND RESP-CODE NOT = DFHRESP-ENDFILE
+                  AND RESP-CODE NOT = DFHRESP-NOTFND
+                   MOVE 'Y' TO WS-ACCT-IO-ERR-SWITCH
+               END-IF
+           ELSE
+               IF RESP-CODE NOT = DFHRESP-NOTFND
+                   MOVE 'Y' TO WS-ACCT-IO-ERR-SWITCH
+               END-IF
+           END-IF
+
+           IF WS-ACCT-IO-ERROR
+               MOVE 'I/O error reading the Account VSAM file'
+                 TO GBMSG1O
+           ELSE
+               IF WS-ACCT-COUNT = 0
+                   MOVE 'No accounts found for this customer'
+                     TO GBMSG1O
+               END-IF
+           END-IF
+           MOVE 'SSNLST' TO AU-REQUEST-ID
+           MOVE WS-TARGET-SSN TO AU-DETAIL
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-LOG-MSG
+           EXEC CICS SEND MAP('WGRVMGBO')
+                       FROM(GBTRANO NAMEO ACCT-LIST-LINES
+                            GBMSG1O GBMSG2O)
+                       LENGTH(LENGTH OF GBTRANO NAMEO ACCT-LIST-LINES
+                              GBMSG1O GBMSG2O)
+                       END-EXEC.
+
+      *****************************************************************
+      ** LOCATE AN ACCOUNT BY NUMBER ALONE - ACCT-REC-KEY IS SSN+NUM   *
+      ** SO THE ACCOUNT NUMBER ISN'T A LEADING KEY SEGMENT; BROWSE AND *
+      ** COMPARE THE SAME WAY WTIADDC'S CHECK-CUST-SSN LOCATES A       *
+      ** RECORD BY A NON-LEADING FIELD                                 *
+      *****************************************************************
+       FIND-ACCOUNT-BY-NUMBER.
+           MOVE LOW-VALUES TO ACCT-REC-KEY
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE 'N' TO WS-ACCT-IO-ERR-SWITCH
+           MOVE 'N' TO WS-BROWSE-LIMIT-SWITCH
+           MOVE ZERO TO WS-BROWSE-SCAN-COUNT
+           EXEC CICS STARTBR DATASET('WBACCTDB-DD')
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC
+           EVALUATE RESP-CODE
+               WHEN 0
+                   PERFORM UNTIL WS-ACCOUNT-FOUND OR RESP-CODE NOT = 0
+                           OR WS-BROWSE-LIMIT-HIT
+                       EXEC CICS READNEXT DATASET('WBACCTDB-DD')
+                                 INTO(ACCOUNT-RECORD)
+                                 LENGTH(LENGTH OF ACCOUNT-RECORD)
+                                 RIDFLD(ACCT-REC-KEY)
+                                 KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                                 RESP(RESP-CODE)
                        END-EXEC
-                       EVALUATE RESP-CODE
-                           WHEN 0
-                               MOVE FUNCTION NUMVAL(ACCOUNT-BALANCE) TO ACCTBALO
-                               PERFORM WRITE-LOG-MSG
-                               EXEC CICS SEND MAP('WGRVMGBO')
-                                           FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                           LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                           END-EXEC
-                           WHEN OTHER
-                               MOVE 'I/O error reading the Account VSAM file' TO GBMSG1O
-                               PERFORM WRITE-LOG-MSG
-                               EXEC CICS SEND MAP('WGRVMGBO')
-                                           FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                           LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                           END-EXEC
-                       END-EVALUATE
-                   WHEN OTHER
-                       MOVE 'I/O error reading the Customer VSAM file' TO GBMSG1O
-                       PERFORM WRITE-LOG-MSG
-                       EXEC CICS SEND MAP('WGRVMGBO')
-                                   FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                   LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO ACCTBALO GBMSG1O GBMSG2O)
-                                   END-EXEC
-               END-EVALUATE
-           END-PERFORM.
+                       IF RESP-CODE = 0
+                           ADD 1 TO WS-BROWSE-SCAN-COUNT
+                           IF ACCOUNT-NUMBER OF ACCOUNT-RECORD =
+                              ACCTNUMI
+                               MOVE 'Y' TO WS-FOUND-SWITCH
+                           ELSE
+      * abort the scan rather than risk running past the region's
+      * transaction timeout on a very large account file
+                               IF WS-BROWSE-SCAN-COUNT >=
+                                  WS-MAX-BROWSE-RECS
+                                   MOVE 'Y' TO WS-BROWSE-LIMIT-SWITCH
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   EXEC CICS ENDBR DATASET('WBACCTDB-DD') END-EXEC
+      * ran off the end of the file without a match - that's a real
+      * not-found, any other non-zero RESP-CODE is a genuine I/O error
+                   IF NOT WS-ACCOUNT-FOUND AND NOT WS-BROWSE-LIMIT-HIT
+                      AND RESP-CODE NOT = DFHRESP-ENDFILE
+                      AND RESP-CODE NOT = DFHRESP-NOTFND
+                       MOVE 'Y' TO WS-ACCT-IO-ERR-SWITCH
+                   END-IF
+               WHEN DFHRESP-NOTFND
+                   CONTINUE
+               WHEN DFHRESP-ENDFILE
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-ACCT-IO-ERR-SWITCH
+           END-EVALUATE
+
+           IF WS-ACCOUNT-FOUND
+               MOVE ACCOUNT-BALANCE TO ACCTBALO
+               MOVE ACCOUNT-NUMBER OF ACCOUNT-RECORD TO ACCTNUMO
+               MOVE 'ACCTNO' TO AU-REQUEST-ID
+               MOVE ACCTNUMO TO AU-DETAIL
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-LOG-MSG
+               EXEC CICS SEND MAP('WGRVMGBO')
+                           FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO
+                                GBMSG1O GBMSG2O)
+                           LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO
+                                  ACCTBALO GBMSG1O GBMSG2O)
+                           END-EXEC
+           ELSE
+               IF WS-ACCT-IO-ERROR
+                   MOVE 'I/O error reading the Account VSAM file' TO
+                        GBMSG1O
+               ELSE
+                   IF WS-BROWSE-LIMIT-HIT
+                       MOVE 'Search limit reached - narrow the search'
+                            TO GBMSG1O
+                   ELSE
+                       MOVE 'No accounts on file for this customer' TO
+                            GBMSG1O
+                   END-IF
+               END-IF
+               MOVE 'ACCTNO' TO AU-REQUEST-ID
+               MOVE ACCTNUMI TO AU-DETAIL
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-LOG-MSG
+               EXEC CICS SEND MAP('WGRVMGBO')
+                           FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO
+                                GBMSG1O GBMSG2O)
+                           LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO
+                                  ACCTBALO GBMSG1O GBMSG2O)
+                           END-EXEC
+           END-IF.
+
+      *****************************************************************
+      ** SHOW THE LAST 5 DEPOSITS/WITHDRAWALS FOR THE ACCOUNT ALREADY  *
+      ** ON SCREEN - LINKS TO WGRVTRAN RATHER THAN BROWSING THE        *
+      ** TRANSACTION FILE HERE DIRECTLY, THE SAME WAY THE 3270 SIDE    *
+      ** OF THIS TREE KEEPS ONE PROGRAM PER SCREEN/INQUIRY             *
+      *****************************************************************
+       SHOW-TRAN-HISTORY.
+      * PF5 is trapped by HANDLE AID before the RECEIVE MAP that
+      * normally clears a pending cancel confirmation runs, so reset
+      * it here too
+           MOVE 'N' TO WS-CANCEL-PEND-SWITCH
+           IF ACCTNUMO = SPACES
+               MOVE 'Look up an account before viewing history' TO
+                    GBMSG1O
+               GO TO MAIN-PARA
+           END-IF
+           MOVE SPACES TO TH-COMMAREA
+           MOVE ACCTNUMO TO TH-ACCOUNT-NUMBER OF TH-COMMAREA
+           EXEC CICS LINK PROGRAM('WGRVTRAN')
+                     COMMAREA(TH-COMMAREA)
+                     LENGTH(LENGTH OF TH-COMMAREA)
+           END-EXEC.
+
+           MOVE ZERO TO WS-TRAN-COUNT
+           INITIALIZE TRAN-LIST-LINES
+           IF TH-RETURN-CODE OF TH-COMMAREA = '00'
+               MOVE TH-TRAN-COUNT OF TH-COMMAREA TO WS-TRAN-COUNT
+               PERFORM VARYING WS-TRAN-IDX FROM 1 BY 1
+                       UNTIL WS-TRAN-IDX > WS-TRAN-COUNT
+                   MOVE TH-TRAN-TYPE(WS-TRAN-IDX) TO
+                        TRANLTYPEO(WS-TRAN-IDX)
+                   MOVE TH-TRAN-AMOUNT(WS-TRAN-IDX) TO
+                        TRANLAMTO(WS-TRAN-IDX)
+                   MOVE TH-TRAN-DATE(WS-TRAN-IDX) TO
+                        TRANLDATEO(WS-TRAN-IDX)
+               END-PERFORM
+               IF WS-TRAN-COUNT = 0
+                   MOVE 'No transactions on file for this account' TO
+                        GBMSG2O
+               END-IF
+           ELSE
+               MOVE 'I/O error reading the Transaction VSAM file' TO
+                    GBMSG2O
+           END-IF.
+
+           MOVE 'TRNHST' TO AU-REQUEST-ID
+           MOVE ACCTNUMO TO AU-DETAIL
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-LOG-MSG
+           EXEC CICS SEND MAP('WGRVMGBO')
+                       FROM(GBTRANO NAMEO ACCTNUMO ACCTBALO
+                            TRAN-LIST-LINES GBMSG1O GBMSG2O)
+                       LENGTH(LENGTH OF GBTRANO NAMEO ACCTNUMO ACCTBALO
+                              TRAN-LIST-LINES GBMSG1O GBMSG2O)
+                       END-EXEC
+           GO TO MAIN-PARA.
 
        SET-MAP-DEFAULTS.
            MOVE 'WBGB' TO GBTRANO.
@@ -130,7 +512,7 @@
            MOVE SPACES TO GBMSG2O.
 
        WRITE-LOG-MSG.
-           IF LOGGING-IS-ENABLED THEN
+           IF LOGGING-IS-ENABLED = 'Y'
               MOVE LENGTH OF LOG-MSG TO HW-LENGTH
               MOVE EIBTASKN          TO TASK-NUMBER
               EXEC CICS WRITEQ TD QUEUE('CSMT')
@@ -140,4 +522,20 @@
                                   END-EXEC
            END-IF.
 
+      * Write one durable audit record per balance inquiry -
+      * AU-REQUEST-ID/AU-DETAIL are set by the caller beforehand
+       WRITE-AUDIT-RECORD.
+           MOVE EIBTASKN TO AU-TASK-NUMBER.
+           EXEC CICS ASKTIME ABSTIME(WS-AUDIT-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                     YYYYMMDD(AU-DATETIME(1:8))
+                     TIME(AU-DATETIME(9:8))
+           END-EXEC.
+           EXEC CICS WRITEQ TD QUEUE('BKAU')
+                     FROM(AU-AUDIT-RECORD)
+                     LENGTH(LENGTH OF AU-AUDIT-RECORD)
+                     NOHANDLE
+           END-EXEC.
+
        END-WGRVGBAL.
\ No newline at end of file
