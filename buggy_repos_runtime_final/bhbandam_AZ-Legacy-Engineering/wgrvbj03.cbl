@@ -0,0 +1,236 @@
+      ******************************************************************
+      *    WGRVBJ03 - Monthly customer statement generation job        *
+      *                                                                *
+      *    Joins WBCUSTDB-DD and WBACCTDB-DD by SSN and produces one   *
+      *    printable statement per customer (name, address, every      *
+      *    account number and balance, plus a customer total) ready    *
+      *    to hand off to print/mail - today the only output from      *
+      *    these files is the ad hoc balance lookup WGRVGBAL does on   *
+      *    a 3270 screen, nothing periodic.                            *
+      *                                                                *
+      *    Walks WBCUSTDB-DD sequentially in NAME order, and for each  *
+      *    customer STARTs WBACCTDB-DD at that customer's SSN and      *
+      *    reads forward while the SSN still matches - the same        *
+      *    generic-key technique WGRVGBAL's LIST-ACCOUNTS-BY-SSN uses  *
+      *    online via STARTBR/READNEXT, translated to the native       *
+      *    START/READ NEXT this batch job runs under.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WGRVBJ03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WBCUSTDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CUST-REC-KEY
+                  FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO WBACCTDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCT-REC-KEY
+                  FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO WGRVSTMT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01 CUST-REC-KEY.
+           05 NAME                         PIC X(30).
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-NAME             PIC X(30).
+           05 CUSTOMER-SSN              PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET        PIC X(20).
+              10 CUSTOMER-CITY          PIC X(10).
+              10 CUSTOMER-STATE         PIC X(4).
+              10 CUSTOMER-ZIP           PIC 9(5).
+           05 CUSTOMER-PHONE            PIC X(13).
+           05 CUSTOMER-ACCESS-PIN       PIC X(4).
+
+       FD  ACCOUNT-FILE.
+       01 ACCT-REC-KEY.
+           05 SSN                          PIC X(9).
+           05 NUM                          PIC X(10).
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER               PIC X(10).
+           05 ACCOUNT-BALANCE              PIC S9(18)V99 COMP-3.
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F.
+       01  STATEMENT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'WGRVBJ03------WS'.
+       01  WS-CUST-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-ACCT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-CUST-EOF-SWITCH          PIC X     VALUE 'N'.
+           88 WS-NO-MORE-CUSTOMERS                VALUE 'Y'.
+       01  WS-ACCT-STOP-SWITCH         PIC X     VALUE 'N'.
+           88 WS-ACCT-STOP-BROWSE                 VALUE 'Y'.
+       01  WS-TARGET-SSN                PIC X(9)  VALUE SPACES.
+       01  WS-CUSTOMER-COUNT            PIC 9(7)  VALUE ZERO.
+       01  WS-ACCOUNT-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-CUST-TOTAL-BALANCE        PIC S9(18)V99 COMP-3 VALUE ZERO.
+
+       01  WS-STMT-HEADER-LINE.
+           03 FILLER                    PIC X(10) VALUE 'STATEMENT '.
+           03 WS-STMT-NAME              PIC X(30).
+           03 FILLER                    PIC X(40) VALUE SPACES.
+
+       01  WS-STMT-ADDR-LINE.
+           03 WS-STMT-STREET            PIC X(20).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-STMT-CITY              PIC X(10).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-STMT-STATE             PIC X(4).
+           03 FILLER                    PIC X(1)  VALUE SPACE.
+           03 WS-STMT-ZIP               PIC 9(5).
+           03 FILLER                    PIC X(38) VALUE SPACES.
+
+       01  WS-STMT-ACCT-LINE.
+           03 FILLER                    PIC X(4)
+                                         VALUE '  AC'.
+           03 WS-STMT-ACCT-NUM          PIC X(10).
+           03 FILLER                    PIC X(6) VALUE SPACES.
+           03 WS-STMT-ACCT-BAL          PIC -(14)9.99.
+           03 FILLER                    PIC X(45) VALUE SPACES.
+
+       01  WS-STMT-TOTAL-LINE.
+           03 FILLER                    PIC X(20)
+                                         VALUE '  CUSTOMER TOTAL:   '.
+           03 WS-STMT-TOTAL             PIC -(14)9.99.
+           03 FILLER                    PIC X(44) VALUE SPACES.
+
+       01  WS-STMT-NOACCT-LINE          PIC X(80) VALUE
+           '  No accounts on file for this customer'.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               DISPLAY 'WGRVBJ03 ERROR - OPEN CUSTOMER-FILE STATUS='
+                       WS-CUST-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'WGRVBJ03 ERROR - OPEN ACCOUNT-FILE STATUS='
+                       WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STATEMENT-FILE.
+
+           PERFORM READ-NEXT-CUSTOMER.
+           PERFORM WRITE-CUSTOMER-STATEMENT
+               UNTIL WS-NO-MORE-CUSTOMERS.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE ACCOUNT-FILE.
+           CLOSE STATEMENT-FILE.
+
+           DISPLAY 'WGRVBJ03 - statements written: ' WS-CUSTOMER-COUNT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CUST-EOF-SWITCH
+           END-READ.
+           IF WS-CUST-FILE-STATUS NOT = '00' AND
+              WS-CUST-FILE-STATUS NOT = '10'
+               DISPLAY 'WGRVBJ03 ERROR - READ CUSTOMER-FILE STATUS='
+                       WS-CUST-FILE-STATUS
+               MOVE 'Y' TO WS-CUST-EOF-SWITCH
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * One customer's statement - header, address, every account,     *
+      * then a customer total                                          *
+      *----------------------------------------------------------------*
+       WRITE-CUSTOMER-STATEMENT.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+
+           MOVE CUSTOMER-NAME TO WS-STMT-NAME.
+           MOVE WS-STMT-HEADER-LINE TO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+
+           MOVE CUSTOMER-STREET TO WS-STMT-STREET.
+           MOVE CUSTOMER-CITY TO WS-STMT-CITY.
+           MOVE CUSTOMER-STATE TO WS-STMT-STATE.
+           MOVE CUSTOMER-ZIP TO WS-STMT-ZIP.
+           MOVE WS-STMT-ADDR-LINE TO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+
+           PERFORM WRITE-CUSTOMER-ACCOUNTS.
+
+           IF WS-ACCOUNT-COUNT = 0
+               MOVE WS-STMT-NOACCT-LINE TO STATEMENT-RECORD
+               WRITE STATEMENT-RECORD
+           ELSE
+               MOVE WS-CUST-TOTAL-BALANCE TO WS-STMT-TOTAL
+               MOVE WS-STMT-TOTAL-LINE TO STATEMENT-RECORD
+               WRITE STATEMENT-RECORD
+           END-IF.
+
+           MOVE SPACES TO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+
+           PERFORM READ-NEXT-CUSTOMER.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Generic-key walk of WBACCTDB-DD for the customer's SSN - START *
+      * at SSN+LOW-VALUES and READ NEXT while SSN still matches        *
+      *----------------------------------------------------------------*
+       WRITE-CUSTOMER-ACCOUNTS.
+           MOVE ZERO TO WS-ACCOUNT-COUNT.
+           MOVE ZERO TO WS-CUST-TOTAL-BALANCE.
+           MOVE CUSTOMER-SSN TO WS-TARGET-SSN.
+           MOVE 'N' TO WS-ACCT-STOP-SWITCH.
+           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
+           MOVE LOW-VALUES TO NUM OF ACCT-REC-KEY.
+
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-REC-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-STOP-SWITCH
+           END-START.
+
+           PERFORM UNTIL WS-ACCT-STOP-BROWSE
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-STOP-SWITCH
+               END-READ
+               IF NOT WS-ACCT-STOP-BROWSE
+                   IF SSN OF ACCT-REC-KEY NOT = WS-TARGET-SSN
+                       MOVE 'Y' TO WS-ACCT-STOP-SWITCH
+                   ELSE
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       ADD ACCOUNT-BALANCE TO WS-CUST-TOTAL-BALANCE
+                       MOVE ACCOUNT-NUMBER TO WS-STMT-ACCT-NUM
+                       MOVE ACCOUNT-BALANCE TO WS-STMT-ACCT-BAL
+                       MOVE WS-STMT-ACCT-LINE TO STATEMENT-RECORD
+                       WRITE STATEMENT-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       END PROGRAM WGRVBJ03.
